@@ -8,7 +8,28 @@
       *       ARI011.KELVIN.ASGMTL2.NOMINEE.ERR       AS: OUTERRPS
       *       ARI011.KELVIN.ASGMTL2.NOMINEE.ECL       AS: OUTECLPS
       *       ARI011.KELVIN.ASGMTL2.NOMINEE.NCL       AS: OUTNCLPS
+      *       ARI011.KELVIN.ASGMTL2.NOMINEE.PND       AS: OUTPNDPS
       *   DESCRIPTION:  ?
+      *   MOD LOG:
+      *    2026-08-08 KC - ADDED PND OUTPUT FOR BORDERLINE CLAIM CASES
+      *    2026-08-08 KC - ADDED DOB RANGE VALIDATION (2105-VALID-DOB-
+      *                    RANGE)
+      *    2026-08-08 KC - ADDED TABLE-DRIVEN RELATION CODE VALIDATION
+      *                    (WS-RELATION-TABLE, 2106-VALID-RELATION-CODE)
+      *    2026-08-08 KC - ADDED PARM-DRIVEN CLAIM-ELIGIBILITY CUTOFF
+      *                    YEAR (0010-GET-ELIG-CUTOFF, 2121-CHECK-ELIG)
+      *    2026-08-08 KC - ADDED KSDS-WRITE VALIDATION AND DUPLICATE-KEY
+      *                    HANDLING ON RESTART (2124-WRITE-KSDS)
+      *    2026-08-08 KC - ADDED END-OF-JOB CONTROL TOTALS REPORT
+      *                    (9050-CONTROL-TOTALS-REPORT)
+      *    2026-08-08 KC - ADDED CHECKPOINT/RESTART SUPPORT AGAINST
+      *                    SYSCHK (0020-READ-CHKPT, 2130-WRITE-
+      *                    CHECKPOINT, 9060-CLEAR-CHECKPOINT)
+      *    2026-08-09 KC - RAISED WS-ARRAY'S OCCURS CEILING TO 99999 TO
+      *                    MATCH WS-REC-COUNT'S FULL PIC 9(05) RANGE
+      *    2026-08-09 KC - DOCUMENTED THE ASCENDING-I-PS2-ID ORDERING
+      *                    THAT THE CHECKPOINT SKIP LOGIC DEPENDS ON,
+      *                    NOW GUARANTEED BY CA013A11.JCL'S STEP015 SORT
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -33,6 +54,17 @@
                ORGANIZATION IS SEQUENTIAL
                ACCESS IS SEQUENTIAL
                FILE STATUS IS WS-FS-NCL.
+           SELECT O-PND ASSIGN TO OUTPNDPS
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS IS SEQUENTIAL
+               FILE STATUS IS WS-FS-PND.
+      * SYSCHK HOLDS THE LAST I-PS2-ID SUCCESSFULLY POSTED TO KSDS -
+      * SAME RESERVED-DD CHECKPOINT CONVENTION AS CASE4-TOUR'S
+      * CA013A11.
+           SELECT O-CHKPT ASSIGN TO SYSCHK
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS IS SEQUENTIAL
+               FILE STATUS IS WS-FS-CHKPT.
        DATA DIVISION.
        FILE SECTION.
        FD I-PS2.
@@ -70,7 +102,9 @@
           05 O-KSDS-PAID       PIC 9(06).9(02).
           05 FILLER            PIC X(01).
           05 O-KSDS-CLAIM      PIC A(01).
-          05 FILLER            PIC X(30).
+          05 FILLER            PIC X(01).
+          05 O-KSDS-DISC-TIER  PIC X(04).
+          05 FILLER            PIC X(25).
        FD O-ERR.
        01 O-ERR-REC.
            05 O-ERR-ID          PIC X(05).
@@ -120,6 +154,27 @@
            05 FILLER            PIC X(01).
            05 O-NCL-CLAIM       PIC A(01).
            05 FILLER            PIC X(47).
+       FD O-PND.
+       01 O-PND-REC.
+           05 O-PND-ID          PIC X(05).
+           05 FILLER            PIC X(01).
+           05 O-PND-DOB.
+               10 O-PND-DAY     PIC 9(02).
+               10 O-PND-DASH1   PIC X(01).
+               10 O-PND-MONTH   PIC 9(02).
+               10 O-PND-DASH2   PIC X(01).
+               10 O-PND-YEAR    PIC 9(04).
+           05 FILLER            PIC X(01).
+           05 O-PND-RELATION    PIC A(04).
+           05 FILLER            PIC X(01).
+           05 O-PND-SALARY      PIC 9(06).9(02).
+           05 FILLER            PIC X(01).
+           05 O-PND-CLAIM       PIC A(01).
+           05 FILLER            PIC X(47).
+       FD O-CHKPT.
+       01 O-CHKPT-REC.
+           05 CHKPT-LAST-ID     PIC X(05).
+           05 FILLER            PIC X(75).
        WORKING-STORAGE SECTION.
        01 WS-VARS.
            05 WS-STATUS-CODES.
@@ -127,8 +182,9 @@
                    88 FS-PS2-SUCC VALUE 00.
                    88 FS-PS2-EOF  VALUE 10.
                10 WS-FS-KSDS PIC 9(02).
-                   88 FS-KSDS-SUCC VALUE 00.
-                   88 FS-KSDS-EOF  VALUE 10.
+                   88 FS-KSDS-SUCC   VALUE 00.
+                   88 FS-KSDS-EOF    VALUE 10.
+                   88 FS-KSDS-DUPKEY VALUE 22.
                10 WS-FS-ERR  PIC 9(02).
                    88 FS-ERR-SUCC VALUE 00.
                    88 FS-ERR-EOF  VALUE 10.
@@ -138,39 +194,180 @@
                10 WS-FS-NCL  PIC 9(02).
                    88 FS-NCL-SUCC VALUE 00.
                    88 FS-NCL-EOF  VALUE 10.
+               10 WS-FS-PND  PIC 9(02).
+                   88 FS-PND-SUCC VALUE 00.
+                   88 FS-PND-EOF  VALUE 10.
+               10 WS-FS-CHKPT PIC 9(02).
+                   88 FS-CHKPT-SUCC VALUE 00.
+                   88 FS-CHKPT-EOF  VALUE 10.
            05 WS-DEFINES.
                10 SUCCESS        PIC 9(02) VALUE 00.
                10 END-OF-FILE    PIC 9(02) VALUE 10.
                10 DISCPAID       PIC X(08) VALUE 'CA023A11'.
            05 WS-PGM-VARS.
-               10 WS-REC-COUNT   PIC 9(03) VALUE ZEROES.
-               10 WS-INDEX       PIC 9(02) VALUE ZEROES.
+               10 WS-REC-COUNT   PIC 9(05) VALUE ZEROES.
+               10 WS-INDEX       PIC 9(05) VALUE ZEROES.
                10 WS-INCOME      PIC 9(06)V9(02).
                10 WS-DISCOUNT    PIC 9(06).
                10 WS-PAID        PIC 9(06)V9(02).
                10 WS-CLAIM-TEMP  PIC A(01).
-           05 WS-ARRAY OCCURS 1 TO 50 TIMES DEPENDING ON WS-REC-COUNT.
+               10 WS-DISC-TIER   PIC X(04) VALUE SPACES.
+           05 WS-DOB-EDIT-VARS.
+               10 WS-DOB-RANGE-SW  PIC X(01) VALUE 'Y'.
+                   88 WS-DOB-RANGE-OK    VALUE 'Y'.
+                   88 WS-DOB-RANGE-BAD   VALUE 'N'.
+               10 WS-DOB-MIN-YEAR  PIC 9(04) VALUE 1900.
+               10 WS-DOB-MAX-YEAR  PIC 9(04) VALUE 2026.
+      ******************************************************************
+      * WS-RELATION-TABLE: RELATION CODE TO PCT-OF-PAID-AMOUNT TABLE    *
+      * DRIVING 2123-RELATION-INC - ADD A NEW FILLER/BUMP THE OCCURS   *
+      * COUNT TO ONBOARD ANOTHER RELATION CODE, NO OTHER CHANGE NEEDED.*
+      ******************************************************************
+       01 WS-RELATION-TABLE-DATA.
+           05 FILLER PIC X(06) VALUE 'SELF40'.
+           05 FILLER PIC X(06) VALUE 'HUS 30'.
+           05 FILLER PIC X(06) VALUE 'WIFE30'.
+           05 FILLER PIC X(06) VALUE 'SON 20'.
+           05 FILLER PIC X(06) VALUE 'DAU 20'.
+           05 FILLER PIC X(06) VALUE 'FTHR20'.
+           05 FILLER PIC X(06) VALUE 'MTHR20'.
+       01 WS-RELATION-TABLE REDEFINES WS-RELATION-TABLE-DATA.
+           05 WS-REL-ENTRY OCCURS 7 TIMES INDEXED BY WS-REL-IDX.
+               10 WS-REL-CODE  PIC A(04).
+               10 WS-REL-PCT   PIC 9(02).
+       01 WS-REL-EDIT-VARS.
+           05 WS-REL-FOUND-SW   PIC X(01) VALUE 'N'.
+               88 WS-REL-FOUND      VALUE 'Y'.
+               88 WS-REL-NOT-FOUND  VALUE 'N'.
+           05 WS-REL-MATCH-PCT  PIC 9(02) VALUE ZEROES.
+      ******************************************************************
+      * CONTROL TOTALS FOR THE 9050-CONTROL-TOTALS-REPORT BALANCING    *
+      * LINE AT 9000-TERM - ONE COUNTER PER OUTPUT FILE PLUS THE TWO   *
+      * MONEY COLUMNS CARRIED ON O-KSDS-REC.                            *
+      ******************************************************************
+       01 WS-CONTROL-TOTALS.
+           05 WS-KSDS-COUNT      PIC 9(07) VALUE ZEROES.
+           05 WS-ERR-COUNT       PIC 9(07) VALUE ZEROES.
+           05 WS-ECL-COUNT       PIC 9(07) VALUE ZEROES.
+           05 WS-NCL-COUNT       PIC 9(07) VALUE ZEROES.
+           05 WS-PND-COUNT       PIC 9(07) VALUE ZEROES.
+           05 WS-TOTAL-PAID      PIC 9(09)V9(02) VALUE ZEROES.
+           05 WS-TOTAL-DISCOUNT  PIC 9(09) VALUE ZEROES.
+      ******************************************************************
+      * WS-ELIG-CUTOFF-YEAR DRIVES 2121-CHECK-ELIG - DEFAULTS TO 1985,  *
+      * THE OLD HARDCODED LITERAL, BUT IS OVERRIDABLE FROM THE JCL PARM *
+      * VIA 0010-GET-ELIG-CUTOFF BELOW SO OPERATIONS CAN MOVE THE RULE  *
+      * WITHOUT A RECOMPILE.                                            *
+      ******************************************************************
+       01 WS-ELIG-VARS.
+           05 WS-ELIG-CUTOFF-YEAR  PIC 9(04) VALUE 1985.
+           05 WS-ELIG-YEAR-BAND    PIC 9(02) VALUE 01.
+           05 WS-PND-SALARY-LOW    PIC 9(06)V9(02) VALUE 009500.00.
+           05 WS-PND-SALARY-HIGH   PIC 9(06)V9(02) VALUE 010500.00.
+      ******************************************************************
+      * WS-CHKPT-VARS: LAST I-PS2-ID SUCCESSFULLY POSTED TO KSDS,      *
+      * WRITTEN TO SYSCHK EVERY WS-CHKPT-INTERVAL RECORDS - SEE        *
+      * 0020-READ-CHKPT, 2130-WRITE-CHECKPOINT, AND 9060-CLEAR-        *
+      * CHECKPOINT. A RESTART SKIPS ANY I-PS2-ID AT OR BELOW THE LAST  *
+      * CHECKPOINT INSTEAD OF REPROCESSING RECORDS ALREADY WRITTEN TO  *
+      * KSDS ON THE PRIOR ATTEMPT. THIS ONLY WORKS IF PS2 ARRIVES IN   *
+      * ASCENDING I-PS2-ID ORDER - CA013A11.JCL'S STEP015 SORTS PS2 BY *
+      * ID BEFORE THIS PROGRAM EVER OPENS IT, SO THAT PRECONDITION IS  *
+      * GUARANTEED BY THE JOB, NOT BY THIS PROGRAM.                    *
+      ******************************************************************
+       01 WS-CHKPT-VARS.
+           05 WS-CHKPT-LAST-ID   PIC X(05) VALUE LOW-VALUES.
+           05 WS-CHKPT-SINCE     PIC 9(03) VALUE ZEROES.
+           05 WS-CHKPT-INTERVAL  PIC 9(03) VALUE 025.
+           05 WS-RUN-OK-SW       PIC X(01) VALUE 'N'.
+               88 WS-RUN-OK          VALUE 'Y'.
+               88 WS-RUN-FAILED      VALUE 'N'.
+      ******************************************************************
+      * WS-ARRAY'S CEILING MATCHES WS-REC-COUNT'S FULL PIC 9(05) RANGE *
+      * (99999) SO A QUALIFYING-RECORD COUNT ANYWHERE IN THAT RANGE    *
+      * CAN BE HELD BY THE TABLE THAT DEPENDS ON IT.                   *
+      ******************************************************************
+       01 WS-ARR-GROUP.
+           05 WS-ARRAY OCCURS 1 TO 99999 TIMES
+               DEPENDING ON WS-REC-COUNT.
                10 WS-ID          PIC X(05).
                10 WS-DOB         PIC X(10).
                10 WS-RELATION    PIC A(04).
                10 WS-SALARY      PIC 9(06).9(02).
                10 WS-CLAIM       PIC A(01).
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+       01 LK-PARM-REC.
+           05 LK-PARM-LEN    PIC S9(04) COMP.
+           05 LK-PARM-YEAR   PIC X(04).
+       PROCEDURE DIVISION USING LK-PARM-REC.
        0000-MAIN.
+           PERFORM 0010-GET-ELIG-CUTOFF
+           PERFORM 0020-READ-CHKPT
            PERFORM 0000-CALC-INPUT-LGTH
            PERFORM 1000-INIT-OPEN
            PERFORM 2000-PROCESS-REC
            PERFORM 3000-WRITE-ECL-NCL
-
+           SET WS-RUN-OK TO TRUE
            PERFORM 9000-TERM.
        0000-MAIN-END. EXIT.
 
+      ******************************************************************
+      * 0010-GET-ELIG-CUTOFF: PULLS THE CLAIM-ELIGIBILITY CUTOFF YEAR  *
+      * FROM THE JCL PARM (EXEC PGM=CA013A11,PARM='1985') INSTEAD OF   *
+      * THE LITERAL 2121-CHECK-ELIG USED TO HARDCODE. NO PARM (OR A    *
+      * NON-NUMERIC ONE) LEAVES WS-ELIG-CUTOFF-YEAR AT ITS 1985        *
+      * DEFAULT SO AN UNCHANGED JCL DECK STILL RUNS THE SAME AS BEFORE.*
+      ******************************************************************
+       0010-GET-ELIG-CUTOFF.
+           IF (LK-PARM-LEN > 0) AND (LK-PARM-YEAR IS NUMERIC)
+               MOVE LK-PARM-YEAR TO WS-ELIG-CUTOFF-YEAR
+               DISPLAY 'ELIGIBILITY CUTOFF YEAR FROM PARM: '
+                   WS-ELIG-CUTOFF-YEAR
+           ELSE
+               DISPLAY 'NO PARM SUPPLIED. DEFAULT CUTOFF YEAR: '
+                   WS-ELIG-CUTOFF-YEAR
+           END-IF.
+       0010-GET-ELIG-CUTOFF-END. EXIT.
+
+      ******************************************************************
+      * 0020-READ-CHKPT: LOADS THE LAST I-PS2-ID SYSCHK HOLDS, IF ANY,  *
+      * BEFORE THE INPUT IS EVEN LENGTH-COUNTED - A FRESH SYSCHK (NO    *
+      * PRIOR CHECKPOINT) LEAVES WS-CHKPT-LAST-ID AT LOW-VALUES SO      *
+      * EVERY I-PS2 RECORD STILL QUALIFIES, EXACTLY AS IT DID BEFORE    *
+      * CHECKPOINTING EXISTED.                                         *
+      ******************************************************************
+       0020-READ-CHKPT.
+           MOVE LOW-VALUES TO WS-CHKPT-LAST-ID
+           OPEN INPUT O-CHKPT
+           IF FS-CHKPT-SUCC
+               PERFORM UNTIL FS-CHKPT-EOF
+                   READ O-CHKPT INTO O-CHKPT-REC
+                       AT END
+                           MOVE 10 TO WS-FS-CHKPT
+                       NOT AT END
+                           MOVE CHKPT-LAST-ID TO WS-CHKPT-LAST-ID
+                   END-READ
+               END-PERFORM
+               CLOSE O-CHKPT
+               IF WS-CHKPT-LAST-ID NOT = LOW-VALUES
+                   DISPLAY 'RESUMING PAST CHECKPOINT, LAST ID: '
+                       WS-CHKPT-LAST-ID
+               END-IF
+           ELSE
+               DISPLAY 'NO PRIOR SYSCHK CHECKPOINT - STARTING FRESH'
+           END-IF.
+       0020-READ-CHKPT-END. EXIT.
+
        0000-CALC-INPUT-LGTH.
            OPEN INPUT I-PS2
            PERFORM UNTIL FS-PS2-EOF
                READ I-PS2
                IF (FS-PS2-EOF) EXIT
-               ELSE ADD 1 TO WS-REC-COUNT END-IF
+               ELSE
+                   IF (I-PS2-ID > WS-CHKPT-LAST-ID)
+                       ADD 1 TO WS-REC-COUNT
+                   END-IF
+               END-IF
            END-PERFORM.
            DISPLAY 'NUMBER OF INPUT RECORDS: ' WS-REC-COUNT
            CLOSE I-PS2.
@@ -186,7 +383,9 @@
            OPEN OUTPUT O-ECL
            PERFORM 1400-OPEN-ECL-VALID
            OPEN OUTPUT O-NCL
-           PERFORM 1500-OPEN-NCL-VALID.
+           PERFORM 1500-OPEN-NCL-VALID
+           OPEN OUTPUT O-PND
+           PERFORM 1600-OPEN-PND-VALID.
        1000-INIT-OPEN-END. EXIT.
 
        1100-OPEN-PS2-VALID.
@@ -219,12 +418,20 @@
                PERFORM 9000-TERM END-IF.               
        1500-OPEN-NCL-VALID-END. EXIT.
 
+       1600-OPEN-PND-VALID.
+           IF FS-PND-SUCC DISPLAY 'OPENED PND' EXIT
+           ELSE DISPLAY 'ERROR OPENING PND. EC: ' WS-FS-PND
+               PERFORM 9000-TERM END-IF.
+       1600-OPEN-PND-VALID-END. EXIT.
+
        2000-PROCESS-REC.
            PERFORM UNTIL FS-PS2-EOF
       * READ A RECORD FROM INPUT
                READ I-PS2
                IF (WS-FS-PS2 NOT EQUAL TO END-OF-FILE) THEN
-                   PERFORM 2100-VALID-INPUT-REC
+                   IF (I-PS2-ID > WS-CHKPT-LAST-ID)
+                       PERFORM 2100-VALID-INPUT-REC
+                   END-IF
                END-IF
            END-PERFORM.
        2000-PROCESS-REC-END. EXIT.
@@ -239,14 +446,70 @@
               ) THEN
                PERFORM 2110-REC-TO-ERR
            ELSE
-               PERFORM 2120-PROC-VALID-REC
+               PERFORM 2105-VALID-DOB-RANGE
+               PERFORM 2106-VALID-RELATION-CODE
+               IF (WS-DOB-RANGE-OK) AND (WS-REL-FOUND)
+                   PERFORM 2120-PROC-VALID-REC
+               ELSE
+                   PERFORM 2110-REC-TO-ERR
+               END-IF
            END-IF.
        2100-VALID-INPUT-REC-END. EXIT.
 
+      ******************************************************************
+      * 2105-VALID-DOB-RANGE: THE NUMERIC CHECK ABOVE ONLY PROVES THE   *
+      * DAY/MONTH/YEAR ARE DIGITS, NOT THAT THEY FORM A REAL DATE - A   *
+      * DAY OF 99 OR A MONTH OF 13 WOULD STILL PASS. THIS ADDS THE      *
+      * RANGE EDITS (DAY 01-31, MONTH 01-12, YEAR WITHIN A SANE WINDOW  *
+      * AND NOT IN THE FUTURE) BEFORE THE RECORD IS TREATED AS VALID.   *
+      ******************************************************************
+       2105-VALID-DOB-RANGE.
+           MOVE 'Y' TO WS-DOB-RANGE-SW
+           IF (I-PS2-DAY < 01) OR (I-PS2-DAY > 31)
+               MOVE 'N' TO WS-DOB-RANGE-SW
+           END-IF
+           IF (I-PS2-MONTH < 01) OR (I-PS2-MONTH > 12)
+               MOVE 'N' TO WS-DOB-RANGE-SW
+           END-IF
+           IF (I-PS2-YEAR < WS-DOB-MIN-YEAR) OR
+              (I-PS2-YEAR > WS-DOB-MAX-YEAR)
+               MOVE 'N' TO WS-DOB-RANGE-SW
+           END-IF
+           IF (WS-DOB-RANGE-SW = 'N')
+               DISPLAY 'FOUND DOB RANGE ERROR. REC: ' I-PS2-REC
+           END-IF.
+       2105-VALID-DOB-RANGE-END. EXIT.
+
+      ******************************************************************
+      * 2106-VALID-RELATION-CODE: LOOKS I-PS2-RELATION UP IN THE        *
+      * WS-RELATION-TABLE BELOW INSTEAD OF THE OLD TWO-WAY SELF/HUS     *
+      * EVALUATE - ANY CODE NOT IN THE TABLE (INCLUDING TYPOS) IS NO    *
+      * LONGER DEFAULTED INTO THE SPOUSE RATE, IT FAILS HERE AND THE    *
+      * RECORD GETS ROUTED TO O-ERR BY THE CALLER. WS-REL-MATCH-PCT IS  *
+      * CARRIED FORWARD SO 2123-RELATION-INC DOESN'T HAVE TO SEARCH     *
+      * THE TABLE A SECOND TIME.                                        *
+      ******************************************************************
+       2106-VALID-RELATION-CODE.
+           MOVE 'N' TO WS-REL-FOUND-SW
+           MOVE ZEROES TO WS-REL-MATCH-PCT
+           SET WS-REL-IDX TO 1
+           SEARCH WS-REL-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-REL-CODE(WS-REL-IDX) = I-PS2-RELATION
+                   MOVE 'Y'                    TO WS-REL-FOUND-SW
+                   MOVE WS-REL-PCT(WS-REL-IDX) TO WS-REL-MATCH-PCT
+           END-SEARCH
+           IF (WS-REL-NOT-FOUND)
+               DISPLAY 'FOUND UNKNOWN RELATION CODE. REC: ' I-PS2-REC
+           END-IF.
+       2106-VALID-RELATION-CODE-END. EXIT.
+
        2110-REC-TO-ERR.
            DISPLAY 'FOUND RECORD ERROR. REC: ' I-PS2-REC
            MOVE I-PS2-REC TO O-ERR-REC
            WRITE O-ERR-REC
+           ADD 1 TO WS-ERR-COUNT
            DISPLAY 'WROTE RECORD TO ERR FILE.'
            DISPLAY '--------------------------------------------------'.
        2110-REC-TO-ERR-END. EXIT.
@@ -257,40 +520,72 @@
            PERFORM 2122-CALC-DISCPAID
            PERFORM 2123-RELATION-INC
            PERFORM 2124-WRITE-KSDS
-           PERFORM 2125-ADD-TO-ARR.
+      * A GENUINE KSDS WRITE FAILURE DIVERTS THE RECORD TO O-ERR
+      * INSTEAD OF ADDING IT TO THE ECL/NCL ARRAY. FS-KSDS-DUPKEY IS
+      * NOT TREATED AS AN ERROR HERE - THE CHECKPOINT ONLY ADVANCES
+      * EVERY WS-CHKPT-INTERVAL RECORDS, SO A RESTART CAN RE-READ A
+      * RECORD ALREADY POSTED TO O-KSDS BY THE RUN THAT ABENDED. THAT
+      * RECORD IS ALREADY DONE - IT'S FOLDED BACK INTO THE ECL/NCL
+      * ARRAY AND CONTROL TOTALS FOR THIS RUN'S REPORT, NOT WS-ERR-
+      * COUNT.
+           IF (FS-KSDS-SUCC) OR (FS-KSDS-DUPKEY)
+               PERFORM 2125-ADD-TO-ARR
+               MOVE I-PS2-ID TO WS-CHKPT-LAST-ID
+               ADD 1 TO WS-CHKPT-SINCE
+               IF WS-CHKPT-SINCE >= WS-CHKPT-INTERVAL
+                   PERFORM 2130-WRITE-CHECKPOINT
+                   MOVE ZEROES TO WS-CHKPT-SINCE
+               END-IF
+           ELSE
+               PERFORM 2110-REC-TO-ERR
+           END-IF.
        2120-PROC-VALID-REC-END. EXIT.
 
+      ******************************************************************
+      * 2121-CHECK-ELIG: A RECORD RIGHT AT THE YEAR BOUNDARY (WITHIN    *
+      * WS-ELIG-YEAR-BAND OF WS-ELIG-CUTOFF-YEAR) OR WITH A SALARY IN   *
+      * THE WS-PND-SALARY-LOW/HIGH BAND IS TOO CLOSE TO CALL AND IS     *
+      * MARKED 'P' FOR PENDING REVIEW INSTEAD OF A STRAIGHT Y/N.        *
+      ******************************************************************
        2121-CHECK-ELIG.
-           IF (I-PS2-YEAR <= 1985) THEN
-               DISPLAY I-PS2-YEAR '<=1985, MOVED N TO CLAIM'
-               MOVE 'N' TO O-KSDS-CLAIM, WS-CLAIM-TEMP
+           IF ((I-PS2-YEAR >= WS-ELIG-CUTOFF-YEAR - WS-ELIG-YEAR-BAND)
+               AND
+               (I-PS2-YEAR <= WS-ELIG-CUTOFF-YEAR + WS-ELIG-YEAR-BAND))
+               OR
+               ((I-PS2-SALARY >= WS-PND-SALARY-LOW)
+               AND (I-PS2-SALARY <= WS-PND-SALARY-HIGH))
+               DISPLAY I-PS2-YEAR ' / ' I-PS2-SALARY
+                   ' IS BORDERLINE, MOVED P TO CLAIM'
+               MOVE 'P' TO O-KSDS-CLAIM, WS-CLAIM-TEMP
            ELSE
-               DISPLAY I-PS2-YEAR '>1985, MOVED Y TO CLAIM'
-               MOVE 'Y' TO O-KSDS-CLAIM, WS-CLAIM-TEMP
+               IF (I-PS2-YEAR <= WS-ELIG-CUTOFF-YEAR)
+                   DISPLAY I-PS2-YEAR '<=' WS-ELIG-CUTOFF-YEAR
+                       ', MOVED N TO CLAIM'
+                   MOVE 'N' TO O-KSDS-CLAIM, WS-CLAIM-TEMP
+               ELSE
+                   DISPLAY I-PS2-YEAR '>' WS-ELIG-CUTOFF-YEAR
+                       ', MOVED Y TO CLAIM'
+                   MOVE 'Y' TO O-KSDS-CLAIM, WS-CLAIM-TEMP
+               END-IF
            END-IF.
        2121-CHECK-ELIG-END. EXIT.
 
        2122-CALC-DISCPAID.
            MOVE I-PS2-SALARY TO WS-INCOME
            DISPLAY '   CALCULATING DISCOUNT AND PAID:'
-           CALL DISCPAID USING WS-INCOME, WS-DISCOUNT, WS-PAID.
+           CALL DISCPAID USING WS-INCOME, WS-DISCOUNT, WS-PAID,
+               WS-DISC-TIER.
            DISPLAY '      PAID     = ' WS-PAID
-           DISPLAY '      DISCOUNT = ' WS-DISCOUNT.
+           DISPLAY '      DISCOUNT = ' WS-DISCOUNT
+           DISPLAY '      TIER     = ' WS-DISC-TIER.
        2122-CALC-DISCPAID-END. EXIT.
 
        2123-RELATION-INC.
            DISPLAY '   RELATION IS : ' I-PS2-RELATION
-           EVALUATE TRUE
-           WHEN (I-PS2-RELATION = 'SELF')
-               COMPUTE WS-INCOME = WS-INCOME + ( 0.4 * WS-PAID )
-               DISPLAY '      40% INCR, NEW INCOME: ' WS-INCOME
-           WHEN (I-PS2-RELATION = 'HUS')
-               COMPUTE WS-INCOME = WS-INCOME + ( 0.3 * WS-PAID )
-               DISPLAY '      30% INCR, NEW INCOME: ' WS-INCOME
-           WHEN OTHER
-               COMPUTE WS-INCOME = WS-INCOME + ( 0.3 * WS-PAID )
-               DISPLAY '      30% INCR, NEW INCOME: ' WS-INCOME
-           END-EVALUATE.
+           COMPUTE WS-INCOME = WS-INCOME +
+               ( (WS-REL-MATCH-PCT / 100) * WS-PAID )
+           DISPLAY '      ' WS-REL-MATCH-PCT '% INCR, NEW INCOME: '
+               WS-INCOME.
        2123-RELATION-INC-END. EXIT.
 
        2124-WRITE-KSDS.
@@ -301,10 +596,26 @@
            MOVE WS-INCOME      TO O-KSDS-SALARY
            MOVE WS-DISCOUNT    TO O-KSDS-DISCOUNT
            MOVE WS-PAID        TO O-KSDS-PAID
+           MOVE WS-DISC-TIER   TO O-KSDS-DISC-TIER
       *    CLAIM FIELD WAS ALREADY MOVED
            DISPLAY 'WRITING TO KSDS, REC: ' O-KSDS-REC
-           WRITE O-KSDS-REC.
-           DISPLAY '--------------------------------------------------'
+           WRITE O-KSDS-REC
+           EVALUATE TRUE
+           WHEN (FS-KSDS-SUCC)
+               ADD 1 TO WS-KSDS-COUNT
+               ADD WS-PAID     TO WS-TOTAL-PAID
+               ADD WS-DISCOUNT TO WS-TOTAL-DISCOUNT
+           WHEN (FS-KSDS-DUPKEY)
+               DISPLAY 'DUPLICATE KEY ON RESTART - REC ' O-KSDS-ID
+                   ' ALREADY POSTED BY THE PRIOR RUN, COUNTING IT '
+                   'TOWARD THIS RUN''S TOTALS WITHOUT REWRITING IT.'
+               ADD 1 TO WS-KSDS-COUNT
+               ADD WS-PAID     TO WS-TOTAL-PAID
+               ADD WS-DISCOUNT TO WS-TOTAL-DISCOUNT
+           WHEN OTHER
+               DISPLAY 'ERROR WRITING KSDS REC. EC: ' WS-FS-KSDS
+           END-EVALUATE
+           DISPLAY '--------------------------------------------------'.
        2124-WRITE-KSDS-END. EXIT.
 
        2125-ADD-TO-ARR.
@@ -316,17 +627,39 @@
            MOVE WS-CLAIM-TEMP  TO WS-CLAIM(WS-INDEX).
        2125-ADD-TO-ARR-END. EXIT.
 
+      ******************************************************************
+      * 2130-WRITE-CHECKPOINT: PERFORMED EVERY WS-CHKPT-INTERVAL        *
+      * RECORDS SUCCESSFULLY POSTED TO KSDS IN 2120-PROC-VALID-REC.     *
+      * SYSCHK IS OPENED EXTEND SO EACH CHECKPOINT APPENDS A NEW        *
+      * RECORD - 0020-READ-CHKPT ALWAYS READS FORWARD TO THE LAST ONE   *
+      * ON A RESTART, SO OLDER RECORDS LEFT BEHIND ARE HARMLESS.        *
+      ******************************************************************
+       2130-WRITE-CHECKPOINT.
+           MOVE WS-CHKPT-LAST-ID TO CHKPT-LAST-ID
+           OPEN EXTEND O-CHKPT
+           IF FS-CHKPT-SUCC
+               WRITE O-CHKPT-REC
+               CLOSE O-CHKPT
+           ELSE
+               DISPLAY 'ERROR OPENING SYSCHK FOR CHECKPOINT, EC: '
+                   WS-FS-CHKPT
+           END-IF.
+       2130-WRITE-CHECKPOINT-END. EXIT.
+
        3000-WRITE-ECL-NCL.
            DISPLAY ' '
            DISPLAY 'POPULATING ECL AND NCL'
            PERFORM WS-INDEX TIMES
                DISPLAY 'REC: ' WS-ARRAY(WS-INDEX)
                DISPLAY '   CLAIM: ' WS-CLAIM(WS-INDEX)
-               IF (WS-CLAIM(WS-INDEX) = 'Y')
-                   PERFORM 3100-WRITE-ECL
-               ELSE
-                   PERFORM 3200-WRITE-NCL
-               END-IF
+               EVALUATE WS-CLAIM(WS-INDEX)
+                   WHEN 'Y'
+                       PERFORM 3100-WRITE-ECL
+                   WHEN 'N'
+                       PERFORM 3200-WRITE-NCL
+                   WHEN OTHER
+                       PERFORM 3300-WRITE-PND
+               END-EVALUATE
                SUBTRACT 1 FROM WS-INDEX
            END-PERFORM.
        3000-WRITE-ECL-NCL-END. EXIT.
@@ -340,6 +673,7 @@
            DISPLAY ' WRITING TO ECL, REC: ' O-ECL-REC
            DISPLAY '--------------------------------------------------'.
            WRITE O-ECL-REC.
+           ADD 1 TO WS-ECL-COUNT.
        3100-WRITE-ECL-END. EXIT.
 
        3200-WRITE-NCL.
@@ -351,14 +685,69 @@
            DISPLAY ' WRITING TO NCL, REC: ' O-NCL-REC
            DISPLAY '--------------------------------------------------'.
            WRITE O-NCL-REC.
+           ADD 1 TO WS-NCL-COUNT.
        3200-WRITE-NCL-END. EXIT.
 
+       3300-WRITE-PND.
+           MOVE WS-ID(WS-INDEX)       TO O-PND-ID
+           MOVE WS-DOB(WS-INDEX)      TO O-PND-DOB
+           MOVE WS-RELATION(WS-INDEX) TO O-PND-RELATION
+           MOVE WS-SALARY(WS-INDEX)   TO O-PND-SALARY
+           MOVE WS-CLAIM(WS-INDEX)    TO O-PND-CLAIM
+           DISPLAY ' WRITING TO PND, REC: ' O-PND-REC
+           DISPLAY '--------------------------------------------------'.
+           WRITE O-PND-REC.
+           ADD 1 TO WS-PND-COUNT.
+       3300-WRITE-PND-END. EXIT.
+
        9000-TERM.
+           PERFORM 9050-CONTROL-TOTALS-REPORT
            CLOSE I-PS2
            CLOSE O-KSDS
            CLOSE O-ERR
            CLOSE O-ECL
            CLOSE O-NCL
+           CLOSE O-PND
+      * A CLEAN FINISH MEANS 2000-PROCESS-REC RAN ALL THE WAY THROUGH
+      * TO PHYSICAL EOF ON I-PS2 - NO NEED TO RESUME PAST ANYTHING NEXT
+      * TIME, SO SYSCHK IS WIPED. A RUN THAT GOT HERE BY WAY OF AN
+      * EARLIER OPEN-FAILURE BRANCH LEAVES WS-RUN-OK-SW SET TO 'N' AND
+      * SYSCHK STAYS AS IT IS.
+           IF WS-RUN-OK
+               PERFORM 9060-CLEAR-CHECKPOINT
+           END-IF
            DISPLAY 'STOPPING PROGRAM'
            STOP RUN.
-       9000-TERM-END. EXIT.                             
\ No newline at end of file
+       9000-TERM-END. EXIT.
+
+      ******************************************************************
+      * 9050-CONTROL-TOTALS-REPORT: ONE-SHOT RECONCILIATION SUMMARY SO *
+      * OPERATIONS CAN BALANCE RECORDS READ AGAINST RECORDS WRITTEN    *
+      * WITHOUT SCROLLING BACK THROUGH THE PER-RECORD DISPLAY LINES.   *
+      ******************************************************************
+       9050-CONTROL-TOTALS-REPORT.
+           DISPLAY ' '
+           DISPLAY '==========================================='
+           DISPLAY 'CA013A11 - END OF JOB CONTROL TOTALS'
+           DISPLAY '==========================================='
+           DISPLAY 'RECORDS READ FROM INPUT. . : ' WS-REC-COUNT
+           DISPLAY 'RECORDS WRITTEN TO KSDS. . : ' WS-KSDS-COUNT
+           DISPLAY 'RECORDS WRITTEN TO ECL . . : ' WS-ECL-COUNT
+           DISPLAY 'RECORDS WRITTEN TO NCL . . : ' WS-NCL-COUNT
+           DISPLAY 'RECORDS WRITTEN TO PND . . : ' WS-PND-COUNT
+           DISPLAY 'RECORDS WRITTEN TO ERR . . : ' WS-ERR-COUNT
+           DISPLAY 'TOTAL PAID ACROSS KSDS . . : ' WS-TOTAL-PAID
+           DISPLAY 'TOTAL DISCOUNT ACROSS KSDS : ' WS-TOTAL-DISCOUNT
+           DISPLAY '==========================================='.
+       9050-CONTROL-TOTALS-REPORT-END. EXIT.
+
+      ******************************************************************
+      * 9060-CLEAR-CHECKPOINT: PERFORMED ONLY OUT OF A CLEAN 9000-TERM -*
+      * REOPENING SYSCHK OUTPUT WITHOUT WRITING ANYTHING TRUNCATES IT,  *
+      * SO TOMORROW'S FULL RUN OF I-PS2 STARTS OVER FROM LOW-VALUES     *
+      * INSTEAD OF SKIPPING RECORDS THIS RUN ALREADY COVERED.           *
+      ******************************************************************
+       9060-CLEAR-CHECKPOINT.
+           OPEN OUTPUT O-CHKPT
+           CLOSE O-CHKPT.
+       9060-CLEAR-CHECKPOINT-END. EXIT.
