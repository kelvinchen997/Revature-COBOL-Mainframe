@@ -0,0 +1,71 @@
+//CA013A11 JOB (ARI011),'NOMINEE CLAIM EXTRACT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,RESTART=STEP020
+//*--------------------------------------------------------------*
+//* JOB NAME : CA013A11                                          *
+//* PURPOSE  : NIGHTLY SCHEDULED RUN OF THE NOMINEE CLAIM-        *
+//*            ELIGIBILITY BATCH (CA013A11) AGAINST THE PS2       *
+//*            EXTRACT, SPLITTING OUTPUT INTO KSDS/ECL/NCL/PND/   *
+//*            ERR DATASETS.                                      *
+//* SCHEDULING: SUBMITTED NIGHTLY BY THE PRODUCTION SCHEDULER.    *
+//*            RESTART=STEP020 LETS OPERATIONS RESUBMIT THIS      *
+//*            DECK STRAIGHT INTO THE MAIN STEP WITHOUT REDOING   *
+//*            STEP010 IF A RERUN IS NEEDED.                      *
+//* MOD LOG  :                                                    *
+//*  2026-08-08 KC - INITIAL VERSION                              *
+//*  2026-08-09 KC - ADDED STEP015 TO SORT PS2 BY ID AHEAD OF THE *
+//*                  MAIN STEP - CA013A11'S CHECKPOINT/RESTART    *
+//*                  LOGIC SKIPS ANY ID AT OR BELOW THE LAST      *
+//*                  CHECKPOINT, WHICH ONLY WORKS IF PS2 ARRIVES  *
+//*                  IN ASCENDING ID ORDER.                       *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=IEFBR14
+//*    PRE-RUN STEP - VERIFIES THE KSDS CLUSTER IS ALLOCATED AND
+//*    AVAILABLE BEFORE THE MAIN STEP OPENS IT FOR OUTPUT.
+//DD1      DD   DSN=ARI011.KELVIN.ASGMTL2.NOMINEE.KSDS,DISP=SHR
+//*--------------------------------------------------------------*
+//STEP015  EXEC PGM=SORT,COND=(0,NE,STEP010)
+//*    SORTS PS2 INTO ASCENDING I-PS2-ID ORDER IN PLACE BEFORE
+//*    STEP020 READS IT. STEP020'S CHECKPOINT SKIP LOGIC
+//*    (I-PS2-ID > WS-CHKPT-LAST-ID) DEPENDS ON THAT ORDER TO
+//*    CORRECTLY RESUME PAST A PRIOR CHECKPOINT ON RESTART - A
+//*    RESTART AT STEP020 REREADS PS2 IN THE SAME SORTED ORDER
+//*    THIS STEP LEFT IT IN, SO STEP015 DOES NOT NEED TO RERUN.
+//SYSOUT   DD   SYSOUT=*
+//SORTIN   DD   DSN=ARI011.KELVIN.ASGMTL2.NOMINEE.PS2,DISP=OLD
+//SORTOUT  DD   DSN=ARI011.KELVIN.ASGMTL2.NOMINEE.PS2,DISP=OLD
+//SYSIN    DD   *
+  SORT FIELDS=(1,5,CH,A)
+/*
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=CA013A11,PARM='1985',
+//             COND=(0,NE,STEP010)
+//*    MAIN STEP - A RESTART AFTER AN ABEND PARTWAY THROUGH PS2
+//*    RESUBMITS THE DECK WITH RESTART=STEP020 SO THIS STEP RERUNS
+//*    WITHOUT REPEATING STEP010 OR STEP015. SYSCHK IS RESERVED FOR
+//*    THE IN-PROGRAM CHECKPOINT RECORD SO A RESTART CAN SKIP PAST
+//*    RECORDS ALREADY POSTED TO KSDS ON THE PRIOR ATTEMPT.
+//STEPLIB  DD   DSN=ARI011.KELVIN.ASGMTL2.LOADLIB,DISP=SHR
+//SYSCHK   DD   DSN=ARI011.KELVIN.ASGMTL2.NOMINEE.CHKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//INDD1    DD   DSN=ARI011.KELVIN.ASGMTL2.NOMINEE.PS2,DISP=SHR
+//OUTKSDS  DD   DSN=ARI011.KELVIN.ASGMTL2.NOMINEE.KSDS,DISP=SHR
+//OUTERRPS DD   DSN=ARI011.KELVIN.ASGMTL2.NOMINEE.ERR,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//OUTECLPS DD   DSN=ARI011.KELVIN.ASGMTL2.NOMINEE.ECL,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//OUTNCLPS DD   DSN=ARI011.KELVIN.ASGMTL2.NOMINEE.NCL,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//OUTPNDPS DD   DSN=ARI011.KELVIN.ASGMTL2.NOMINEE.PND,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
