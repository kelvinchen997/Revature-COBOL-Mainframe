@@ -0,0 +1,217 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMPORT.
+      *   PROGRAM NAME: AGENT PORTFOLIO/COLLECTIONS REPORT
+      *   INPUT: TB_POLICY_DETAILS, TB_PREMIUM_PAYMENTS
+      *   OUTPUT: ARI011.KELVIN.TRNING.FINAL.PS(PORTSTMT) AS: OUTPORT
+      *   DESCRIPTION: PER-AGENT MONTH-END SUMMARY - POLICIES IN FORCE,
+      *       PREMIUM ACTUALLY COLLECTED (FROM TB_PREMIUM_PAYMENTS), AND
+      *       HOW MANY ARE OVERDUE - SO AGENTS DON'T HAVE TO RE-RUN THE
+      *       AGT1/AGT2 LIVE SCREENS TO RECONSTRUCT THE SAME NUMBERS.
+      *   MOD LOG:
+      *    2026-08-08 KC - INITIAL VERSION
+      *    2026-08-09 KC - 2100-CALC-COLLECTED NOW DISTINGUISHES A
+      *                    GENUINE SQL ERROR FROM THE NORMAL NO-
+      *                    PAYMENT-ROWS CASE AND LOGS THE FORMER
+      *                    INSTEAD OF DEFAULTING BOTH TO ZERO
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT O-PORT-PS ASSIGN TO OUTPORT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS IS SEQUENTIAL
+               FILE STATUS IS WS-FS-PORT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD O-PORT-PS.
+       01 O-PORT-REC.
+           05 O-PORT-AGENT-ID     PIC X(10).
+           05 FILLER              PIC X(01).
+           05 O-PORT-INFORCE-CNT  PIC 9(05).
+           05 FILLER              PIC X(01).
+           05 O-PORT-OVERDUE-CNT  PIC 9(05).
+           05 FILLER              PIC X(01).
+           05 O-PORT-COLLECTED    PIC 9(09)V9(02).
+           05 FILLER              PIC X(01).
+           05 O-PORT-LINE-TYPE    PIC X(04).
+           05 FILLER              PIC X(30).
+       WORKING-STORAGE SECTION.
+       01 WS-VARS.
+           05 WS-FS-PORT           PIC 9(02).
+               88 FS-PORT-SUCC     VALUE 00.
+           05 WS-WORK-VARS.
+               10 WS-OVERDUE-FLAG  PIC X(01).
+               10 WS-POL-COLLECTED PIC 9(09)V9(02).
+           05 WS-DEFINES.
+               10 DB2-SUCCESS      PIC S9(09) COMP VALUE 0.
+               10 DB2-NOTFND       PIC S9(09) COMP VALUE 100.
+           05 WS-CONTROL-BREAK.
+               10 WS-PREV-AGENT    PIC X(10) VALUE SPACES.
+               10 WS-AGENT-INFORCE PIC 9(05) VALUE ZEROES.
+               10 WS-AGENT-OVERDUE PIC 9(05) VALUE ZEROES.
+               10 WS-AGENT-COLLECT PIC 9(09)V9(02) VALUE ZEROES.
+           05 WS-ERR-MSG.
+               10 WS-ERR-LENGTH    PIC S9(04) COMP VALUE 800.
+               10 WS-ERR-TEXT      PIC X(80) OCCURS 10 TIMES.
+           05 WS-ERR-LRECL         PIC S9(09) COMP VALUE 80.
+           05 WS-SQLERR-PARA       PIC X(30) VALUE SPACES.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+               INCLUDE TBPOLDTL
+           END-EXEC.
+           EXEC SQL
+               INCLUDE TBPREMPY
+           END-EXEC.
+           EXEC SQL
+               INCLUDE TBSQLERR
+           END-EXEC.
+           EXEC SQL
+               DECLARE CURSOR_PORT CURSOR FOR
+                 SELECT
+                    AGENT_ID
+                   ,POL_ID
+                   ,POLICY_STATUS
+                   ,CASE WHEN PREM_PAY_DATE < CURRENT DATE
+                         THEN 'Y' ELSE 'N' END
+                 FROM TB_POLICY_DETAILS
+                 ORDER BY AGENT_ID
+           END-EXEC.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INIT
+           PERFORM 2000-BUILD-REPORT
+           PERFORM 3000-WRITE-GRAND-TOTAL
+           PERFORM 9000-TERM.
+       0000-MAIN-END. EXIT.
+
+       1000-INIT.
+           OPEN OUTPUT O-PORT-PS
+           IF FS-PORT-SUCC
+               DISPLAY 'OPENED PORTFOLIO OUTPUT'
+           ELSE
+               DISPLAY 'ERROR OPENING PORTFOLIO OUTPUT. EC: '
+                   WS-FS-PORT
+               PERFORM 9000-TERM
+           END-IF.
+       1000-INIT-END. EXIT.
+
+       2000-BUILD-REPORT.
+           EXEC SQL OPEN CURSOR_PORT END-EXEC
+           MOVE '2000-BUILD-REPORT' TO WS-SQLERR-PARA
+           PERFORM H003-SQL-HANDLER
+           PERFORM UNTIL SQLCODE = 100
+               EXEC SQL
+                   FETCH CURSOR_PORT INTO
+                        :HV-POL-AGENT-ID
+                       ,:HV-POL-POL-ID
+                       ,:HV-POL-POLICY-STATUS
+                       ,:WS-OVERDUE-FLAG
+               END-EXEC
+               IF SQLCODE = 100
+                   CONTINUE
+               ELSE
+                   PERFORM 2100-CALC-COLLECTED
+                   PERFORM 2200-WRITE-DETAIL-LINE
+               END-IF
+           END-PERFORM
+           EXEC SQL CLOSE CURSOR_PORT END-EXEC.
+       2000-BUILD-REPORT-END. EXIT.
+
+      ******************************************************************
+      * 2100-CALC-COLLECTED: SUM ACTUAL PAYMENTS ON THIS POLICY FROM   *
+      * TB_PREMIUM_PAYMENTS, NOT JUST THE NEXT-DUE PREMIUM_AMNT. NO    *
+      * PAYMENT ROWS IS A NORMAL, EXPECTED CASE (SUM COMES BACK NULL)  *
+      * AND JUST LEAVES COLLECTED AT ZERO, BUT A GENUINE SQL ERROR IS  *
+      * LOGGED VIA H010-LOG-SQL-ERROR RATHER THAN SILENTLY TREATED THE *
+      * SAME WAY.                                                      *
+      ******************************************************************
+       2100-CALC-COLLECTED.
+           MOVE ZEROES TO WS-POL-COLLECTED
+           EXEC SQL
+               SELECT COALESCE(SUM(AMOUNT_PAID), 0) INTO :WS-POL-COLLECTED
+               FROM TB_PREMIUM_PAYMENTS
+               WHERE POL_ID = :HV-POL-POL-ID
+           END-EXEC
+           EVALUATE TRUE
+           WHEN SQLCODE = DB2-SUCCESS
+               CONTINUE
+           WHEN SQLCODE = DB2-NOTFND
+               MOVE ZEROES TO WS-POL-COLLECTED
+           WHEN OTHER
+               MOVE ZEROES TO WS-POL-COLLECTED
+               MOVE '2100-CALC-COLLECTED' TO WS-SQLERR-PARA
+               PERFORM H010-LOG-SQL-ERROR
+           END-EVALUATE.
+       2100-CALC-COLLECTED-END. EXIT.
+
+       2200-WRITE-DETAIL-LINE.
+      * CONTROL BREAK ON AGENT_ID - ROLL PREVIOUS AGENT'S TOTALS
+           IF HV-POL-AGENT-ID NOT EQUAL WS-PREV-AGENT
+               IF WS-PREV-AGENT NOT EQUAL SPACES
+                   PERFORM 2300-WRITE-AGENT-TOTAL
+               END-IF
+               MOVE HV-POL-AGENT-ID TO WS-PREV-AGENT
+               MOVE ZEROES          TO WS-AGENT-INFORCE, WS-AGENT-OVERDUE,
+                                        WS-AGENT-COLLECT
+           END-IF
+           IF (HV-POL-POLICY-STATUS = 'ACTIVE')
+               ADD 1 TO WS-AGENT-INFORCE
+               IF (WS-OVERDUE-FLAG = 'Y')
+                   ADD 1 TO WS-AGENT-OVERDUE
+               END-IF
+           END-IF
+           ADD WS-POL-COLLECTED TO WS-AGENT-COLLECT.
+       2200-WRITE-DETAIL-LINE-END. EXIT.
+
+       2300-WRITE-AGENT-TOTAL.
+           MOVE WS-PREV-AGENT     TO O-PORT-AGENT-ID
+           MOVE WS-AGENT-INFORCE  TO O-PORT-INFORCE-CNT
+           MOVE WS-AGENT-OVERDUE  TO O-PORT-OVERDUE-CNT
+           MOVE WS-AGENT-COLLECT  TO O-PORT-COLLECTED
+           MOVE 'TOT '            TO O-PORT-LINE-TYPE
+           WRITE O-PORT-REC.
+       2300-WRITE-AGENT-TOTAL-END. EXIT.
+
+       3000-WRITE-GRAND-TOTAL.
+           IF WS-PREV-AGENT NOT EQUAL SPACES
+               PERFORM 2300-WRITE-AGENT-TOTAL
+           END-IF.
+       3000-WRITE-GRAND-TOTAL-END. EXIT.
+
+       9000-TERM.
+           CLOSE O-PORT-PS
+           DISPLAY 'PGMPORT - AGENT PORTFOLIO REPORT COMPLETE'
+           STOP RUN.
+       9000-TERM-END. EXIT.
+      ******************************************************************
+      * HELPER FUNCTIONS                                               *
+      ******************************************************************
+       H003-SQL-HANDLER.
+           IF SQLCODE = 0
+               CONTINUE
+           ELSE
+               MOVE LOW-VALUES TO WS-ERR-MSG
+               CALL 'DSNTIAR' USING SQLCA WS-ERR-MSG WS-ERR-LRECL
+               DISPLAY WS-ERR-MSG
+               PERFORM H010-LOG-SQL-ERROR
+               PERFORM 9000-TERM
+           END-IF.
+       H003-SQL-HANDLER-END. EXIT.
+
+       H010-LOG-SQL-ERROR.
+           MOVE 'PGMPORT'       TO HV-ERL-PROGRAM-ID
+           MOVE WS-SQLERR-PARA  TO HV-ERL-PARAGRAPH
+           MOVE SQLCODE         TO HV-ERL-SQLCODE-VAL
+           MOVE WS-ERR-TEXT(1)  TO HV-ERL-ERROR-TEXT
+           EXEC SQL
+               INSERT INTO TB_SQL_ERROR_LOG VALUES (
+                :HV-ERL-PROGRAM-ID
+               ,:HV-ERL-PARAGRAPH
+               ,:HV-ERL-SQLCODE-VAL
+               ,:HV-ERL-ERROR-TEXT
+               ,CURRENT DATE
+               ,CURRENT TIME
+               )
+           END-EXEC.
+       H010-LOG-SQL-ERROR-END. EXIT.
