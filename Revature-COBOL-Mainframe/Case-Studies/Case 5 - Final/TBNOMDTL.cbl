@@ -0,0 +1,38 @@
+      ******************************************************************
+      * DCLGEN TABLE(TB_POLICY_NOMINEE)                                *
+      *        LIBRARY(ARI011.KELVIN.TRNING.FINAL.PDS(TBNOMDTL))       *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(HV-NOM-)                                          *
+      *        QUOTE                                                   *
+      *        LABEL(YES)                                              *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+      * THE PAYOUT BENEFICIARY FOR A POLICY, KEYED BY POL_ID. MAINTAINED*
+      * FROM THE AGT5 NOMINEE MAP WHEN AN AGENT CREATES A POLICY AT    *
+      * AGT3 (3130-A-OPTION3).                                         *
+      ******************************************************************
+           EXEC SQL DECLARE TB_POLICY_NOMINEE TABLE
+           ( POL_ID                         CHAR(10) NOT NULL,
+             NOMINEE_NAME                   VARCHAR(20),
+             RELATION                       CHAR(10),
+             PHONE                          CHAR(12),
+             DOB                            DATE,
+             SSN                            CHAR(11)
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE TB_POLICY_NOMINEE                  *
+      ******************************************************************
+       01  DCLTB-POLICY-NOMINEE.
+           10 HV-NOM-POL-ID        PIC X(10).
+           10 HV-NOM-NAME.
+              49 HV-NOM-NAME-LEN   PIC S9(4) USAGE COMP.
+              49 HV-NOM-NAME-TEXT  PIC X(20).
+           10 HV-NOM-RELATION      PIC X(10).
+           10 HV-NOM-PHONE         PIC X(12).
+           10 HV-NOM-DOB           PIC X(10).
+           10 HV-NOM-SSN           PIC X(11).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 6       *
+      ******************************************************************
