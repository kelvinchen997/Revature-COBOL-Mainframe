@@ -0,0 +1,177 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMMAT.
+      *   PROGRAM NAME: POLICY MATURITY SWEEP AND PAYOUT EXTRACT
+      *   INPUT: TB_POLICY_DETAILS JOIN TB_POLICY_HOLDER_DETAILS
+      *   OUTPUT: TB_POLICY_DETAILS (POLICY_STATUS UPDATED),
+      *           ARI011.KELVIN.TRNING.FINAL.PS(MATPAY) AS: OUTMAT
+      *   DESCRIPTION: NIGHTLY BATCH SWEEP THAT FINDS EVERY POLICY WHOSE
+      *       MATURITY_DATE HAS ARRIVED, MARKS IT MATURE, AND WRITES A
+      *       PAYOUT EXTRACT LINE - 3132-CREATE-NEW-POLDTL COMPUTES
+      *       MATURITY_DATE BUT NOTHING ELSE EVER ACTS ON IT.
+      *   MOD LOG:
+      *    2026-08-08 KC - INITIAL VERSION
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT O-MAT-PS ASSIGN TO OUTMAT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS IS SEQUENTIAL
+               FILE STATUS IS WS-FS-MAT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD O-MAT-PS.
+       01 O-MAT-REC.
+           05 O-MAT-POL-ID        PIC X(10).
+           05 FILLER              PIC X(01).
+           05 O-MAT-CUST-ID       PIC X(10).
+           05 FILLER              PIC X(01).
+           05 O-MAT-AGENT-ID      PIC X(10).
+           05 FILLER              PIC X(01).
+           05 O-MAT-MDATE         PIC X(10).
+           05 FILLER              PIC X(01).
+           05 O-MAT-PAYOUT        PIC 9(07).
+           05 FILLER              PIC X(30).
+       WORKING-STORAGE SECTION.
+       01 WS-VARS.
+           05 WS-FS-MAT            PIC 9(02).
+               88 FS-MAT-SUCC      VALUE 00.
+           05 WS-COUNTERS.
+               10 WS-MATURED-COUNT PIC 9(07) VALUE ZEROES.
+           05 WS-ERR-MSG.
+               10 WS-ERR-LENGTH     PIC S9(04) COMP VALUE 800.
+               10 WS-ERR-TEXT       PIC X(80) OCCURS 10 TIMES.
+           05 WS-ERR-LRECL          PIC S9(09) COMP VALUE 80.
+           05 WS-SQLERR-PARA        PIC X(30) VALUE SPACES.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+               INCLUDE TBPOLDTL
+           END-EXEC.
+           EXEC SQL
+               INCLUDE TBHOLDTL
+           END-EXEC.
+           EXEC SQL
+               INCLUDE TBSQLERR
+           END-EXEC.
+           EXEC SQL
+               DECLARE CURSOR_MAT CURSOR FOR
+                 SELECT
+                    A.POL_ID
+                   ,A.CUST_ID
+                   ,A.AGENT_ID
+                   ,A.MATURITY_DATE
+                   ,B.SUM_ASSURED
+                 FROM
+                   TB_POLICY_DETAILS A
+                   JOIN
+                   TB_POLICY_HOLDER_DETAILS B
+                   ON A.POL_ID = B.POL_ID
+                 WHERE A.MATURITY_DATE <= CURRENT DATE
+                   AND A.POLICY_STATUS NOT IN ('MATURE', 'LAPSED')
+           END-EXEC.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INIT
+           PERFORM 2000-MATURITY-SWEEP
+           PERFORM 9000-TERM.
+       0000-MAIN-END. EXIT.
+
+       1000-INIT.
+           DISPLAY 'PGMMAT - POLICY MATURITY SWEEP STARTING'
+           OPEN OUTPUT O-MAT-PS
+           IF FS-MAT-SUCC
+               DISPLAY 'OPENED MATURITY PAYOUT EXTRACT'
+           ELSE
+               DISPLAY 'ERROR OPENING MATURITY EXTRACT. EC: '
+                   WS-FS-MAT
+               PERFORM 9000-TERM
+           END-IF.
+       1000-INIT-END. EXIT.
+
+      ******************************************************************
+      * 2000-MATURITY-SWEEP: EACH MATURED POLICY GETS A PAYOUT EXTRACT *
+      * LINE AND ITS OWN STATUS UPDATE, SINCE THE PAYOUT AMOUNT AND    *
+      * AGENT/CUST IDS HAVE TO BE CAPTURED PER-ROW, NOT IN BULK.       *
+      ******************************************************************
+       2000-MATURITY-SWEEP.
+           EXEC SQL OPEN CURSOR_MAT END-EXEC
+           MOVE '2000-MATURITY-SWEEP' TO WS-SQLERR-PARA
+           PERFORM H003-SQL-HANDLER
+           PERFORM UNTIL SQLCODE = 100
+               EXEC SQL
+                   FETCH CURSOR_MAT INTO
+                        :HV-POL-POL-ID
+                       ,:HV-POL-CUST-ID
+                       ,:HV-POL-AGENT-ID
+                       ,:HV-POL-MATURITY-DATE
+                       ,:HV-HOL-SUM-ASSURED
+               END-EXEC
+               IF SQLCODE = 100
+                   CONTINUE
+               ELSE
+                   PERFORM 2100-WRITE-PAYOUT-LINE
+                   PERFORM 2200-MARK-MATURED
+               END-IF
+           END-PERFORM
+           EXEC SQL CLOSE CURSOR_MAT END-EXEC
+           EXEC SQL COMMIT END-EXEC
+           DISPLAY 'POLICIES MATURED THIS RUN: ' WS-MATURED-COUNT.
+       2000-MATURITY-SWEEP-END. EXIT.
+
+       2100-WRITE-PAYOUT-LINE.
+           MOVE HV-POL-POL-ID       TO O-MAT-POL-ID
+           MOVE HV-POL-CUST-ID      TO O-MAT-CUST-ID
+           MOVE HV-POL-AGENT-ID     TO O-MAT-AGENT-ID
+           MOVE HV-POL-MATURITY-DATE TO O-MAT-MDATE
+           MOVE HV-HOL-SUM-ASSURED  TO O-MAT-PAYOUT
+           WRITE O-MAT-REC.
+       2100-WRITE-PAYOUT-LINE-END. EXIT.
+
+       2200-MARK-MATURED.
+           EXEC SQL
+               UPDATE TB_POLICY_DETAILS
+               SET POLICY_STATUS = 'MATURE'
+               WHERE POL_ID = :HV-POL-POL-ID
+           END-EXEC
+           MOVE '2200-MARK-MATURED' TO WS-SQLERR-PARA
+           PERFORM H003-SQL-HANDLER
+           ADD 1 TO WS-MATURED-COUNT.
+       2200-MARK-MATURED-END. EXIT.
+
+       9000-TERM.
+           CLOSE O-MAT-PS
+           DISPLAY 'PGMMAT - POLICY MATURITY SWEEP COMPLETE'
+           STOP RUN.
+       9000-TERM-END. EXIT.
+      ******************************************************************
+      * HELPER FUNCTIONS                                               *
+      ******************************************************************
+       H003-SQL-HANDLER.
+           IF SQLCODE = 0
+               CONTINUE
+           ELSE
+               MOVE LOW-VALUES TO WS-ERR-MSG
+               CALL 'DSNTIAR' USING SQLCA WS-ERR-MSG WS-ERR-LRECL
+               DISPLAY WS-ERR-MSG
+               PERFORM H010-LOG-SQL-ERROR
+               PERFORM 9000-TERM
+           END-IF.
+       H003-SQL-HANDLER-END. EXIT.
+
+       H010-LOG-SQL-ERROR.
+           MOVE 'PGMMAT'        TO HV-ERL-PROGRAM-ID
+           MOVE WS-SQLERR-PARA  TO HV-ERL-PARAGRAPH
+           MOVE SQLCODE         TO HV-ERL-SQLCODE-VAL
+           MOVE WS-ERR-TEXT(1)  TO HV-ERL-ERROR-TEXT
+           EXEC SQL
+               INSERT INTO TB_SQL_ERROR_LOG VALUES (
+                :HV-ERL-PROGRAM-ID
+               ,:HV-ERL-PARAGRAPH
+               ,:HV-ERL-SQLCODE-VAL
+               ,:HV-ERL-ERROR-TEXT
+               ,CURRENT DATE
+               ,CURRENT TIME
+               )
+           END-EXEC.
+       H010-LOG-SQL-ERROR-END. EXIT.
