@@ -19,7 +19,9 @@
              PREM_PAY_DATE                  DATE,
              POL_STRT_DATE                  DATE,
              MATURITY_DATE                  DATE,
-             SSN                            CHAR(11)
+             SSN                            CHAR(11),
+             POLICY_STATUS                  CHAR(6),
+             CURRENCY_CODE                  CHAR(3)
            ) END-EXEC.
       ******************************************************************
       * COBOL DECLARATION FOR TABLE TB_POLICY_DETAILS                  *
@@ -35,6 +37,12 @@
            10 HV-POL-POL-STRT-DATE PIC X(10).
            10 HV-POL-MATURITY-DATE PIC X(10).
            10 HV-POL-SSN           PIC X(11).
+           10 HV-POL-POLICY-STATUS PIC X(6).
+           10 HV-POL-CURRENCY-CODE PIC X(3).
       ******************************************************************
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 10      *             
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 12      *
+      ******************************************************************
+      * MOD LOG:                                                       *
+      *  2026-08-08 KC - ADDED POLICY_STATUS FOR THE LAPSE SWEEP        *
+      *  2026-08-08 KC - ADDED CURRENCY_CODE FOR MULTI-CURRENCY POLICIES*
       ******************************************************************
