@@ -0,0 +1,38 @@
+      ******************************************************************
+      * DCLGEN TABLE(TB_SQL_ERROR_LOG)                                 *
+      *        LIBRARY(ARI011.KELVIN.TRNING.FINAL.PDS(TBSQLERR))       *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(HV-ERL-)                                          *
+      *        QUOTE                                                   *
+      *        LABEL(YES)                                              *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+      * ONE ROW PER FAILED SQL CALL ACROSS EITHER CASE STUDY - WRITTEN *
+      * BY EACH PROGRAM'S SQL-ERROR HANDLER RIGHT AFTER IT CALLS       *
+      * DSNTIAR, SO A BAD RUN'S SQL ERRORS CAN BE REVIEWED AFTER THE   *
+      * FACT INSTEAD OF ONLY EXISTING ON A SCREEN OR IN A JOB LOG THAT *
+      * SCROLLED BY.                                                   *
+      ******************************************************************
+           EXEC SQL DECLARE TB_SQL_ERROR_LOG TABLE
+           ( PROGRAM_ID                     CHAR(8)  NOT NULL,
+             PARAGRAPH                      CHAR(30) NOT NULL,
+             SQLCODE_VAL                    INTEGER  NOT NULL,
+             ERROR_TEXT                     CHAR(80),
+             LOG_DATE                       DATE     NOT NULL,
+             LOG_TIME                       TIME     NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE TB_SQL_ERROR_LOG                   *
+      ******************************************************************
+       01  DCLTB-SQL-ERROR-LOG.
+           10 HV-ERL-PROGRAM-ID    PIC X(8).
+           10 HV-ERL-PARAGRAPH     PIC X(30).
+           10 HV-ERL-SQLCODE-VAL   PIC S9(9) USAGE COMP.
+           10 HV-ERL-ERROR-TEXT    PIC X(80).
+           10 HV-ERL-LOG-DATE      PIC X(10).
+           10 HV-ERL-LOG-TIME      PIC X(8).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 6       *
+      ******************************************************************
