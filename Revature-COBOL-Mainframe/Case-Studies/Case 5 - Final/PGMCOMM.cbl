@@ -0,0 +1,226 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMCOMM.
+      *   PROGRAM NAME: AGENT COMMISSION STATEMENT
+      *   INPUT: TB_POLICY_DETAILS JOIN TB_POLICY_HOLDER_DETAILS
+      *   OUTPUT: ARI011.KELVIN.TRNING.FINAL.PS(COMMSTMT) AS: OUTCOMM
+      *   DESCRIPTION: COMPUTES A PER-AGENT COMMISSION, A PERCENTAGE OF
+      *       PREMIUM_AMNT TIERED BY THE POLICY'S TENURE_YEARS (THE
+      *       SAME TENURE CAPTURED AT AGT3 AS WS-A3TEN-I), AND PRINTS A
+      *       STATEMENT SO COMMISSION DOESN'T HAVE TO BE DERIVED BY
+      *       HAND FROM THE AGT1/AGT2 PREMIUM SCREENS.
+      *   MOD LOG:
+      *    2026-08-08 KC - INITIAL VERSION
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT O-COMM-PS ASSIGN TO OUTCOMM
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS IS SEQUENTIAL
+               FILE STATUS IS WS-FS-COMM.
+       DATA DIVISION.
+       FILE SECTION.
+       FD O-COMM-PS.
+       01 O-COMM-REC.
+           05 O-COMM-AGENT-ID     PIC X(10).
+           05 FILLER              PIC X(01).
+           05 O-COMM-POL-ID       PIC X(10).
+           05 FILLER              PIC X(01).
+           05 O-COMM-TENURE       PIC 9(02).
+           05 FILLER              PIC X(01).
+           05 O-COMM-RATE         PIC 9(02)V9(02).
+           05 FILLER              PIC X(01).
+           05 O-COMM-PREMIUM      PIC 9(07).
+           05 FILLER              PIC X(01).
+           05 O-COMM-AMOUNT       PIC 9(07)V9(02).
+           05 FILLER              PIC X(01).
+           05 O-COMM-LINE-TYPE    PIC X(04).
+           05 FILLER              PIC X(20).
+       WORKING-STORAGE SECTION.
+       01 WS-VARS.
+           05 WS-FS-COMM          PIC 9(02).
+               88 FS-COMM-SUCC    VALUE 00.
+      * COMMISSION RATE TIERS, BY POLICY TENURE_YEARS
+           05 WS-RATE-TABLE.
+               10 WS-RATE-1-5     PIC 9V99 VALUE 0.05.
+               10 WS-RATE-6-10    PIC 9V99 VALUE 0.07.
+               10 WS-RATE-11-20   PIC 9V99 VALUE 0.10.
+               10 WS-RATE-OVER-20 PIC 9V99 VALUE 0.12.
+           05 WS-WORK-VARS.
+               10 WS-TENURE-N     PIC 9(02).
+               10 WS-RATE-N       PIC 9V99.
+               10 WS-PREMIUM-N    PIC 9(07).
+               10 WS-COMMISSION-N PIC 9(07)V9(02).
+           05 WS-CONTROL-BREAK.
+               10 WS-PREV-AGENT   PIC X(10) VALUE SPACES.
+               10 WS-AGENT-TOTAL  PIC 9(09)V9(02) VALUE ZEROES.
+               10 WS-GRAND-TOTAL  PIC 9(09)V9(02) VALUE ZEROES.
+           05 WS-ERR-MSG.
+               10 WS-ERR-LENGTH    PIC S9(04) COMP VALUE 800.
+               10 WS-ERR-TEXT      PIC X(80) OCCURS 10 TIMES.
+           05 WS-ERR-LRECL         PIC S9(09) COMP VALUE 80.
+           05 WS-SQLERR-PARA       PIC X(30) VALUE SPACES.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+               INCLUDE TBPOLDTL
+           END-EXEC.
+           EXEC SQL
+               INCLUDE TBHOLDTL
+           END-EXEC.
+           EXEC SQL
+               INCLUDE TBSQLERR
+           END-EXEC.
+           EXEC SQL
+               DECLARE CURSOR_COMM CURSOR FOR
+                 SELECT
+                    A.AGENT_ID
+                   ,A.POL_ID
+                   ,A.PREMIUM_AMNT
+                   ,B.TENURE_YEARS
+                 FROM
+                   TB_POLICY_DETAILS A
+                   JOIN
+                   TB_POLICY_HOLDER_DETAILS B
+                   ON A.POL_ID = B.POL_ID
+                 ORDER BY A.AGENT_ID
+           END-EXEC.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INIT
+           PERFORM 2000-BUILD-STATEMENT
+           PERFORM 3000-WRITE-GRAND-TOTAL
+           PERFORM 9000-TERM.
+       0000-MAIN-END. EXIT.
+
+       1000-INIT.
+           OPEN OUTPUT O-COMM-PS
+           IF FS-COMM-SUCC
+               DISPLAY 'OPENED COMMISSION OUTPUT'
+           ELSE
+               DISPLAY 'ERROR OPENING COMMISSION OUTPUT. EC: '
+                   WS-FS-COMM
+               PERFORM 9000-TERM
+           END-IF.
+       1000-INIT-END. EXIT.
+
+       2000-BUILD-STATEMENT.
+           EXEC SQL OPEN CURSOR_COMM END-EXEC
+           MOVE '2000-BUILD-STATEMENT' TO WS-SQLERR-PARA
+           PERFORM H003-SQL-HANDLER
+           PERFORM UNTIL SQLCODE = 100
+               EXEC SQL
+                   FETCH CURSOR_COMM INTO
+                        :HV-POL-AGENT-ID
+                       ,:HV-POL-POL-ID
+                       ,:HV-POL-PREMIUM-AMNT
+                       ,:HV-HOL-TENURE-YEARS
+               END-EXEC
+               IF SQLCODE = 100
+                   CONTINUE
+               ELSE
+                   PERFORM 2100-CALC-COMMISSION
+                   PERFORM 2200-WRITE-DETAIL-LINE
+               END-IF
+           END-PERFORM
+           EXEC SQL CLOSE CURSOR_COMM END-EXEC.
+       2000-BUILD-STATEMENT-END. EXIT.
+
+      ******************************************************************
+      * 2100-CALC-COMMISSION: RATE IS TIERED BY THE POLICY'S TENURE    *
+      ******************************************************************
+       2100-CALC-COMMISSION.
+           MOVE HV-HOL-TENURE-YEARS  TO WS-TENURE-N
+           MOVE HV-POL-PREMIUM-AMNT  TO WS-PREMIUM-N
+           EVALUATE TRUE
+           WHEN WS-TENURE-N >= 1 AND WS-TENURE-N <= 5
+               MOVE WS-RATE-1-5     TO WS-RATE-N
+           WHEN WS-TENURE-N >= 6 AND WS-TENURE-N <= 10
+               MOVE WS-RATE-6-10    TO WS-RATE-N
+           WHEN WS-TENURE-N >= 11 AND WS-TENURE-N <= 20
+               MOVE WS-RATE-11-20   TO WS-RATE-N
+           WHEN OTHER
+               MOVE WS-RATE-OVER-20 TO WS-RATE-N
+           END-EVALUATE
+           COMPUTE WS-COMMISSION-N = WS-PREMIUM-N * WS-RATE-N.
+       2100-CALC-COMMISSION-END. EXIT.
+
+       2200-WRITE-DETAIL-LINE.
+      * CONTROL BREAK ON AGENT_ID - ROLL PREVIOUS AGENT'S TOTAL
+           IF HV-POL-AGENT-ID NOT EQUAL WS-PREV-AGENT
+               IF WS-PREV-AGENT NOT EQUAL SPACES
+                   PERFORM 2300-WRITE-AGENT-TOTAL
+               END-IF
+               MOVE HV-POL-AGENT-ID TO WS-PREV-AGENT
+               MOVE ZEROES          TO WS-AGENT-TOTAL
+           END-IF
+           MOVE HV-POL-AGENT-ID TO O-COMM-AGENT-ID
+           MOVE HV-POL-POL-ID   TO O-COMM-POL-ID
+           MOVE WS-TENURE-N     TO O-COMM-TENURE
+           MOVE WS-RATE-N       TO O-COMM-RATE
+           MOVE WS-PREMIUM-N    TO O-COMM-PREMIUM
+           MOVE WS-COMMISSION-N TO O-COMM-AMOUNT
+           MOVE 'DET '          TO O-COMM-LINE-TYPE
+           WRITE O-COMM-REC
+           ADD WS-COMMISSION-N TO WS-AGENT-TOTAL
+           ADD WS-COMMISSION-N TO WS-GRAND-TOTAL.
+       2200-WRITE-DETAIL-LINE-END. EXIT.
+
+       2300-WRITE-AGENT-TOTAL.
+           MOVE WS-PREV-AGENT  TO O-COMM-AGENT-ID
+           MOVE SPACES         TO O-COMM-POL-ID
+           MOVE ZEROES         TO O-COMM-TENURE, O-COMM-RATE,
+                                   O-COMM-PREMIUM
+           MOVE WS-AGENT-TOTAL TO O-COMM-AMOUNT
+           MOVE 'TOT '         TO O-COMM-LINE-TYPE
+           WRITE O-COMM-REC.
+       2300-WRITE-AGENT-TOTAL-END. EXIT.
+
+       3000-WRITE-GRAND-TOTAL.
+           IF WS-PREV-AGENT NOT EQUAL SPACES
+               PERFORM 2300-WRITE-AGENT-TOTAL
+           END-IF
+           MOVE SPACES         TO O-COMM-AGENT-ID, O-COMM-POL-ID
+           MOVE ZEROES         TO O-COMM-TENURE, O-COMM-RATE,
+                                   O-COMM-PREMIUM
+           MOVE WS-GRAND-TOTAL TO O-COMM-AMOUNT
+           MOVE 'GRND'         TO O-COMM-LINE-TYPE
+           WRITE O-COMM-REC.
+       3000-WRITE-GRAND-TOTAL-END. EXIT.
+
+       9000-TERM.
+           CLOSE O-COMM-PS
+           DISPLAY 'PGMCOMM - COMMISSION STATEMENT COMPLETE'
+           STOP RUN.
+       9000-TERM-END. EXIT.
+      ******************************************************************
+      * HELPER FUNCTIONS                                               *
+      ******************************************************************
+       H003-SQL-HANDLER.
+           IF SQLCODE = 0
+               CONTINUE
+           ELSE
+               MOVE LOW-VALUES TO WS-ERR-MSG
+               CALL 'DSNTIAR' USING SQLCA WS-ERR-MSG WS-ERR-LRECL
+               DISPLAY WS-ERR-MSG
+               PERFORM H010-LOG-SQL-ERROR
+               PERFORM 9000-TERM
+           END-IF.
+       H003-SQL-HANDLER-END. EXIT.
+
+       H010-LOG-SQL-ERROR.
+           MOVE 'PGMCOMM'       TO HV-ERL-PROGRAM-ID
+           MOVE WS-SQLERR-PARA  TO HV-ERL-PARAGRAPH
+           MOVE SQLCODE         TO HV-ERL-SQLCODE-VAL
+           MOVE WS-ERR-TEXT(1)  TO HV-ERL-ERROR-TEXT
+           EXEC SQL
+               INSERT INTO TB_SQL_ERROR_LOG VALUES (
+                :HV-ERL-PROGRAM-ID
+               ,:HV-ERL-PARAGRAPH
+               ,:HV-ERL-SQLCODE-VAL
+               ,:HV-ERL-ERROR-TEXT
+               ,CURRENT DATE
+               ,CURRENT TIME
+               )
+           END-EXEC.
+       H010-LOG-SQL-ERROR-END. EXIT.
