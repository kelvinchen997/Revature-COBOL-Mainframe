@@ -0,0 +1,105 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMLAPSE.
+      *   PROGRAM NAME: POLICY LAPSE SWEEP
+      *   INPUT: TB_POLICY_DETAILS
+      *   OUTPUT: TB_POLICY_DETAILS (POLICY_STATUS UPDATED), SYSOUT
+      *   DESCRIPTION: NIGHTLY BATCH SWEEP THAT FLAGS ANY POLICY WHOSE
+      *       PREM_PAY_DATE HAS FALLEN BEHIND THE GRACE PERIOD AS
+      *       LAPSED, SO AGENTS NO LONGER HAVE TO EYEBALL THE AGT1
+      *       OVERDUE SCROLL TO TELL WHICH POLICIES WENT INACTIVE.
+      *   MOD LOG:
+      *    2026-08-08 KC - INITIAL VERSION
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-VARS.
+           05 WS-GRACE-PERIOD.
+      * NUMBER OF DAYS PAST PREM_PAY_DATE BEFORE A POLICY LAPSES
+               10 WS-GRACE-DAYS      PIC S9(4) USAGE COMP VALUE 30.
+           05 WS-COUNTERS.
+               10 WS-LAPSED-COUNT    PIC 9(07) VALUE ZEROES.
+           05 WS-ERR-MSG.
+               10 WS-ERR-LENGTH      PIC S9(04) COMP VALUE 800.
+               10 WS-ERR-TEXT        PIC X(80) OCCURS 10 TIMES.
+           05 WS-ERR-LRECL           PIC S9(09) COMP VALUE 80.
+           05 WS-SQLERR-PARA         PIC X(30) VALUE SPACES.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+               INCLUDE TBPOLDTL
+           END-EXEC.
+           EXEC SQL
+               INCLUDE TBSQLERR
+           END-EXEC.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INIT
+           PERFORM 2000-LAPSE-SWEEP
+           PERFORM 9000-TERM.
+       0000-MAIN-END. EXIT.
+
+       1000-INIT.
+           DISPLAY 'PGMLAPSE - POLICY LAPSE SWEEP STARTING'
+           DISPLAY '   GRACE PERIOD (DAYS): ' WS-GRACE-DAYS.
+       1000-INIT-END. EXIT.
+
+      ******************************************************************
+      * 2000-LAPSE-SWEEP: ANY ACTIVE POLICY WHOSE PREM_PAY_DATE IS     *
+      * OLDER THAN TODAY MINUS THE GRACE PERIOD GETS MARKED LAPSED.    *
+      * A MATURE POLICY'S PREM_PAY_DATE IS LEFT STALE ONCE PGMMAT      *
+      * MARKS IT (SEE PGMMAT'S OWN MATURITY_DATE <= CURRENT DATE       *
+      * SWEEP), SO POLICY_STATUS MUST EXCLUDE 'MATURE' HERE AS WELL AS *
+      * 'LAPSED' - OTHERWISE A FULLY MATURED, FULLY PAID-OUT POLICY    *
+      * WOULD GET FLIPPED BACK TO 'LAPSED' AND ARCHIVED UNDER          *
+      * PGMARCH'S LAPSED BRANCH INSTEAD OF ITS MATURE BRANCH.          *
+      ******************************************************************
+       2000-LAPSE-SWEEP.
+           EXEC SQL
+               UPDATE TB_POLICY_DETAILS
+               SET POLICY_STATUS = 'LAPSED'
+               WHERE PREM_PAY_DATE < (CURRENT DATE - :WS-GRACE-DAYS DAYS)
+                 AND POLICY_STATUS NOT IN ('MATURE', 'LAPSED')
+           END-EXEC
+           MOVE '2000-LAPSE-SWEEP' TO WS-SQLERR-PARA
+           PERFORM H003-SQL-HANDLER
+           MOVE SQLERRD(3) TO WS-LAPSED-COUNT
+           DISPLAY 'POLICIES LAPSED THIS RUN: ' WS-LAPSED-COUNT
+           EXEC SQL COMMIT END-EXEC.
+       2000-LAPSE-SWEEP-END. EXIT.
+
+       9000-TERM.
+           DISPLAY 'PGMLAPSE - POLICY LAPSE SWEEP COMPLETE'
+           STOP RUN.
+       9000-TERM-END. EXIT.
+      ******************************************************************
+      * HELPER FUNCTIONS                                               *
+      ******************************************************************
+       H003-SQL-HANDLER.
+           IF SQLCODE = 0
+               CONTINUE
+           ELSE
+               MOVE LOW-VALUES TO WS-ERR-MSG
+               CALL 'DSNTIAR' USING SQLCA WS-ERR-MSG WS-ERR-LRECL
+               DISPLAY WS-ERR-MSG
+               PERFORM H010-LOG-SQL-ERROR
+               PERFORM 9000-TERM
+           END-IF.
+       H003-SQL-HANDLER-END. EXIT.
+
+       H010-LOG-SQL-ERROR.
+           MOVE 'PGMLAPSE'      TO HV-ERL-PROGRAM-ID
+           MOVE WS-SQLERR-PARA  TO HV-ERL-PARAGRAPH
+           MOVE SQLCODE         TO HV-ERL-SQLCODE-VAL
+           MOVE WS-ERR-TEXT(1)  TO HV-ERL-ERROR-TEXT
+           EXEC SQL
+               INSERT INTO TB_SQL_ERROR_LOG VALUES (
+                :HV-ERL-PROGRAM-ID
+               ,:HV-ERL-PARAGRAPH
+               ,:HV-ERL-SQLCODE-VAL
+               ,:HV-ERL-ERROR-TEXT
+               ,CURRENT DATE
+               ,CURRENT TIME
+               )
+           END-EXEC.
+       H010-LOG-SQL-ERROR-END. EXIT.
