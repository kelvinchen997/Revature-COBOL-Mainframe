@@ -0,0 +1,54 @@
+      ******************************************************************
+      * DCLGEN TABLE(TB_POLICY_DETAILS_HIST)                           *
+      *        LIBRARY(ARI011.KELVIN.TRNING.FINAL.PDS(TBPOLHST))       *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(HV-PHS-)                                          *
+      *        QUOTE                                                   *
+      *        LABEL(YES)                                              *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+      * SAME LAYOUT AS TB_POLICY_DETAILS PLUS ARCHIVE_DATE - PGMARCH   *
+      * MOVES A MATURED OR LONG-LAPSED ROW HERE AND DELETES IT FROM    *
+      * TB_POLICY_DETAILS SO THE LIVE TABLE STOPS GROWING WITHOUT      *
+      * BOUND WHILE THE HISTORY IS STILL QUERYABLE.                   *
+      ******************************************************************
+           EXEC SQL DECLARE TB_POLICY_DETAILS_HIST TABLE
+           ( POL_ID                         CHAR(10) NOT NULL,
+             CUST_ID                        CHAR(10),
+             AGENT_ID                       CHAR(10),
+             POL_TYPE                       CHAR(3),
+             PAID_DATE                      DATE,
+             PREMIUM_AMNT                   DECIMAL(7, 0),
+             PREM_PAY_DATE                  DATE,
+             POL_STRT_DATE                  DATE,
+             MATURITY_DATE                  DATE,
+             SSN                            CHAR(11),
+             POLICY_STATUS                  CHAR(6),
+             CURRENCY_CODE                  CHAR(3),
+             ARCHIVE_DATE                   DATE     NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE TB_POLICY_DETAILS_HIST             *
+      ******************************************************************
+       01  DCLTB-POLICY-DETAILS-HIST.
+           10 HV-PHS-POL-ID        PIC X(10).
+           10 HV-PHS-CUST-ID       PIC X(10).
+           10 HV-PHS-AGENT-ID      PIC X(10).
+           10 HV-PHS-POL-TYPE      PIC X(3).
+           10 HV-PHS-PAID-DATE     PIC X(10).
+           10 HV-PHS-PREMIUM-AMNT  PIC S9(7)V USAGE COMP-3.
+           10 HV-PHS-PREM-PAY-DATE PIC X(10).
+           10 HV-PHS-POL-STRT-DATE PIC X(10).
+           10 HV-PHS-MATURITY-DATE PIC X(10).
+           10 HV-PHS-SSN           PIC X(11).
+           10 HV-PHS-POLICY-STATUS PIC X(6).
+           10 HV-PHS-CURRENCY-CODE PIC X(3).
+           10 HV-PHS-ARCHIVE-DATE  PIC X(10).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 13      *
+      ******************************************************************
+      * MOD LOG:                                                       *
+      *  2026-08-08 KC - INITIAL VERSION                                *
+      ******************************************************************
