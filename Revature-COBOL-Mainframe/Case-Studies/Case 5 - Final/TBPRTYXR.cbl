@@ -0,0 +1,36 @@
+      ******************************************************************
+      * DCLGEN TABLE(TB_PARTY_XREF)                                    *
+      *        LIBRARY(ARI011.KELVIN.TRNING.FINAL.PDS(TBPRTYXR))       *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(HV-PXR-)                                          *
+      *        QUOTE                                                   *
+      *        LABEL(YES)                                              *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+      * ONE ROW PER PERSON WHO IS BOTH A TB_ACCOUNTS POLICYHOLDER/AGENT*
+      * AND A TOUR_DETAILS/SEASON_DISCOUNT CUSTOMER - THE TWO LINES OF *
+      * BUSINESS HAVE NO COMMON KEY OF THEIR OWN, SO THIS IS MAINTAINED*
+      * AS AN EXPLICIT CROSS-REFERENCE RATHER THAN DERIVED BY MATCHING *
+      * ON NAME. PGMPRTY READS THIS TO BUILD A SINGLE ACROSS-BOTH-     *
+      * BUSINESSES VIEW OF EACH LINKED PARTY.                          *
+      ******************************************************************
+           EXEC SQL DECLARE TB_PARTY_XREF TABLE
+           ( ACCOUNT_ID                     CHAR(10) NOT NULL,
+             CUSTOMER_ID                    CHAR(10) NOT NULL,
+             LINKED_DATE                    DATE     NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE TB_PARTY_XREF                      *
+      ******************************************************************
+       01  DCLTB-PARTY-XREF.
+           10 HV-PXR-ACCOUNT-ID    PIC X(10).
+           10 HV-PXR-CUSTOMER-ID   PIC X(10).
+           10 HV-PXR-LINKED-DATE   PIC X(10).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 3       *
+      ******************************************************************
+      * MOD LOG:                                                       *
+      *  2026-08-08 KC - INITIAL VERSION                                *
+      ******************************************************************
