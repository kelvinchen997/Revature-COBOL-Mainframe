@@ -0,0 +1,158 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMXREF.
+      *   PROGRAM NAME: PARTY CROSS-REFERENCE LINK MAINTENANCE
+      *   INPUT: JCL PARM 'ACCOUNT_ID,CUSTOMER_ID', TB_ACCOUNTS,
+      *       TOUR_DETAILS
+      *   OUTPUT: TB_PARTY_XREF
+      *   DESCRIPTION: LINKS A TB_ACCOUNTS.ID (INSURANCE POLICYHOLDER
+      *       OR AGENT) TO A TOUR_DETAILS.CUSTOMER_ID SO THE SAME PERSON
+      *       CAN BE RECOGNIZED ACROSS BOTH LINES OF BUSINESS. BOTH IDS
+      *       ARE VALIDATED AGAINST THEIR OWN TABLE BEFORE THE LINK ROW
+      *       IS WRITTEN, AND A DUPLICATE LINK IS REJECTED RATHER THAN
+      *       WRITTEN TWICE.
+      *   MOD LOG:
+      *    2026-08-08 KC - INITIAL VERSION
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-VARS.
+           05 WS-ERR-MSG.
+               10 WS-ERR-LENGTH     PIC S9(04) COMP VALUE 800.
+               10 WS-ERR-TEXT       PIC X(80) OCCURS 10 TIMES.
+           05 WS-ERR-LRECL          PIC S9(09) COMP VALUE 80.
+           05 WS-DEFINES.
+               10 DB2-SUCCESS       PIC S9(09) COMP VALUE 0.
+           05 WS-PARM-OK-SW         PIC X(01) VALUE 'N'.
+               88 WS-PARM-OK            VALUE 'Y'.
+               88 WS-PARM-BAD            VALUE 'N'.
+           05 WS-XREF-ACCOUNT-ID    PIC X(10).
+           05 WS-XREF-CUSTOMER-ID   PIC X(10).
+           05 WS-USER-EXIST         PIC S9(09) COMP.
+           05 WS-SQLERR-PARA        PIC X(30) VALUE SPACES.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+               INCLUDE TBACCNTS
+           END-EXEC.
+           EXEC SQL
+               INCLUDE DC013A11
+           END-EXEC.
+           EXEC SQL
+               INCLUDE TBPRTYXR
+           END-EXEC.
+           EXEC SQL
+               INCLUDE TBSQLERR
+           END-EXEC.
+       LINKAGE SECTION.
+       01 LK-PARM-REC.
+           05 LK-PARM-LEN    PIC S9(04) COMP.
+           05 LK-PARM-TEXT   PIC X(21).
+       PROCEDURE DIVISION USING LK-PARM-REC.
+       0000-MAIN.
+           PERFORM 0100-PARSE-PARM
+           IF (WS-PARM-OK)
+               PERFORM 2000-VALIDATE-AND-LINK
+           ELSE
+               DISPLAY 'PGMXREF - BAD OR MISSING PARM, NOTHING TO DO'
+           END-IF
+           PERFORM 9000-TERM.
+       0000-MAIN-END. EXIT.
+
+      ******************************************************************
+      * 0100-PARSE-PARM: EXPECTS 'ACCOUNT_ID,CUSTOMER_ID' - E.G.        *
+      * 'AC00000001,CU00000001' WITH BOTH FIELDS PADDED TO 10 CHARS.    *
+      ******************************************************************
+       0100-PARSE-PARM.
+           MOVE 'N' TO WS-PARM-OK-SW
+           IF LK-PARM-LEN > 0
+               UNSTRING LK-PARM-TEXT DELIMITED BY ','
+                   INTO WS-XREF-ACCOUNT-ID
+                        WS-XREF-CUSTOMER-ID
+               MOVE 'Y' TO WS-PARM-OK-SW
+           END-IF.
+       0100-PARSE-PARM-END. EXIT.
+
+      ******************************************************************
+      * 2000-VALIDATE-AND-LINK: BOTH HALVES OF THE LINK MUST ALREADY    *
+      * EXIST ON THEIR OWN SIDE OF THE BUSINESS, AND THE PAIR MUST NOT  *
+      * ALREADY BE LINKED, BEFORE TB_PARTY_XREF GETS A NEW ROW.         *
+      ******************************************************************
+       2000-VALIDATE-AND-LINK.
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-USER-EXIST
+               FROM TB_ACCOUNTS
+               WHERE ID = :WS-XREF-ACCOUNT-ID
+           END-EXEC
+           IF (WS-USER-EXIST = 0)
+               DISPLAY 'PGMXREF - NO SUCH TB_ACCOUNTS.ID: '
+                   WS-XREF-ACCOUNT-ID
+               GO TO 2000-VALIDATE-AND-LINK-END
+           END-IF
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-USER-EXIST
+               FROM TOUR_DETAILS
+               WHERE CUSTOMER_ID = :WS-XREF-CUSTOMER-ID
+           END-EXEC
+           IF (WS-USER-EXIST = 0)
+               DISPLAY 'PGMXREF - NO SUCH TOUR_DETAILS.CUSTOMER_ID: '
+                   WS-XREF-CUSTOMER-ID
+               GO TO 2000-VALIDATE-AND-LINK-END
+           END-IF
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-USER-EXIST
+               FROM TB_PARTY_XREF
+               WHERE ACCOUNT_ID = :WS-XREF-ACCOUNT-ID
+                 AND CUSTOMER_ID = :WS-XREF-CUSTOMER-ID
+           END-EXEC
+           IF (WS-USER-EXIST NOT = 0)
+               DISPLAY 'PGMXREF - ALREADY LINKED: ' WS-XREF-ACCOUNT-ID
+                   ' / ' WS-XREF-CUSTOMER-ID
+               GO TO 2000-VALIDATE-AND-LINK-END
+           END-IF
+           PERFORM 2100-INSERT-XREF.
+       2000-VALIDATE-AND-LINK-END. EXIT.
+
+       2100-INSERT-XREF.
+           MOVE WS-XREF-ACCOUNT-ID  TO HV-PXR-ACCOUNT-ID
+           MOVE WS-XREF-CUSTOMER-ID TO HV-PXR-CUSTOMER-ID
+           EXEC SQL
+               INSERT INTO TB_PARTY_XREF VALUES (
+                :HV-PXR-ACCOUNT-ID
+               ,:HV-PXR-CUSTOMER-ID
+               ,CURRENT DATE
+               )
+           END-EXEC
+           IF SQLCODE = DB2-SUCCESS
+               DISPLAY 'PGMXREF - LINKED: ' WS-XREF-ACCOUNT-ID
+                   ' / ' WS-XREF-CUSTOMER-ID
+           ELSE
+               DISPLAY 'SQL ERROR: ' SQLCODE
+               CALL 'DSNTIAR' USING SQLCA WS-ERR-MSG WS-ERR-LRECL
+               DISPLAY WS-ERR-MSG
+               MOVE '2100-INSERT-XREF' TO WS-SQLERR-PARA
+               PERFORM H001-LOG-SQL-ERROR
+           END-IF.
+       2100-INSERT-XREF-END. EXIT.
+
+       9000-TERM.
+           DISPLAY 'PGMXREF - PARTY CROSS-REFERENCE RUN COMPLETE'
+           STOP RUN.
+       9000-TERM-END. EXIT.
+
+       H001-LOG-SQL-ERROR.
+           MOVE 'PGMXREF'       TO HV-ERL-PROGRAM-ID
+           MOVE WS-SQLERR-PARA  TO HV-ERL-PARAGRAPH
+           MOVE SQLCODE         TO HV-ERL-SQLCODE-VAL
+           MOVE WS-ERR-TEXT(1)  TO HV-ERL-ERROR-TEXT
+           EXEC SQL
+               INSERT INTO TB_SQL_ERROR_LOG VALUES (
+                :HV-ERL-PROGRAM-ID
+               ,:HV-ERL-PARAGRAPH
+               ,:HV-ERL-SQLCODE-VAL
+               ,:HV-ERL-ERROR-TEXT
+               ,CURRENT DATE
+               ,CURRENT TIME
+               )
+           END-EXEC.
+       H001-LOG-SQL-ERROR-END. EXIT.
