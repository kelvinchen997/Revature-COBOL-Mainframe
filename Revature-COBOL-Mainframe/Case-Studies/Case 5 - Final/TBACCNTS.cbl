@@ -13,7 +13,9 @@
            ( ID                             CHAR(10) NOT NULL,
              NAME                           VARCHAR(20),
              PASSWORD                       CHAR(8),
-             TYPE                           CHAR(1)
+             TYPE                           CHAR(1),
+             FAILED_ATTEMPTS                DECIMAL(1, 0),
+             LOCKED                         CHAR(1)
            ) END-EXEC.
       ******************************************************************
       * COBOL DECLARATION FOR TABLE TB_ACCOUNTS                        *
@@ -25,6 +27,12 @@
               49 HV-ACC-NAME-TEXT  PIC X(20).
            10 HV-ACC-PASSWORD      PIC X(8).
            10 HV-ACC-TYPE          PIC X(1).
+           10 HV-ACC-FAILED-ATMPS  PIC S9(1)V USAGE COMP-3.
+           10 HV-ACC-LOCKED        PIC X(1).
       ******************************************************************
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 4       *
-      ******************************************************************      
\ No newline at end of file
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 6       *
+      ******************************************************************
+      * MOD LOG:                                                       *
+      *  2026-08-08 KC - ADDED FAILED_ATTEMPTS/LOCKED FOR PERSISTENT    *
+      *                  ACCOUNT LOCKOUT ACROSS SESSIONS                *
+      ******************************************************************
\ No newline at end of file
