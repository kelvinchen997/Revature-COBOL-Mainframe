@@ -0,0 +1,40 @@
+      ******************************************************************
+      * DCLGEN TABLE(TB_CLAIMS)                                        *
+      *        LIBRARY(ARI011.KELVIN.TRNING.FINAL.PDS(TBCLAIMS))       *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(HV-CLM-)                                          *
+      *        QUOTE                                                   *
+      *        LABEL(YES)                                              *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+      * ONE ROW PER CLAIM FILED AGAINST A POLICY AT THE POL3 SCREEN,   *
+      * REACHED FROM 3200-PROCCESS-HOLDER. CLAIM_STATUS STARTS OUT     *
+      * 'PENDING' AND IS EXPECTED TO BE WORKED BY STAFF OFFLINE.       *
+      ******************************************************************
+           EXEC SQL DECLARE TB_CLAIMS TABLE
+           ( CLAIM_ID                       CHAR(10) NOT NULL,
+             POL_ID                         CHAR(10),
+             CUST_ID                        CHAR(10),
+             CLAIM_DATE                     DATE,
+             CLAIM_REASON                   VARCHAR(20),
+             CLAIM_AMOUNT                   DECIMAL(7, 0),
+             CLAIM_STATUS                   CHAR(8)
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE TB_CLAIMS                          *
+      ******************************************************************
+       01  DCLTB-CLAIMS.
+           10 HV-CLM-CLAIM-ID      PIC X(10).
+           10 HV-CLM-POL-ID        PIC X(10).
+           10 HV-CLM-CUST-ID       PIC X(10).
+           10 HV-CLM-CLAIM-DATE    PIC X(10).
+           10 HV-CLM-REASON.
+              49 HV-CLM-REASON-LEN  PIC S9(4) USAGE COMP.
+              49 HV-CLM-REASON-TEXT PIC X(20).
+           10 HV-CLM-AMOUNT        PIC S9(7)V USAGE COMP-3.
+           10 HV-CLM-STATUS        PIC X(8).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 7       *
+      ******************************************************************
