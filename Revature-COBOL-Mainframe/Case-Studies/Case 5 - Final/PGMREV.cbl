@@ -0,0 +1,217 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMREV.
+      *   PROGRAM NAME: UNIFIED DAILY REVENUE EXTRACT
+      *   INPUT: TB_POLICY_DETAILS, SEASON_DISCOUNT
+      *   OUTPUT: ARI011.KELVIN.TRNING.FINAL.PS(REVENUE) AS: OUTREV
+      *   DESCRIPTION: COMBINES TODAY'S INSURANCE PREMIUM COLLECTIONS
+      *       (TB_POLICY_DETAILS.PREMIUM_AMNT, PAID_DATE = CURRENT DATE,
+      *       POSTED BY PGM'S 3210-P-OPTION1) AND TOUR REVENUE
+      *       (SEASON_DISCOUNT, PRODUCED BY CASE4-TOUR'S CA013A11) INTO
+      *       ONE REVENUE INTERFACE FILE SO ACCOUNTING HAS A SINGLE FEED
+      *       INSTEAD OF RECONCILING TWO UNRELATED SYSTEMS BY HAND.
+      *   MOD LOG:
+      *    2026-08-08 KC - INITIAL VERSION
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT O-REV-PS ASSIGN TO OUTREV
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS IS SEQUENTIAL
+               FILE STATUS IS WS-FS-REV.
+       DATA DIVISION.
+       FILE SECTION.
+       FD O-REV-PS.
+       01 O-REV-REC.
+           05 O-REV-SOURCE-SYS    PIC X(04).
+           05 FILLER              PIC X(01).
+           05 O-REV-SOURCE-ID     PIC X(15).
+           05 FILLER              PIC X(01).
+           05 O-REV-CUSTOMER-ID   PIC X(10).
+           05 FILLER              PIC X(01).
+           05 O-REV-AMOUNT        PIC 9(09).
+           05 FILLER              PIC X(01).
+           05 O-REV-CURRENCY      PIC X(03).
+           05 FILLER              PIC X(01).
+           05 O-REV-REV-DATE      PIC X(10).
+           05 FILLER              PIC X(24).
+       WORKING-STORAGE SECTION.
+       01 WS-VARS.
+           05 WS-FS-REV             PIC 9(02).
+               88 FS-REV-SUCC       VALUE 00.
+           05 WS-COUNTERS.
+               10 WS-PREM-COUNT     PIC 9(07) VALUE ZEROES.
+               10 WS-TOUR-COUNT     PIC 9(07) VALUE ZEROES.
+           05 WS-ERR-MSG.
+               10 WS-ERR-LENGTH     PIC S9(04) COMP VALUE 800.
+               10 WS-ERR-TEXT       PIC X(80) OCCURS 10 TIMES.
+           05 WS-ERR-LRECL          PIC S9(09) COMP VALUE 80.
+           05 WS-SQLERR-PARA        PIC X(30) VALUE SPACES.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+               INCLUDE TBPOLDTL
+           END-EXEC.
+           EXEC SQL
+               INCLUDE DC023A11
+           END-EXEC.
+           EXEC SQL
+               INCLUDE TBSQLERR
+           END-EXEC.
+      * TODAY'S POSTED PREMIUM COLLECTIONS - PAID_DATE IS STAMPED BY
+      * 3210-P-OPTION1 WHEN A HOLDER PAYS A PREMIUM.
+           EXEC SQL
+               DECLARE CURSOR_PREM CURSOR FOR
+                   SELECT
+                       POL_ID
+                      ,CUST_ID
+                      ,PREMIUM_AMNT
+                      ,CURRENCY_CODE
+                      ,PAID_DATE
+                   FROM TB_POLICY_DETAILS
+                   WHERE PAID_DATE = CURRENT DATE
+           END-EXEC.
+      * EVERY SEASON_DISCOUNT ROW IS TOUR REVENUE - SAME FULL-TABLE
+      * TREATMENT RP013A11 ALREADY USES, SINCE THE TABLE HAS NO
+      * "POSTED" DATE OF ITS OWN TO FILTER ON.
+           EXEC SQL
+               DECLARE CURSOR_TOURREV CURSOR FOR
+                   SELECT
+                       TOUR_PLACE
+                      ,CUSTOMER_ID
+                      ,FINAL_PRICE
+                      ,CURRENCY_CODE
+                      ,DATE
+                   FROM SEASON_DISCOUNT
+           END-EXEC.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INIT
+           PERFORM 2000-PREMIUM-EXTRACT
+           PERFORM 2500-TOUR-EXTRACT
+           PERFORM 9000-TERM.
+       0000-MAIN-END. EXIT.
+
+       1000-INIT.
+           DISPLAY 'PGMREV - UNIFIED DAILY REVENUE EXTRACT STARTING'
+           OPEN OUTPUT O-REV-PS
+           IF FS-REV-SUCC
+               DISPLAY 'OPENED REVENUE EXTRACT'
+           ELSE
+               DISPLAY 'ERROR OPENING REVENUE EXTRACT. EC: '
+                   WS-FS-REV
+               PERFORM 9000-TERM
+           END-IF.
+       1000-INIT-END. EXIT.
+
+      ******************************************************************
+      * 2000-PREMIUM-EXTRACT: ONE REVENUE LINE PER PREMIUM POSTED       *
+      * TODAY.                                                          *
+      ******************************************************************
+       2000-PREMIUM-EXTRACT.
+           EXEC SQL OPEN CURSOR_PREM END-EXEC
+           MOVE '2000-PREMIUM-EXTRACT' TO WS-SQLERR-PARA
+           PERFORM H003-SQL-HANDLER
+           PERFORM UNTIL SQLCODE = 100
+               EXEC SQL
+                   FETCH CURSOR_PREM INTO
+                        :HV-POL-POL-ID
+                       ,:HV-POL-CUST-ID
+                       ,:HV-POL-PREMIUM-AMNT
+                       ,:HV-POL-CURRENCY-CODE
+                       ,:HV-POL-PAID-DATE
+               END-EXEC
+               IF SQLCODE = 100
+                   CONTINUE
+               ELSE
+                   PERFORM 2100-WRITE-PREMIUM-LINE
+               END-IF
+           END-PERFORM
+           EXEC SQL CLOSE CURSOR_PREM END-EXEC
+           DISPLAY 'PREMIUM REVENUE LINES WRITTEN: ' WS-PREM-COUNT.
+       2000-PREMIUM-EXTRACT-END. EXIT.
+
+       2100-WRITE-PREMIUM-LINE.
+           MOVE 'INS'               TO O-REV-SOURCE-SYS
+           MOVE HV-POL-POL-ID       TO O-REV-SOURCE-ID
+           MOVE HV-POL-CUST-ID      TO O-REV-CUSTOMER-ID
+           MOVE HV-POL-PREMIUM-AMNT TO O-REV-AMOUNT
+           MOVE HV-POL-CURRENCY-CODE TO O-REV-CURRENCY
+           MOVE HV-POL-PAID-DATE    TO O-REV-REV-DATE
+           WRITE O-REV-REC
+           ADD 1 TO WS-PREM-COUNT.
+       2100-WRITE-PREMIUM-LINE-END. EXIT.
+
+      ******************************************************************
+      * 2500-TOUR-EXTRACT: ONE REVENUE LINE PER SEASON_DISCOUNT ROW.   *
+      ******************************************************************
+       2500-TOUR-EXTRACT.
+           EXEC SQL OPEN CURSOR_TOURREV END-EXEC
+           MOVE '2500-TOUR-EXTRACT' TO WS-SQLERR-PARA
+           PERFORM H003-SQL-HANDLER
+           PERFORM UNTIL SQLCODE = 100
+               EXEC SQL
+                   FETCH CURSOR_TOURREV INTO
+                        :HV-SDIS-TOUR-PLACE
+                       ,:HV-SDIS-CUSTOMER-ID
+                       ,:HV-SDIS-FINAL-PRICE
+                       ,:HV-SDIS-CURRENCY-CODE
+                       ,:HV-SDIS-DATE
+               END-EXEC
+               IF SQLCODE = 100
+                   CONTINUE
+               ELSE
+                   PERFORM 2600-WRITE-TOUR-LINE
+               END-IF
+           END-PERFORM
+           EXEC SQL CLOSE CURSOR_TOURREV END-EXEC
+           DISPLAY 'TOUR REVENUE LINES WRITTEN: ' WS-TOUR-COUNT.
+       2500-TOUR-EXTRACT-END. EXIT.
+
+       2600-WRITE-TOUR-LINE.
+           MOVE 'TOUR'              TO O-REV-SOURCE-SYS
+           MOVE HV-SDIS-TOUR-PLACE  TO O-REV-SOURCE-ID
+           MOVE HV-SDIS-CUSTOMER-ID TO O-REV-CUSTOMER-ID
+           MOVE HV-SDIS-FINAL-PRICE TO O-REV-AMOUNT
+           MOVE HV-SDIS-CURRENCY-CODE TO O-REV-CURRENCY
+           MOVE HV-SDIS-DATE        TO O-REV-REV-DATE
+           WRITE O-REV-REC
+           ADD 1 TO WS-TOUR-COUNT.
+       2600-WRITE-TOUR-LINE-END. EXIT.
+
+       9000-TERM.
+           CLOSE O-REV-PS
+           DISPLAY 'PGMREV - UNIFIED DAILY REVENUE EXTRACT COMPLETE'
+           STOP RUN.
+       9000-TERM-END. EXIT.
+      ******************************************************************
+      * HELPER FUNCTIONS                                               *
+      ******************************************************************
+       H003-SQL-HANDLER.
+           IF SQLCODE = 0
+               CONTINUE
+           ELSE
+               MOVE LOW-VALUES TO WS-ERR-MSG
+               CALL 'DSNTIAR' USING SQLCA WS-ERR-MSG WS-ERR-LRECL
+               DISPLAY WS-ERR-MSG
+               PERFORM H010-LOG-SQL-ERROR
+               PERFORM 9000-TERM
+           END-IF.
+       H003-SQL-HANDLER-END. EXIT.
+
+       H010-LOG-SQL-ERROR.
+           MOVE 'PGMREV'        TO HV-ERL-PROGRAM-ID
+           MOVE WS-SQLERR-PARA  TO HV-ERL-PARAGRAPH
+           MOVE SQLCODE         TO HV-ERL-SQLCODE-VAL
+           MOVE WS-ERR-TEXT(1)  TO HV-ERL-ERROR-TEXT
+           EXEC SQL
+               INSERT INTO TB_SQL_ERROR_LOG VALUES (
+                :HV-ERL-PROGRAM-ID
+               ,:HV-ERL-PARAGRAPH
+               ,:HV-ERL-SQLCODE-VAL
+               ,:HV-ERL-ERROR-TEXT
+               ,CURRENT DATE
+               ,CURRENT TIME
+               )
+           END-EXEC.
+       H010-LOG-SQL-ERROR-END. EXIT.
