@@ -0,0 +1,169 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMREM.
+      *   PROGRAM NAME: PREMIUM-DUE REMINDER EXTRACT
+      *   INPUT: TB_POLICY_DETAILS JOIN TB_POLICY_HOLDER_DETAILS
+      *   OUTPUT: ARI011.KELVIN.TRNING.FINAL.PS(REMINDER) AS: OUTREM
+      *   DESCRIPTION: SELECTS EVERY POLICY WHOSE PREM_PAY_DATE FALLS
+      *       WITHIN THE NEXT WS-REMINDER-WINDOW DAYS AND EXTRACTS
+      *       CUST_ID/NAME/PHONE SO A DOWNSTREAM SMS/EMAIL GATEWAY CAN
+      *       NOTIFY THE HOLDER BEFORE THEY'RE OVERDUE, INSTEAD OF
+      *       WAITING FOR THEM TO DISCOVER IT AT 3210-P-OPTION1.
+      *   MOD LOG:
+      *    2026-08-08 KC - INITIAL VERSION
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT O-REM-PS ASSIGN TO OUTREM
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS IS SEQUENTIAL
+               FILE STATUS IS WS-FS-REM.
+       DATA DIVISION.
+       FILE SECTION.
+       FD O-REM-PS.
+       01 O-REM-REC.
+           05 O-REM-POL-ID        PIC X(10).
+           05 FILLER              PIC X(01).
+           05 O-REM-CUST-ID       PIC X(10).
+           05 FILLER              PIC X(01).
+           05 O-REM-NAME          PIC X(20).
+           05 FILLER              PIC X(01).
+           05 O-REM-PHONE         PIC X(12).
+           05 FILLER              PIC X(01).
+           05 O-REM-PAY-DATE      PIC X(10).
+           05 FILLER              PIC X(23).
+       WORKING-STORAGE SECTION.
+       01 WS-VARS.
+           05 WS-FS-REM             PIC 9(02).
+               88 FS-REM-SUCC       VALUE 00.
+           05 WS-REMINDER-WINDOW    PIC 9(02) VALUE 7.
+           05 WS-COUNTERS.
+               10 WS-REMINDER-COUNT PIC 9(07) VALUE ZEROES.
+           05 WS-ERR-MSG.
+               10 WS-ERR-LENGTH     PIC S9(04) COMP VALUE 800.
+               10 WS-ERR-TEXT       PIC X(80) OCCURS 10 TIMES.
+           05 WS-ERR-LRECL          PIC S9(09) COMP VALUE 80.
+           05 WS-SQLERR-PARA        PIC X(30) VALUE SPACES.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+               INCLUDE TBPOLDTL
+           END-EXEC.
+           EXEC SQL
+               INCLUDE TBHOLDTL
+           END-EXEC.
+           EXEC SQL
+               INCLUDE TBSQLERR
+           END-EXEC.
+           EXEC SQL
+               DECLARE CURSOR_REM CURSOR FOR
+                 SELECT
+                    A.POL_ID
+                   ,A.CUST_ID
+                   ,B.NAME
+                   ,B.PHONE
+                   ,A.PREM_PAY_DATE
+                 FROM
+                   TB_POLICY_DETAILS A
+                   JOIN
+                   TB_POLICY_HOLDER_DETAILS B
+                   ON A.POL_ID = B.POL_ID
+                 WHERE A.PREM_PAY_DATE BETWEEN CURRENT DATE
+                                        AND CURRENT DATE + 7 DAYS
+                   AND A.POLICY_STATUS = 'ACTIVE'
+                 ORDER BY A.PREM_PAY_DATE
+           END-EXEC.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INIT
+           PERFORM 2000-REMINDER-EXTRACT
+           PERFORM 9000-TERM.
+       0000-MAIN-END. EXIT.
+
+       1000-INIT.
+           DISPLAY 'PGMREM - PREMIUM-DUE REMINDER EXTRACT STARTING'
+           OPEN OUTPUT O-REM-PS
+           IF FS-REM-SUCC
+               DISPLAY 'OPENED REMINDER EXTRACT'
+           ELSE
+               DISPLAY 'ERROR OPENING REMINDER EXTRACT. EC: '
+                   WS-FS-REM
+               PERFORM 9000-TERM
+           END-IF.
+       1000-INIT-END. EXIT.
+
+      ******************************************************************
+      * 2000-REMINDER-EXTRACT: ONE LINE PER POLICY DUE IN THE NEXT     *
+      * WS-REMINDER-WINDOW DAYS - THE DOWNSTREAM GATEWAY DECIDES HOW   *
+      * TO NOTIFY, THIS JOB ONLY SELECTS WHO'S DUE AND HOW TO REACH    *
+      * THEM.                                                          *
+      ******************************************************************
+       2000-REMINDER-EXTRACT.
+           EXEC SQL OPEN CURSOR_REM END-EXEC
+           MOVE '2000-REMINDER-EXTRACT' TO WS-SQLERR-PARA
+           PERFORM H003-SQL-HANDLER
+           PERFORM UNTIL SQLCODE = 100
+               EXEC SQL
+                   FETCH CURSOR_REM INTO
+                        :HV-POL-POL-ID
+                       ,:HV-POL-CUST-ID
+                       ,:HV-HOL-NAME
+                       ,:HV-HOL-PHONE
+                       ,:HV-POL-PREM-PAY-DATE
+               END-EXEC
+               IF SQLCODE = 100
+                   CONTINUE
+               ELSE
+                   PERFORM 2100-WRITE-REMINDER-LINE
+               END-IF
+           END-PERFORM
+           EXEC SQL CLOSE CURSOR_REM END-EXEC
+           DISPLAY 'REMINDERS EXTRACTED THIS RUN: ' WS-REMINDER-COUNT.
+       2000-REMINDER-EXTRACT-END. EXIT.
+
+       2100-WRITE-REMINDER-LINE.
+           MOVE HV-POL-POL-ID        TO O-REM-POL-ID
+           MOVE HV-POL-CUST-ID       TO O-REM-CUST-ID
+           MOVE HV-HOL-NAME-TEXT     TO O-REM-NAME
+           MOVE HV-HOL-PHONE         TO O-REM-PHONE
+           MOVE HV-POL-PREM-PAY-DATE TO O-REM-PAY-DATE
+           WRITE O-REM-REC
+           ADD 1 TO WS-REMINDER-COUNT.
+       2100-WRITE-REMINDER-LINE-END. EXIT.
+
+       9000-TERM.
+           CLOSE O-REM-PS
+           DISPLAY 'PGMREM - PREMIUM-DUE REMINDER EXTRACT COMPLETE'
+           STOP RUN.
+       9000-TERM-END. EXIT.
+      ******************************************************************
+      * HELPER FUNCTIONS                                               *
+      ******************************************************************
+       H003-SQL-HANDLER.
+           IF SQLCODE = 0
+               CONTINUE
+           ELSE
+               MOVE LOW-VALUES TO WS-ERR-MSG
+               CALL 'DSNTIAR' USING SQLCA WS-ERR-MSG WS-ERR-LRECL
+               DISPLAY WS-ERR-MSG
+               PERFORM H010-LOG-SQL-ERROR
+               PERFORM 9000-TERM
+           END-IF.
+       H003-SQL-HANDLER-END. EXIT.
+
+       H010-LOG-SQL-ERROR.
+           MOVE 'PGMREM'        TO HV-ERL-PROGRAM-ID
+           MOVE WS-SQLERR-PARA  TO HV-ERL-PARAGRAPH
+           MOVE SQLCODE         TO HV-ERL-SQLCODE-VAL
+           MOVE WS-ERR-TEXT(1)  TO HV-ERL-ERROR-TEXT
+           EXEC SQL
+               INSERT INTO TB_SQL_ERROR_LOG VALUES (
+                :HV-ERL-PROGRAM-ID
+               ,:HV-ERL-PARAGRAPH
+               ,:HV-ERL-SQLCODE-VAL
+               ,:HV-ERL-ERROR-TEXT
+               ,CURRENT DATE
+               ,CURRENT TIME
+               )
+           END-EXEC.
+       H010-LOG-SQL-ERROR-END. EXIT.
