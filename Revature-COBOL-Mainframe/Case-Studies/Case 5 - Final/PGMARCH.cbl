@@ -0,0 +1,181 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMARCH.
+      *   PROGRAM NAME: POLICY ARCHIVE/PURGE SWEEP
+      *   INPUT: TB_POLICY_DETAILS
+      *   OUTPUT: TB_POLICY_DETAILS_HIST, TB_POLICY_DETAILS (ARCHIVED
+      *       ROWS DELETED)
+      *   DESCRIPTION: MATURED AND LAPSED ROWS JUST STAY IN
+      *       TB_POLICY_DETAILS FOREVER - PGMMAT AND PGMLAPSE ONLY EVER
+      *       SET POLICY_STATUS, NEITHER REMOVES THE ROW. THIS MOVES
+      *       EVERY MATURED ROW (FULLY PAID OUT BY PGMMAT, NOTHING LEFT
+      *       TO DO) AND EVERY LAPSED ROW WHOSE GRACE-PERIOD CUTOFF FROM
+      *       PGMLAPSE IS LONG BEHIND IT TO TB_POLICY_DETAILS_HIST, THEN
+      *       DELETES THE ARCHIVED ROWS FROM THE LIVE TABLE SO IT STOPS
+      *       GROWING WITHOUT BOUND. RUN ON A SCHEDULE (E.G. MONTHLY)
+      *       ALONGSIDE PGMMAT/PGMLAPSE.
+      *   MOD LOG:
+      *    2026-08-08 KC - INITIAL VERSION
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-VARS.
+           05 WS-COUNTERS.
+               10 WS-ARCHIVED-COUNT PIC 9(07) VALUE ZEROES.
+           05 WS-ARCHIVE-LAPSE-DAYS PIC S9(05) COMP VALUE 180.
+           05 WS-ERR-MSG.
+               10 WS-ERR-LENGTH     PIC S9(04) COMP VALUE 800.
+               10 WS-ERR-TEXT       PIC X(80) OCCURS 10 TIMES.
+           05 WS-ERR-LRECL          PIC S9(09) COMP VALUE 80.
+           05 WS-SQLERR-PARA        PIC X(30) VALUE SPACES.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+               INCLUDE TBPOLDTL
+           END-EXEC.
+           EXEC SQL
+               INCLUDE TBPOLHST
+           END-EXEC.
+           EXEC SQL
+               INCLUDE TBSQLERR
+           END-EXEC.
+      * MATURED ROWS ARE DONE THE MOMENT PGMMAT SETS THE STATUS - THE
+      * PAYOUT EXTRACT LINE IS ALREADY WRITTEN BY THEN. LAPSED ROWS GET
+      * AN EXTRA WS-ARCHIVE-LAPSE-DAYS GRACE ON TOP OF PGMLAPSE'S OWN
+      * GRACE PERIOD BEFORE THEY'RE CONSIDERED LONG-LAPSED ENOUGH TO
+      * ARCHIVE, SINCE A POLICYHOLDER CAN STILL REINSTATE A FRESHLY
+      * LAPSED POLICY.
+           EXEC SQL
+               DECLARE CURSOR_ARCH CURSOR FOR
+                   SELECT *
+                   FROM TB_POLICY_DETAILS
+                   WHERE POLICY_STATUS = 'MATURE'
+                      OR (POLICY_STATUS = 'LAPSED'
+                          AND PREM_PAY_DATE <
+                              (CURRENT DATE - :WS-ARCHIVE-LAPSE-DAYS
+                                  DAYS))
+           END-EXEC.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-ARCHIVE-SWEEP
+           PERFORM 9000-TERM.
+       0000-MAIN-END. EXIT.
+
+      ******************************************************************
+      * 1000-ARCHIVE-SWEEP: EACH QUALIFYING ROW IS COPIED TO            *
+      * TB_POLICY_DETAILS_HIST AND DELETED FROM TB_POLICY_DETAILS ONE   *
+      * AT A TIME, SO A BAD ROW DOESN'T LOSE THE WORK ALREADY COMMITTED *
+      * ON THE ROWS AHEAD OF IT.                                       *
+      ******************************************************************
+       1000-ARCHIVE-SWEEP.
+           DISPLAY 'PGMARCH - POLICY ARCHIVE/PURGE SWEEP STARTING'
+           EXEC SQL OPEN CURSOR_ARCH END-EXEC
+           MOVE '1000-ARCHIVE-SWEEP' TO WS-SQLERR-PARA
+           PERFORM H001-SQL-HANDLER
+           PERFORM UNTIL SQLCODE = 100
+               EXEC SQL
+                   FETCH CURSOR_ARCH INTO
+                        :HV-POL-POL-ID
+                       ,:HV-POL-CUST-ID
+                       ,:HV-POL-AGENT-ID
+                       ,:HV-POL-POL-TYPE
+                       ,:HV-POL-PAID-DATE
+                       ,:HV-POL-PREMIUM-AMNT
+                       ,:HV-POL-PREM-PAY-DATE
+                       ,:HV-POL-POL-STRT-DATE
+                       ,:HV-POL-MATURITY-DATE
+                       ,:HV-POL-SSN
+                       ,:HV-POL-POLICY-STATUS
+                       ,:HV-POL-CURRENCY-CODE
+               END-EXEC
+               IF SQLCODE = 100
+                   CONTINUE
+               ELSE
+                   PERFORM 1100-INSERT-HIST
+                   PERFORM 1200-DELETE-LIVE
+               END-IF
+           END-PERFORM
+           EXEC SQL CLOSE CURSOR_ARCH END-EXEC
+           EXEC SQL COMMIT END-EXEC
+           DISPLAY 'POLICIES ARCHIVED THIS RUN: ' WS-ARCHIVED-COUNT.
+       1000-ARCHIVE-SWEEP-END. EXIT.
+
+       1100-INSERT-HIST.
+           MOVE HV-POL-POL-ID        TO HV-PHS-POL-ID
+           MOVE HV-POL-CUST-ID       TO HV-PHS-CUST-ID
+           MOVE HV-POL-AGENT-ID      TO HV-PHS-AGENT-ID
+           MOVE HV-POL-POL-TYPE      TO HV-PHS-POL-TYPE
+           MOVE HV-POL-PAID-DATE     TO HV-PHS-PAID-DATE
+           MOVE HV-POL-PREMIUM-AMNT  TO HV-PHS-PREMIUM-AMNT
+           MOVE HV-POL-PREM-PAY-DATE TO HV-PHS-PREM-PAY-DATE
+           MOVE HV-POL-POL-STRT-DATE TO HV-PHS-POL-STRT-DATE
+           MOVE HV-POL-MATURITY-DATE TO HV-PHS-MATURITY-DATE
+           MOVE HV-POL-SSN           TO HV-PHS-SSN
+           MOVE HV-POL-POLICY-STATUS TO HV-PHS-POLICY-STATUS
+           MOVE HV-POL-CURRENCY-CODE TO HV-PHS-CURRENCY-CODE
+           EXEC SQL
+               INSERT INTO TB_POLICY_DETAILS_HIST VALUES (
+                :HV-PHS-POL-ID
+               ,:HV-PHS-CUST-ID
+               ,:HV-PHS-AGENT-ID
+               ,:HV-PHS-POL-TYPE
+               ,:HV-PHS-PAID-DATE
+               ,:HV-PHS-PREMIUM-AMNT
+               ,:HV-PHS-PREM-PAY-DATE
+               ,:HV-PHS-POL-STRT-DATE
+               ,:HV-PHS-MATURITY-DATE
+               ,:HV-PHS-SSN
+               ,:HV-PHS-POLICY-STATUS
+               ,:HV-PHS-CURRENCY-CODE
+               ,CURRENT DATE
+               )
+           END-EXEC
+           MOVE '1100-INSERT-HIST' TO WS-SQLERR-PARA
+           PERFORM H001-SQL-HANDLER.
+       1100-INSERT-HIST-END. EXIT.
+
+       1200-DELETE-LIVE.
+           EXEC SQL
+               DELETE FROM TB_POLICY_DETAILS
+               WHERE POL_ID = :HV-POL-POL-ID
+           END-EXEC
+           MOVE '1200-DELETE-LIVE' TO WS-SQLERR-PARA
+           PERFORM H001-SQL-HANDLER
+           ADD 1 TO WS-ARCHIVED-COUNT.
+       1200-DELETE-LIVE-END. EXIT.
+
+       9000-TERM.
+           DISPLAY 'PGMARCH - POLICY ARCHIVE/PURGE SWEEP COMPLETE'
+           STOP RUN.
+       9000-TERM-END. EXIT.
+      ******************************************************************
+      * HELPER FUNCTIONS                                               *
+      ******************************************************************
+       H001-SQL-HANDLER.
+           IF SQLCODE = 0
+               CONTINUE
+           ELSE
+               MOVE LOW-VALUES TO WS-ERR-MSG
+               CALL 'DSNTIAR' USING SQLCA WS-ERR-MSG WS-ERR-LRECL
+               DISPLAY WS-ERR-MSG
+               PERFORM H002-LOG-SQL-ERROR
+               PERFORM 9000-TERM
+           END-IF.
+       H001-SQL-HANDLER-END. EXIT.
+
+       H002-LOG-SQL-ERROR.
+           MOVE 'PGMARCH'       TO HV-ERL-PROGRAM-ID
+           MOVE WS-SQLERR-PARA  TO HV-ERL-PARAGRAPH
+           MOVE SQLCODE         TO HV-ERL-SQLCODE-VAL
+           MOVE WS-ERR-TEXT(1)  TO HV-ERL-ERROR-TEXT
+           EXEC SQL
+               INSERT INTO TB_SQL_ERROR_LOG VALUES (
+                :HV-ERL-PROGRAM-ID
+               ,:HV-ERL-PARAGRAPH
+               ,:HV-ERL-SQLCODE-VAL
+               ,:HV-ERL-ERROR-TEXT
+               ,CURRENT DATE
+               ,CURRENT TIME
+               )
+           END-EXEC.
+       H002-LOG-SQL-ERROR-END. EXIT.
