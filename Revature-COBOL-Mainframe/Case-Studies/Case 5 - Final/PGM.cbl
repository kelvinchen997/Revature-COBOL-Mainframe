@@ -18,6 +18,12 @@
                 15 WS-RESP-P     PIC X(10).
                 15 WS-RESP2      PIC S9(8) USAGE COMP.
                 15 WS-RESP2-P    PIC X(10).
+             10 CICS-CHKPT-VARS.
+                15 WS-CHKPT-QNAME     PIC X(08) VALUE SPACES.
+                15 WS-CHKPT-POL-ID    PIC X(10) VALUE LOW-VALUES.
+                15 WS-CHKPT-ITEM-LEN  PIC S9(4) COMP VALUE 10.
+                15 WS-CHKPT-SINCE     PIC 9(03) VALUE ZEROES.
+                15 WS-CHKPT-INTERVAL  PIC 9(03) VALUE 25.
              10 CICS-MAPS.
                 15 CICS-LOGIN-MAP.
                    20 WS-LID-I      PIC X(10).
@@ -33,7 +39,7 @@
                 15 CICS-AGT1-MAP.
                    20 WS-A1DATE-I   PIC X(10).
                 15 CICS-AGT3-MAP.
-                   20 WS-A3YON-I    PIC X(01).             
+                   20 WS-A3YON-I    PIC X(01).
                    20 WS-A3PWD-I    PIC X(08).
                    20 WS-A3CID-I    PIC X(10).
                    20 WS-A3NAME-I   PIC X(20).
@@ -43,14 +49,38 @@
                    20 WS-A3PTYPE-I  PIC X(03).
                    20 WS-A3TEN-I    PIC X(02).
                    20 WS-A3SUM-I    PIC 9(07).
+                   20 WS-A3CURR-I   PIC X(03).
+                15 CICS-AGT5-MAP.
+                   20 WS-A5NAME-I   PIC X(20).
+                   20 WS-A5REL-I    PIC X(10).
+                   20 WS-A5PNUM-I   PIC X(12).
+                   20 WS-A5DOB-I    PIC X(10).
+                   20 WS-A5SSN-I    PIC X(11).
+                15 CICS-AGT6-MAP.
+                   20 WS-A6YON-I    PIC X(01).
+                   20 WS-A6NAME-I   PIC X(20).
+                   20 WS-A6PNUM-I   PIC X(12).
+                   20 WS-A6DOB-I    PIC X(10).
+                   20 WS-A6SSN-I    PIC X(11).
+                15 CICS-AGT7-MAP.
+                   20 WS-A7PID-I    PIC X(10).
                 15 CICS-POLM-MAP.
                    20 WS-PMOP-I     PIC X(1).
+                15 CICS-POL1-MAP.
+                   20 WS-P1PID-I    PIC X(10).
+                15 CICS-POL3-MAP.
+                   20 WS-P3PID-I    PIC X(10).
+                   20 WS-P3REASN-I  PIC X(20).
+                   20 WS-P3AMNT-I   PIC 9(07).
+                15 CICS-CHGPWD-MAP.
+                   20 WS-CPWD-I     PIC X(08).
           05 DB2-SYS-VARS.
              10 WS-ERR-MSG.
                 15 WS-ERR-LENGTH    PIC S9(04) COMP VALUE 800.
                 15 WS-ERR-TEXT      PIC X(80) OCCURS 10 TIMES.
              10 WS-ERR-LRECL        PIC S9(09) COMP VALUE 80.
              10 WS-SQL-CODE-P       PIC X(10).
+             10 WS-SQLERR-PARA      PIC X(30) VALUE SPACES.
          05 COBOL-VARS.
             10 COBOL-PROCESS-VARS.
                15 PROCESS-VARS.                   
@@ -58,6 +88,7 @@
                      25 WS-ABS-TIME     PIC 9(15).
                      25 WS-CURRENT-DATE PIC X(10).
                      25 WS-CUR-YR-2-DY  PIC X(10).
+                     25 WS-CUR-TIME     PIC X(08).
                      25 WS-DAY-X29      PIC 9(02).
                      25 WS-MONTH-X29    PIC 9(02).
                   20 WS-PWD-COUNT       PIC 9(1).
@@ -72,8 +103,26 @@
                      25 WS-GEND-PID     PIC X(10).
                      25 WS-GEND-CID     PIC X(10).
                      25 WS-GEND-AID     PIC X(10).
+                     25 WS-GEND-CLMID   PIC X(10).
+                  20 AUDIT-VARS.
+                     25 WS-AUD-ACTION   PIC X(20).
+                     25 WS-AUD-REFID    PIC X(10).
+                  20 SSN-MASK-VARS.
+                     25 WS-SSN-MASK-IN  PIC X(11).
+                     25 WS-SSN-MASK-OUT PIC X(11).
                   20 BR3-1-VARS.
                      25 WS-BR1-PREM-AMNT   PIC 9(07).
+                     25 WS-A1-SPOOL-TOKEN  PIC X(08).
+                     25 WS-A1-RPT-LINE     PIC X(80).
+                     25 WS-A1-REC-COUNT    PIC 9(03) VALUE ZEROES.
+                     25 WS-A1-INDEX        PIC 9(03) VALUE ZEROES.
+                  20 BR3-1-BROWSE-TABLE.
+                     25 WS-A1-ARRAY OCCURS 1 TO 100 TIMES
+                           DEPENDING ON WS-A1-REC-COUNT.
+                        30 WS-A1-CID       PIC X(10).
+                        30 WS-A1-PDATE     PIC X(10).
+                        30 WS-A1-AMNT      PIC 9(07).
+                        30 WS-A1-PNUM      PIC X(12).
                   20 BR3-2-KSDS-LAYOUT.
                      25 KSDS-POL-ID        PIC X(10).
                      25 F                  PIC X(01) VALUE ' '.
@@ -95,7 +144,22 @@
                      25 F                  PIC X(01) VALUE ' '.
                      25 KSDS-SUM-ASSURED   PIC X(07).
                      25 F                  PIC X(16) VALUE ' '.
-                  20 BR3-3-CALCULATIONS.                      
+                  20 BR3-2-REC-COUNT       PIC 9(03) VALUE ZEROES.
+                  20 BR3-2-INDEX           PIC 9(03) VALUE ZEROES.
+                  20 BR3-2-BROWSE-TABLE.
+                     25 WS-A2-ARRAY OCCURS 1 TO 100 TIMES
+                           DEPENDING ON BR3-2-REC-COUNT.
+                        30 WS-A2-PID       PIC X(10).
+                        30 WS-A2-CID       PIC X(10).
+                        30 WS-A2-AID       PIC X(10).
+                        30 WS-A2-NAME      PIC X(20).
+                        30 WS-A2-PNUM      PIC X(12).
+                        30 WS-A2-DOB       PIC X(10).
+                        30 WS-A2-SSN       PIC X(11).
+                        30 WS-A2-PTYPE     PIC X(03).
+                        30 WS-A2-TEN       PIC X(02).
+                        30 WS-A2-SUM       PIC X(07).
+                  20 BR3-3-CALCULATIONS.
                      25 WS-SUM-ASSURED-V   PIC 9(07)V.
                      25 WS-PREMIUM-AMNT-V  PIC 9(07)V.
                      25 WS-TENURE-YEARS    PIC 9(02).
@@ -104,11 +168,42 @@
                      25 WS-END-YEARS-S     PIC X(04).
                      25 WS-END-MONTHS      PIC 9(02).
                      25 WS-END-MONTHS-S    PIC X(02).
+                  20 CURRENCY-VARS.
+                     25 WS-CURR-FACTOR     PIC S9(3)V9(4) USAGE COMP-3.
                   20 WS-PREMIUM-PAY-DATE PIC X(10).
                   20 WS-MATURITY-DATE    PIC X(10).
+                  20 POL1-BROWSE-VARS.
+                     25 WS-P1-REC-COUNT  PIC 9(03) VALUE ZEROES.
+                     25 WS-P1-INDEX      PIC 9(03) VALUE ZEROES.
+                  20 POL1-BROWSE-TABLE.
+                     25 WS-P1-ARRAY OCCURS 1 TO 100 TIMES
+                           DEPENDING ON WS-P1-REC-COUNT.
+                        30 WS-P1-PID       PIC X(10).
+                        30 WS-P1-PDATE     PIC X(10).
+                        30 WS-P1-AMNT      PIC 9(07).
                   20 POL2-VARS.
                      25 WS-POL2-PREM-AMNT   PIC 9(07).
                      25 WS-POL2-SUM-ASSURED PIC 9(07).
+                     25 WS-POL2-REC-COUNT   PIC 9(03) VALUE ZEROES.
+                     25 WS-POL2-INDEX       PIC 9(03) VALUE ZEROES.
+                  20 POL2-BROWSE-TABLE.
+                     25 WS-P2-ARRAY OCCURS 1 TO 100 TIMES
+                           DEPENDING ON WS-POL2-REC-COUNT.
+                        30 WS-P2-PID       PIC X(10).
+                        30 WS-P2-CID       PIC X(10).
+                        30 WS-P2-AID       PIC X(10).
+                        30 WS-P2-PTYPE     PIC X(03).
+                        30 WS-P2-PDATE     PIC X(10).
+                        30 WS-P2-AMNT      PIC 9(07).
+                        30 WS-P2-PPDATE    PIC X(10).
+                        30 WS-P2-SDATE     PIC X(10).
+                        30 WS-P2-MDATE     PIC X(10).
+                        30 WS-P2-SSN       PIC X(11).
+                        30 WS-P2-NAME      PIC X(20).
+                        30 WS-P2-PNUM      PIC X(12).
+                        30 WS-P2-DOB       PIC X(10).
+                        30 WS-P2-TEN       PIC X(02).
+                        30 WS-P2-SUM       PIC 9(07).
       * SQL/DB2 MEMEBERS
            EXEC SQL
                INCLUDE SQLCA
@@ -122,6 +217,30 @@
            EXEC SQL
                INCLUDE TBHOLDTL
            END-EXEC.
+           EXEC SQL
+               INCLUDE TBPOLTYP
+           END-EXEC.
+           EXEC SQL
+               INCLUDE TBNOMDTL
+           END-EXEC.
+           EXEC SQL
+               INCLUDE TBCLAIMS
+           END-EXEC.
+           EXEC SQL
+               INCLUDE TBAUDIT
+           END-EXEC.
+           EXEC SQL
+               INCLUDE TBPREMPY
+           END-EXEC.
+           EXEC SQL
+               INCLUDE TBCOHOLD
+           END-EXEC.
+           EXEC SQL
+               INCLUDE TBSQLERR
+           END-EXEC.
+      * CICS-SUPPLIED AID VALUES (DFHPF7/DFHPF8/DFHENTER ETC.) - USED BY
+      * THE PF7/PF8 SCROLLABLE BROWSE PARAGRAPHS BELOW
+           COPY DFHAID.
       * DECLARE CURSORS
            EXEC SQL
                DECLARE CURSOR_AGT1 CURSOR FOR
@@ -149,6 +268,8 @@
                    TB_POLICY_HOLDER_DETAILS B
                    ON A.POL_ID = B.POL_ID
                  WHERE A.PREM_PAY_DATE < :HV-POL-PAID-DATE
+                   AND B.POL_ID > :WS-CHKPT-POL-ID
+                 ORDER BY B.POL_ID
            END-EXEC.
            EXEC SQL
                DECLARE CURSOR_POL1 CURSOR FOR
@@ -193,13 +314,24 @@
            MOVE LOW-VALUES TO AGT2I, AGT2O.
            MOVE LOW-VALUES TO AGT3I, AGT3O.
            MOVE LOW-VALUES TO AGT4I, AGT4O.
+           MOVE LOW-VALUES TO AGT5I, AGT5O.
+           MOVE LOW-VALUES TO AGT6I, AGT6O.
+           MOVE LOW-VALUES TO AGT7I, AGT7O.
            MOVE LOW-VALUES TO POLMI, POLMO.
            MOVE LOW-VALUES TO POL1I, POL1O.
            MOVE LOW-VALUES TO POL2I, POL2O.
+           MOVE LOW-VALUES TO POL3I, POL3O.
+           MOVE LOW-VALUES TO CHGPWDI, CHGPWDO.
       * SQL HOST VARIBLES
            MOVE LOW-VALUES TO DCLTB-POLICY-DETAILS.
            MOVE LOW-VALUES TO DCLTB-ACCOUNTS.
            MOVE LOW-VALUES TO DCLTB-POLICY-HOLDER-DETAILS.
+           MOVE LOW-VALUES TO DCLTB-POLICY-TYPES.
+           MOVE LOW-VALUES TO DCLTB-POLICY-NOMINEE.
+           MOVE LOW-VALUES TO DCLTB-CLAIMS.
+           MOVE LOW-VALUES TO DCLTB-AUDIT-LOG.
+           MOVE LOW-VALUES TO DCLTB-PREMIUM-PAYMENTS.
+           MOVE LOW-VALUES TO DCLTB-POLICY-CO-HOLDERS.
       * PROCESS VARIABLES
            MOVE LOW-VALUES TO CICS-MAPS.
            MOVE LOW-VALUES TO PROCESS-VARS.
@@ -220,6 +352,8 @@
                DATESEP('-')
                DDMMYYYY(WS-CURRENT-DATE)
                YYYYMMDD(WS-CUR-YR-2-DY)
+               TIMESEP(':')
+               TIME(WS-CUR-TIME)
            END-EXEC.
            MOVE WS-CURRENT-DATE TO LDATEO
       * GET LOGIN INFORMATION
@@ -232,11 +366,14 @@
        2110-CHECK-USER.
            MOVE WS-LID-I TO HV-ACC-ID
            EXEC SQL
-             SELECT ID, NAME, PASSWORD, TYPE INTO
+             SELECT ID, NAME, PASSWORD, TYPE, FAILED_ATTEMPTS, LOCKED
+             INTO
                 :HV-ACC-ID
                ,:HV-ACC-NAME
                ,:HV-ACC-PASSWORD
                ,:HV-ACC-TYPE
+               ,:HV-ACC-FAILED-ATMPS
+               ,:HV-ACC-LOCKED
              FROM TB_ACCOUNTS WHERE ID =:HV-ACC-ID
            END-EXEC.
            MOVE  HV-ACC-ID       TO WS-CUR-ID
@@ -244,7 +381,9 @@
            MOVE  HV-ACC-PASSWORD TO WS-CUR-PASSWORD
            MOVE  HV-ACC-TYPE     TO WS-CUR-TYPE
            IF (SQLCODE = 0)
-               CONTINUE
+               PERFORM 2112-CHECK-LOCKED
+      * REMAINING ATTEMPTS SURVIVE ACROSS SESSIONS, NOT JUST THIS ONE
+               COMPUTE WS-PWD-COUNT = 3 - HV-ACC-FAILED-ATMPS
            ELSE
                PERFORM 2111-CREATE-NEW-USER
            END-IF.
@@ -253,32 +392,71 @@
        2111-CREATE-NEW-USER.
            PERFORM SEND-REGIST-MAP
            PERFORM RECEIVE-REGIST-MAP
+           PERFORM 2113-VALIDATE-ACCOUNT-TYPE
            MOVE WS-RID-I      TO HV-ACC-ID
            MOVE WS-RNAME-I    TO HV-ACC-NAME-TEXT
              MOVE LENGTH OF WS-RNAME-I TO HV-ACC-NAME-LEN
            MOVE WS-RPWD-I     TO HV-ACC-PASSWORD
            MOVE WS-RTYPE-I    TO HV-ACC-TYPE
+           MOVE 0             TO HV-ACC-FAILED-ATMPS
+           MOVE 'N'           TO HV-ACC-LOCKED
            EXEC SQL
                 INSERT INTO TB_ACCOUNTS VALUES (
                  :HV-ACC-ID
                 ,:HV-ACC-NAME
                 ,:HV-ACC-PASSWORD
                 ,:HV-ACC-TYPE
+                ,:HV-ACC-FAILED-ATMPS
+                ,:HV-ACC-LOCKED
                 )
             END-EXEC.
+            MOVE '2111-CREATE-NEW-USER' TO WS-SQLERR-PARA
             PERFORM H003-SQL-HANDLER
+            MOVE 'CREATE-ACCOUNT' TO WS-AUD-ACTION
+            MOVE HV-ACC-ID        TO WS-AUD-REFID
+            PERFORM H008-WRITE-AUDIT-LOG
             MOVE 'CREATED NEW USER. EXITING.....' TO RMSGO
             PERFORM SEND-REGIST-MAP
             PERFORM 9000-TERM.
        2111-CREATE-NEW-USER-END. EXIT.
 
+      ******************************************************************
+      * AN ACCOUNT LOCKED BY A PAST SESSION STAYS LOCKED - THE TERMINAL*
+      * RECONNECTING DOES NOT RESET IT                                 *
+      ******************************************************************
+       2112-CHECK-LOCKED.
+           IF (HV-ACC-LOCKED = 'Y')
+               STRING 'THIS ACCOUNT IS LOCKED DUE TO  ' DELIMITED BY SIZE
+                      'TOO MANY FAILED LOGIN ATTEMPTS.' DELIMITED BY SIZE
+                      INTO LMSGO
+               END-STRING
+               EXEC CICS SEND MAP('LOGIN') MAPSET('ARI011') END-EXEC
+               PERFORM 9000-TERM
+           END-IF.
+       2112-CHECK-LOCKED-END. EXIT.
+
+      ******************************************************************
+      * WS-RTYPE-I IS FREE TEXT ON THE REGIST MAP - REJECT ANYTHING    *
+      * OTHER THAN 'A' OR 'P' RIGHT HERE INSTEAD OF LETTING A BAD TYPE *
+      * INTO TB_ACCOUNTS, WHERE 2200-SPLIT-BRANCH WOULD NEVER ROUTE IT *
+      ******************************************************************
+       2113-VALIDATE-ACCOUNT-TYPE.
+           IF (WS-RTYPE-I NOT = 'A') AND (WS-RTYPE-I NOT = 'P')
+               MOVE 'INVALID ACCOUNT TYPE. ENTER A OR P.' TO RMSGO
+               PERFORM SEND-REGIST-MAP
+               PERFORM RECEIVE-REGIST-MAP
+               GO TO 2113-VALIDATE-ACCOUNT-TYPE
+           END-IF.
+       2113-VALIDATE-ACCOUNT-TYPE-END. EXIT.
+
        2120-PASSWORD-CHECK.
            IF (WS-PWD-CHECK = 1)
-               CONTINUE
+               PERFORM 2121-RESET-FAILED-ATTEMPTS
            ELSE
                PERFORM RECEIVE-LOGIN-MAP
                IF (WS-LPWD-I NOT EQUAL WS-CUR-PASSWORD)
                    COMPUTE WS-PWD-COUNT = WS-PWD-COUNT - 1
+                   PERFORM 2122-RECORD-FAILED-ATTEMPT
                ELSE MOVE 1 TO WS-PWD-CHECK END-IF
                IF (WS-PWD-COUNT = 0)
                    STRING 'YOU HAVE ENTERED    '    DELIMITED BY SIZE
@@ -289,37 +467,85 @@
                    EXEC CICS SEND MAP('LOGIN') MAPSET('ARI011') END-EXEC
                    PERFORM 9000-TERM
                ELSE
-                   STRING 'INCORRECT PASSWORD. '    DELIMITED BY SIZE
-                          'YOU HAVE '               DELIMITED BY SIZE
-                          WS-PWD-COUNT              DELIMITED BY SIZE
-                          ' ATTEMPTS LEFT.'         DELIMITED BY SIZE
-                          INTO LMSGO
-                   END-STRING
-                   EXEC CICS SEND MAP('LOGIN') MAPSET('ARI011') END-EXEC
-                  GO TO 2120-PASSWORD-CHECK
+                   IF (WS-PWD-CHECK NOT EQUAL 1)
+                       STRING 'INCORRECT PASSWORD. '    DELIMITED BY SIZE
+                              'YOU HAVE '               DELIMITED BY SIZE
+                              WS-PWD-COUNT              DELIMITED BY SIZE
+                              ' ATTEMPTS LEFT.'         DELIMITED BY SIZE
+                              INTO LMSGO
+                       END-STRING
+                       EXEC CICS SEND MAP('LOGIN') MAPSET('ARI011') END-EXEC
+                       GO TO 2120-PASSWORD-CHECK
+                   END-IF
                END-IF
            END-IF.
        2120-PASSWORD-CHECK-END. EXIT.
 
+       2121-RESET-FAILED-ATTEMPTS.
+           MOVE 0   TO HV-ACC-FAILED-ATMPS
+           EXEC SQL
+               UPDATE TB_ACCOUNTS
+               SET FAILED_ATTEMPTS = :HV-ACC-FAILED-ATMPS
+               WHERE ID = :HV-ACC-ID
+           END-EXEC
+           MOVE '2121-RESET-FAILED-ATTEMPTS' TO WS-SQLERR-PARA
+           PERFORM H003-SQL-HANDLER.
+       2121-RESET-FAILED-ATTEMPTS-END. EXIT.
+
+      ******************************************************************
+      * PERSIST THE FAILED ATTEMPT SO IT SURVIVES A RECONNECT, AND LOCK*
+      * THE ACCOUNT ONCE THE THRESHOLD IS REACHED                      *
+      ******************************************************************
+       2122-RECORD-FAILED-ATTEMPT.
+           ADD 1 TO HV-ACC-FAILED-ATMPS
+           IF (WS-PWD-COUNT = 0)
+               MOVE 'Y' TO HV-ACC-LOCKED
+           END-IF
+           EXEC SQL
+               UPDATE TB_ACCOUNTS
+               SET FAILED_ATTEMPTS = :HV-ACC-FAILED-ATMPS
+                  ,LOCKED          = :HV-ACC-LOCKED
+               WHERE ID = :HV-ACC-ID
+           END-EXEC
+           MOVE '2122-RECORD-FAILED-ATTEMPT' TO WS-SQLERR-PARA
+           PERFORM H003-SQL-HANDLER.
+       2122-RECORD-FAILED-ATTEMPT-END. EXIT.
+
        2200-SPLIT-BRANCH.
            EVALUATE TRUE
            WHEN (WS-CUR-TYPE = 'A')
                PERFORM 3100-PROCCESS-AGENT
-           WHEN (WS-CUR-TY E = 'P')
+           WHEN (WS-CUR-TYPE = 'P')
                PERFORM 3200-PROCCESS-HOLDER
            END-EVALUATE.
        2200-SPLIT-BRANCH-END. EXIT.
 
+      ******************************************************************
+      * 3100-PROCCESS-AGENT: RETURNS TO THE AGENT MENU AFTER EACH       *
+      * OPTION INSTEAD OF DROPPING STRAIGHT THROUGH TO 9000-TERM, SO   *
+      * ONE LOGIN SERVES MANY ACTIONS - OPTION '0' IS THE ONLY WAY OUT *
+      ******************************************************************
        3100-PROCCESS-AGENT.
            PERFORM SEND-AGTM-MAP.
            PERFORM RECEIVE-AGTM-MAP.
            EVALUATE TRUE
            WHEN(WS-AMOP-I = '1')
                PERFORM 3110-A-OPTION1
+               GO TO 3100-PROCCESS-AGENT
            WHEN(WS-AMOP-I = '2')
                PERFORM 3120-A-OPTION2
+               GO TO 3100-PROCCESS-AGENT
            WHEN(WS-AMOP-I = '3')
                PERFORM 3130-A-OPTION3
+               GO TO 3100-PROCCESS-AGENT
+           WHEN(WS-AMOP-I = '4')
+               PERFORM 8000-CHANGE-PASSWORD
+               GO TO 3100-PROCCESS-AGENT
+           WHEN(WS-AMOP-I = '5')
+               PERFORM 3140-A-LOOKUP-KSDS
+               GO TO 3100-PROCCESS-AGENT
+           WHEN(WS-AMOP-I = '0')
+               CONTINUE
            WHEN OTHER
                MOVE LOW-VALUES TO WS-MSG
                MOVE 'PROCESS-AGENT, BAD' TO WS-MSG
@@ -333,6 +559,8 @@
            PERFORM RECEIVE-AGT1-MAP.
            MOVE WS-A1DATE-I TO HV-POL-PAID-DATE
            MOVE WS-CUR-ID   TO HV-POL-AGENT-ID
+           PERFORM H004-SPOOL-OPEN-AGT1
+           MOVE ZEROES TO WS-A1-REC-COUNT
            EXEC SQL OPEN CURSOR_AGT1 END-EXEC.
            PERFORM UNTIL SQLCODE = 100
                EXEC SQL
@@ -342,19 +570,90 @@
                        ,:HV-POL-PREMIUM-AMNT
                        ,:HV-HOL-PHONE
                END-EXEC
-               MOVE HV-POL-CUST-ID       TO A1CIDO
-               MOVE HV-POL-PREM-PAY-DATE TO A1PDATEO
-               MOVE HV-POL-PREMIUM-AMNT  TO WS-BR1-PREM-AMNT
-                 MOVE WS-BR1-PREM-AMNT TO A1AMNTO
-               MOVE HV-HOL-PHONE         TO A1PNUMO
-               EXEC CICS SEND MAP('AGT1') MAPSET('ARI011') END-EXEC
-               EXEC CICS DELAY INTERVAL(000003) END-EXEC
+               IF SQLCODE = 100
+                   CONTINUE
+               ELSE
+                   ADD 1 TO WS-A1-REC-COUNT
+                   MOVE HV-POL-CUST-ID       TO WS-A1-CID(WS-A1-REC-COUNT)
+                   MOVE HV-POL-PREM-PAY-DATE TO WS-A1-PDATE(WS-A1-REC-COUNT)
+                   MOVE HV-POL-PREMIUM-AMNT  TO WS-BR1-PREM-AMNT
+                     MOVE WS-BR1-PREM-AMNT TO WS-A1-AMNT(WS-A1-REC-COUNT)
+                   MOVE HV-HOL-PHONE         TO WS-A1-PNUM(WS-A1-REC-COUNT)
+                   PERFORM H005-SPOOL-WRITE-AGT1
+               END-IF
            END-PERFORM.
            EXEC SQL CLOSE CURSOR_AGT1 END-EXEC.
+           PERFORM H006-SPOOL-CLOSE-AGT1.
+           PERFORM 3111-BROWSE-AGT1.
        3110-A-OPTION1-END. EXIT.
 
+      ******************************************************************
+      * 3111-BROWSE-AGT1: PF8 PAGES FORWARD, PF7 PAGES BACKWARD THROUGH *
+      * THE OVERDUE-PREMIUM LIST BUFFERED ABOVE - ANY OTHER KEY ENDS   *
+      * THE BROWSE, REPLACING THE OLD FIXED-DELAY AUTO-ADVANCE.        *
+      ******************************************************************
+       3111-BROWSE-AGT1.
+           IF WS-A1-REC-COUNT = 0
+               MOVE 'NO OVERDUE POLICIES FOUND FOR THAT DATE.' TO WS-MSG
+               EXEC CICS SEND FROM(WS-MSG) ERASE END-EXEC
+               GO TO 3111-BROWSE-AGT1-END
+           END-IF.
+           MOVE 1 TO WS-A1-INDEX.
+           PERFORM UNTIL WS-A1-INDEX = 0
+               MOVE WS-A1-CID(WS-A1-INDEX)   TO A1CIDO
+               MOVE WS-A1-PDATE(WS-A1-INDEX) TO A1PDATEO
+               MOVE WS-A1-AMNT(WS-A1-INDEX)  TO A1AMNTO
+               MOVE WS-A1-PNUM(WS-A1-INDEX)  TO A1PNUMO
+               PERFORM SEND-AGT1-MAP
+               PERFORM RECEIVE-AGT1-MAP
+               EVALUATE EIBAID
+                   WHEN DFHPF8
+                       IF WS-A1-INDEX < WS-A1-REC-COUNT
+                           ADD 1 TO WS-A1-INDEX
+                       END-IF
+                   WHEN DFHPF7
+                       IF WS-A1-INDEX > 1
+                           SUBTRACT 1 FROM WS-A1-INDEX
+                       END-IF
+                   WHEN OTHER
+                       MOVE 0 TO WS-A1-INDEX
+               END-EVALUATE
+           END-PERFORM.
+       3111-BROWSE-AGT1-END. EXIT.
+
+      ******************************************************************
+      * 3120-A-OPTION2: BEFORE OPENING CURSOR_AGT2, PICK UP WHERE A     *
+      * PRIOR ATTEMPT LEFT OFF - IF A CICS TASK TIMEOUT OR ABEND HIT    *
+      * MID-SCROLL LAST TIME, WS-CHKPT-POL-ID WAS LEFT SITTING IN THIS  *
+      * TASK'S OWN TS QUEUE SO THIS RUN'S CURSOR SKIPS STRAIGHT PAST    *
+      * EVERY POL_ID ALREADY POSTED TO ARI011F INSTEAD OF RESCANNING    *
+      * FROM THE TOP OF THE WHERE CLAUSE. A CLEAN COMPLETION DELETES    *
+      * THE QUEUE SO THE NEXT FRESH RUN STARTS FROM LOW-VALUES AGAIN.   *
+      * WS-CHKPT-QNAME IS QUALIFIED WITH EIBTRMID SO TWO AGENTS AT      *
+      * DIFFERENT TERMINALS PAGING THROUGH THIS OPTION AT THE SAME TIME *
+      * EACH GET THEIR OWN QUEUE INSTEAD OF STOMPING ON ONE ANOTHER'S   *
+      * RESUME POINT.                                                  *
+      ******************************************************************
        3120-A-OPTION2.
+           STRING 'AGT2' DELIMITED BY SIZE
+                  EIBTRMID DELIMITED BY SIZE
+                  INTO WS-CHKPT-QNAME
+           END-STRING
            MOVE WS-CUR-YR-2-DY TO HV-POL-PAID-DATE
+           MOVE ZEROES TO BR3-2-REC-COUNT
+           MOVE ZEROES TO WS-CHKPT-SINCE
+           EXEC CICS READQ TS
+               QUEUE(WS-CHKPT-QNAME)
+               INTO(WS-CHKPT-POL-ID)
+               LENGTH(WS-CHKPT-ITEM-LEN)
+               RESP(WS-RESP) RESP2(WS-RESP2)
+           END-EXEC
+           IF WS-RESP = DFHRESP(NORMAL)
+               DISPLAY 'RESUMING AGT2 BROWSE PAST POL-ID: '
+                   WS-CHKPT-POL-ID
+           ELSE
+               MOVE LOW-VALUES TO WS-CHKPT-POL-ID
+           END-IF
            EXEC SQL OPEN CURSOR_AGT2 END-EXEC.
            PERFORM H001-CLEAR-SCREEN
            PERFORM UNTIL SQLCODE = 100
@@ -365,38 +664,95 @@
                IF SQLCODE = 100
                  CONTINUE
                ELSE
-                 MOVE HV-HOL-POL-ID       TO A2PIDO  , KSDS-POL-ID
-                 MOVE HV-HOL-CUST-ID      TO A2CIDO  , KSDS-CUST-ID
-                 MOVE HV-HOL-AGENT-ID     TO A2AIDO  , KSDS-AGENT-ID
-                 MOVE HV-HOL-NAME-TEXT    TO A2NAMEO , KSDS-NAME
-                 MOVE HV-HOL-PHONE        TO A2PNUMO , KSDS-PHONE
-                 MOVE HV-HOL-DOB          TO A2DOBO  , KSDS-DOB
-                 MOVE HV-HOL-SSN          TO A2SSNO  , KSDS-SSN
-                 MOVE HV-HOL-POL-TYPE     TO A2PTYPEO, KSDS-POL-TYPE
-                 MOVE HV-HOL-TENURE-YEARS TO A2TENO  , KSDS-TENURE-YEARS
-                 MOVE HV-HOL-SUM-ASSURED  TO A2SUMO  , KSDS-SUM-ASSURED
-      * WRITE TO KSDS
-                 EXEC CICS WRITE
-                     FILE('ARI011F')
-                     FROM(BR3-2-KSDS-LAYOUT)
-                     RIDFLD(KSDS-POL-ID)
-                     RESP(WS-RESP) RESP2(WS-RESP2)
-                 END-EXEC
-                 PERFORM H002-RESP-HANDLER
-                 STRING 'POLICY ID: '        DELIMITED BY SIZE
-                        HV-HOL-POL-ID        DELIMITED BY SIZE
-                        INTO A2MSG1O
-                 END-STRING
-                 EXEC CICS SEND MAP('AGT2') MAPSET('ARI011') END-EXEC
-                 EXEC CICS DELAY INTERVAL(000002) END-EXEC
+                 MOVE HV-HOL-POL-ID       TO KSDS-POL-ID
+                 MOVE HV-HOL-CUST-ID      TO KSDS-CUST-ID
+                 MOVE HV-HOL-AGENT-ID     TO KSDS-AGENT-ID
+                 MOVE HV-HOL-NAME-TEXT    TO KSDS-NAME
+                 MOVE HV-HOL-PHONE        TO KSDS-PHONE
+                 MOVE HV-HOL-DOB          TO KSDS-DOB
+                 MOVE HV-HOL-SSN          TO KSDS-SSN
+                 MOVE HV-HOL-POL-TYPE     TO KSDS-POL-TYPE
+                 MOVE HV-HOL-TENURE-YEARS TO KSDS-TENURE-YEARS
+                 MOVE HV-HOL-SUM-ASSURED  TO KSDS-SUM-ASSURED
+      * WRITE TO KSDS (OR REWRITE IF THE POLICY IS ALREADY ON FILE FROM
+      * AN EARLIER RUN OF THIS OPTION - A RERUN RE-WRITES THE SAME KEYS)
+                 PERFORM H007-WRITE-OR-REWRITE-KSDS
+                 ADD 1 TO BR3-2-REC-COUNT
+                 MOVE HV-HOL-POL-ID       TO WS-A2-PID(BR3-2-REC-COUNT)
+                 MOVE HV-HOL-CUST-ID      TO WS-A2-CID(BR3-2-REC-COUNT)
+                 MOVE HV-HOL-AGENT-ID     TO WS-A2-AID(BR3-2-REC-COUNT)
+                 MOVE HV-HOL-NAME-TEXT    TO WS-A2-NAME(BR3-2-REC-COUNT)
+                 MOVE HV-HOL-PHONE        TO WS-A2-PNUM(BR3-2-REC-COUNT)
+                 MOVE HV-HOL-DOB          TO WS-A2-DOB(BR3-2-REC-COUNT)
+                 MOVE HV-HOL-SSN          TO WS-A2-SSN(BR3-2-REC-COUNT)
+                 MOVE HV-HOL-POL-TYPE     TO WS-A2-PTYPE(BR3-2-REC-COUNT)
+                 MOVE HV-HOL-TENURE-YEARS TO WS-A2-TEN(BR3-2-REC-COUNT)
+                 MOVE HV-HOL-SUM-ASSURED  TO WS-A2-SUM(BR3-2-REC-COUNT)
+                 MOVE HV-HOL-POL-ID       TO WS-CHKPT-POL-ID
+                 ADD 1 TO WS-CHKPT-SINCE
+                 IF WS-CHKPT-SINCE >= WS-CHKPT-INTERVAL
+                     PERFORM H011-WRITE-CHECKPOINT
+                     MOVE ZEROES TO WS-CHKPT-SINCE
+                 END-IF
                END-IF
            END-PERFORM.
-           EXEC SQL CLOSE CURSOR_AGT1 END-EXEC.
+           EXEC SQL CLOSE CURSOR_AGT2 END-EXEC.
+           EXEC CICS DELETEQ TS QUEUE(WS-CHKPT-QNAME)
+               RESP(WS-RESP) RESP2(WS-RESP2)
+           END-EXEC.
+           PERFORM 3121-BROWSE-AGT2.
        3120-A-OPTION2-END. EXIT.
 
+      ******************************************************************
+      * 3121-BROWSE-AGT2: PF8/PF7 PAGING THROUGH THE POLICIES JUST     *
+      * WRITTEN TO THE ARI011F KSDS, REPLACING THE OLD FIXED DELAY     *
+      ******************************************************************
+       3121-BROWSE-AGT2.
+           IF BR3-2-REC-COUNT = 0
+               MOVE 'NO OVERDUE POLICIES TO DISPLAY.' TO WS-MSG
+               EXEC CICS SEND FROM(WS-MSG) ERASE END-EXEC
+               GO TO 3121-BROWSE-AGT2-END
+           END-IF.
+           MOVE 1 TO BR3-2-INDEX.
+           PERFORM UNTIL BR3-2-INDEX = 0
+               MOVE WS-A2-PID(BR3-2-INDEX)   TO A2PIDO
+               MOVE WS-A2-CID(BR3-2-INDEX)   TO A2CIDO
+               MOVE WS-A2-AID(BR3-2-INDEX)   TO A2AIDO
+               MOVE WS-A2-NAME(BR3-2-INDEX)  TO A2NAMEO
+               MOVE WS-A2-PNUM(BR3-2-INDEX)  TO A2PNUMO
+               MOVE WS-A2-DOB(BR3-2-INDEX)   TO A2DOBO
+               MOVE WS-A2-SSN(BR3-2-INDEX)   TO WS-SSN-MASK-IN
+               PERFORM H009-MASK-SSN
+               MOVE WS-SSN-MASK-OUT          TO A2SSNO
+               MOVE WS-A2-PTYPE(BR3-2-INDEX) TO A2PTYPEO
+               MOVE WS-A2-TEN(BR3-2-INDEX)   TO A2TENO
+               MOVE WS-A2-SUM(BR3-2-INDEX)   TO A2SUMO
+               STRING 'POLICY ID: '         DELIMITED BY SIZE
+                      WS-A2-PID(BR3-2-INDEX) DELIMITED BY SIZE
+                      INTO A2MSG1O
+               END-STRING
+               EXEC CICS SEND MAP('AGT2') MAPSET('ARI011') END-EXEC
+               PERFORM RECEIVE-AGT2-MAP
+               EVALUATE EIBAID
+                   WHEN DFHPF8
+                       IF BR3-2-INDEX < BR3-2-REC-COUNT
+                           ADD 1 TO BR3-2-INDEX
+                       END-IF
+                   WHEN DFHPF7
+                       IF BR3-2-INDEX > 1
+                           SUBTRACT 1 FROM BR3-2-INDEX
+                       END-IF
+                   WHEN OTHER
+                       MOVE 0 TO BR3-2-INDEX
+               END-EVALUATE
+           END-PERFORM.
+       3121-BROWSE-AGT2-END. EXIT.
+
        3130-A-OPTION3.
            PERFORM SEND-AGT3-MAP.
            PERFORM RECEIVE-AGT3-MAP.
+           PERFORM 3134-VALIDATE-POL-TYPE.
+           PERFORM 3136-SET-CURRENCY-FACTOR.
       * CREATE NEW USER
            IF(WS-A3YON-I = 'Y') PERFORM 3131-CREATE-NEW-USER END-IF.
       * INSERT INTO TBPOLDTL, AND TBHOLDTL
@@ -408,8 +764,41 @@
            END-STRING.
            PERFORM 3133-CREATE-NEW-HOLDTL.
            PERFORM 3132-CREATE-NEW-POLDTL.
+           PERFORM 3135-CREATE-NEW-NOMINEE.
+           PERFORM 3137-CREATE-CO-HOLDERS.
        3130-A-OPTION3-END. EXIT.
 
+      ******************************************************************
+      * POL_TYPE AND TENURE ARE VALIDATED AGAINST TB_POLICY_TYPES SO A *
+      * BOGUS TYPE/TENURE CAN'T BE ENTERED AT AGT3, AND RATE_FACTOR IS *
+      * LEFT IN HV-PTY-RATE-FACTOR FOR THE PREMIUM CALCULATION         *
+      ******************************************************************
+       3134-VALIDATE-POL-TYPE.
+           MOVE WS-A3PTYPE-I TO HV-PTY-POL-TYPE
+           EXEC SQL
+               SELECT RATE_FACTOR, MIN_TENURE, MAX_TENURE INTO
+                  :HV-PTY-RATE-FACTOR
+                 ,:HV-PTY-MIN-TENURE
+                 ,:HV-PTY-MAX-TENURE
+               FROM TB_POLICY_TYPES
+               WHERE POL_TYPE = :HV-PTY-POL-TYPE
+           END-EXEC
+           MOVE WS-A3TEN-I TO WS-TENURE-YEARS
+           IF (SQLCODE NOT EQUAL 0)
+               MOVE 'INVALID POLICY TYPE. RE-ENTER.' TO A3MSG1O
+               PERFORM SEND-AGT3-MAP
+               PERFORM RECEIVE-AGT3-MAP
+               GO TO 3134-VALIDATE-POL-TYPE
+           END-IF
+           IF (WS-TENURE-YEARS < HV-PTY-MIN-TENURE) OR
+              (WS-TENURE-YEARS > HV-PTY-MAX-TENURE)
+               MOVE 'TENURE OUT OF RANGE FOR TYPE. RE-ENTER.' TO A3MSG1O
+               PERFORM SEND-AGT3-MAP
+               PERFORM RECEIVE-AGT3-MAP
+               GO TO 3134-VALIDATE-POL-TYPE
+           END-IF.
+       3134-VALIDATE-POL-TYPE-END. EXIT.
+
        3131-CREATE-NEW-USER.
            STRING WS-A3DOB-I(1:4)        DELIMITED BY SIZE
                   WS-A3DOB-I(6:2)        DELIMITED BY SIZE
@@ -421,14 +810,21 @@
              MOVE LENGTH OF WS-A3NAME-I TO HV-ACC-NAME-LEN
            MOVE WS-A3PWD-I    TO HV-ACC-PASSWORD
            MOVE 'P'           TO HV-ACC-TYPE
+           MOVE 0             TO HV-ACC-FAILED-ATMPS
+           MOVE 'N'           TO HV-ACC-LOCKED
            EXEC SQL
                INSERT INTO TB_ACCOUNTS VALUES (
                 :HV-ACC-ID
                ,:HV-ACC-NAME
                ,:HV-ACC-PASSWORD
                ,:HV-ACC-TYPE
+               ,:HV-ACC-FAILED-ATMPS
+               ,:HV-ACC-LOCKED
                )
            END-EXEC.
+           MOVE 'CREATE-ACCOUNT' TO WS-AUD-ACTION
+           MOVE HV-ACC-ID        TO WS-AUD-REFID
+           PERFORM H008-WRITE-AUDIT-LOG.
       * CHANGING WS-A3CID-I TO NEWLY CREATED CID
            MOVE WS-GEND-CID TO WS-A3CID-I.
        3131-CREATE-NEW-USER-END. EXIT.
@@ -446,6 +842,7 @@
            MOVE WS-A3TEN-I       TO HV-HOL-TENURE-YEARS
            MOVE WS-A3SUM-I       TO WS-SUM-ASSURED-V
              MOVE WS-SUM-ASSURED-V TO HV-HOL-SUM-ASSURED
+           MOVE WS-A3CURR-I      TO HV-HOL-CURRENCY-CODE
            EXEC SQL
                INSERT INTO TB_POLICY_HOLDER_DETAILS VALUES (
                 :HV-HOL-POL-ID
@@ -455,19 +852,31 @@
                ,:HV-HOL-PHONE
                ,:HV-HOL-DOB
                ,:HV-HOL-SSN
-               ,:HV-HOL-POL-TYPE      
+               ,:HV-HOL-POL-TYPE
                ,:HV-HOL-TENURE-YEARS
                ,:HV-HOL-SUM-ASSURED
+               ,:HV-HOL-CURRENCY-CODE
                )
            END-EXEC.
+           MOVE 'CREATE-HOLDER' TO WS-AUD-ACTION
+           MOVE WS-GEND-PID     TO WS-AUD-REFID
+           PERFORM H008-WRITE-AUDIT-LOG.
        3133-CREATE-NEW-HOLDTL-END. EXIT.
 
        3132-CREATE-NEW-POLDTL.
-      * CALCULATE PREMIUM AMOUNT
+      * CALCULATE PREMIUM AMOUNT - BASE FORMULA SCALED BY THE
+      * POL_TYPE'S RATE_FACTOR LOOKED UP IN TB_POLICY_TYPES.
+      * WS-SUM-ASSURED-V IS THE AGENT-ENTERED SUM ASSURED, ALREADY IN
+      * THE POLICY'S OWN CURRENCY (WS-A3CURR-I/HV-HOL-CURRENCY-CODE),
+      * SO WS-CURR-FACTOR (THE FX RATE AGAINST USD LOOKED UP FOR
+      * DISPLAY/COMPARISON PURPOSES ELSEWHERE) DOES NOT BELONG HERE -
+      * APPLYING IT WOULD RE-CONVERT AN AMOUNT THAT'S ALREADY IN LOCAL
+      * CURRENCY.
            MOVE WS-A3SUM-I TO WS-SUM-ASSURED-V
            MOVE WS-A3TEN-I TO WS-TENURE-YEARS
            COMPUTE WS-PREMIUM-AMNT-V =
-               WS-SUM-ASSURED-V / ( WS-TENURE-YEARS * 12 ).
+               ( WS-SUM-ASSURED-V / ( WS-TENURE-YEARS * 12 ) )
+               * HV-PTY-RATE-FACTOR.
       * CALCULATE THE PREMIUM PAY DATE
            MOVE WS-CUR-YR-2-DY(9:2) TO WS-DAY-X29
            MOVE WS-CUR-YR-2-DY(6:2) TO WS-MONTH-X29
@@ -514,6 +923,8 @@
            MOVE WS-PREMIUM-PAY-DATE TO HV-POL-POL-STRT-DATE
            MOVE WS-MATURITY-DATE    TO HV-POL-MATURITY-DATE
            MOVE WS-A3SSN-I          TO HV-POL-SSN
+           MOVE 'ACTIVE'            TO HV-POL-POLICY-STATUS
+           MOVE WS-A3CURR-I         TO HV-POL-CURRENCY-CODE
            EXEC SQL
                INSERT INTO TB_POLICY_DETAILS VALUES (
                 :HV-POL-POL-ID
@@ -526,18 +937,161 @@
                ,:HV-POL-POL-STRT-DATE
                ,:HV-POL-MATURITY-DATE
                ,:HV-POL-SSN
+               ,:HV-POL-POLICY-STATUS
+               ,:HV-POL-CURRENCY-CODE
                )
            END-EXEC.
-       3132-CREATE-NEW-POLDTL-NED. EXIT.
+           MOVE 'CREATE-POLICY' TO WS-AUD-ACTION
+           MOVE WS-GEND-PID     TO WS-AUD-REFID
+           PERFORM H008-WRITE-AUDIT-LOG.
+       3132-CREATE-NEW-POLDTL-END. EXIT.
+
+      ******************************************************************
+      * CAPTURE THE BENEFICIARY FOR THE POLICY JUST CREATED. THE AGT5  *
+      * MAP IS A SEPARATE MAINTENANCE SCREEN MODELED ON AGT3'S LAYOUT  *
+      * SO THE AGENT FILLS IT IN RIGHT AFTER THE POLICY ITSELF.        *
+      ******************************************************************
+       3135-CREATE-NEW-NOMINEE.
+           PERFORM SEND-AGT5-MAP.
+           PERFORM RECEIVE-AGT5-MAP.
+           MOVE WS-GEND-PID    TO HV-NOM-POL-ID
+           MOVE WS-A5NAME-I    TO HV-NOM-NAME-TEXT
+             MOVE LENGTH OF WS-A5NAME-I TO HV-NOM-NAME-LEN
+           MOVE WS-A5REL-I     TO HV-NOM-RELATION
+           MOVE WS-A5PNUM-I    TO HV-NOM-PHONE
+           MOVE WS-A5DOB-I     TO HV-NOM-DOB
+           MOVE WS-A5SSN-I     TO HV-NOM-SSN
+           EXEC SQL
+               INSERT INTO TB_POLICY_NOMINEE VALUES (
+                :HV-NOM-POL-ID
+               ,:HV-NOM-NAME
+               ,:HV-NOM-RELATION
+               ,:HV-NOM-PHONE
+               ,:HV-NOM-DOB
+               ,:HV-NOM-SSN
+               )
+           END-EXEC.
+       3135-CREATE-NEW-NOMINEE-END. EXIT.
+
+      ******************************************************************
+      * 3136-SET-CURRENCY-FACTOR: DEFAULTS A BLANK A3CURRI TO USD, THEN*
+      * LEAVES THE FX FACTOR AGAINST USD IN WS-CURR-FACTOR FOR ANY     *
+      * CROSS-CURRENCY DISPLAY/COMPARISON THAT NEEDS IT. THE PREMIUM   *
+      * ITSELF (3132-CREATE-NEW-POLDTL) IS COMPUTED AND STORED IN THE  *
+      * POLICY'S OWN CURRENCY AND MUST NOT BE MULTIPLIED BY THIS       *
+      * FACTOR.                                                        *
+      ******************************************************************
+       3136-SET-CURRENCY-FACTOR.
+           IF (WS-A3CURR-I = SPACES)
+               MOVE 'USD' TO WS-A3CURR-I
+           END-IF
+           EVALUATE WS-A3CURR-I
+           WHEN 'USD'
+               MOVE 1.0000  TO WS-CURR-FACTOR
+           WHEN 'EUR'
+               MOVE 0.9200  TO WS-CURR-FACTOR
+           WHEN 'GBP'
+               MOVE 0.7900  TO WS-CURR-FACTOR
+           WHEN 'INR'
+               MOVE 83.0000 TO WS-CURR-FACTOR
+           WHEN OTHER
+               MOVE 1.0000  TO WS-CURR-FACTOR
+           END-EVALUATE.
+       3136-SET-CURRENCY-FACTOR-END. EXIT.
+
+      ******************************************************************
+      * 3137-CREATE-CO-HOLDERS: LETS THE AGENT ADD ONE OR MORE JOINT    *
+      * HOLDERS ON THE POLICY JUST CREATED, ONE AGT6 SCREEN PER CO-     *
+      * HOLDER - THE PRIMARY HOLDER STAYS IN TB_POLICY_HOLDER_DETAILS,  *
+      * EACH CO-HOLDER GOES TO THE NEW TB_POLICY_CO_HOLDERS TABLE.      *
+      ******************************************************************
+       3137-CREATE-CO-HOLDERS.
+           PERFORM SEND-AGT6-MAP.
+           PERFORM RECEIVE-AGT6-MAP.
+           IF (WS-A6YON-I = 'Y')
+               MOVE WS-GEND-PID    TO HV-COH-POL-ID
+               MOVE WS-A6NAME-I    TO HV-COH-NAME-TEXT
+                 MOVE LENGTH OF WS-A6NAME-I TO HV-COH-NAME-LEN
+               MOVE WS-A6PNUM-I    TO HV-COH-PHONE
+               MOVE WS-A6DOB-I     TO HV-COH-DOB
+               MOVE WS-A6SSN-I     TO HV-COH-SSN
+               EXEC SQL
+                   INSERT INTO TB_POLICY_CO_HOLDERS VALUES (
+                    :HV-COH-POL-ID
+                   ,:HV-COH-NAME
+                   ,:HV-COH-PHONE
+                   ,:HV-COH-DOB
+                   ,:HV-COH-SSN
+                   )
+               END-EXEC
+               MOVE '3137-CREATE-CO-HOLDERS' TO WS-SQLERR-PARA
+               PERFORM H003-SQL-HANDLER
+               GO TO 3137-CREATE-CO-HOLDERS
+           END-IF.
+       3137-CREATE-CO-HOLDERS-END. EXIT.
+
+      ******************************************************************
+      * 3140-A-LOOKUP-KSDS: STRAIGHT INQUIRY AGAINST THE ARI011F KSDS  *
+      * BY POL-ID, SEPARATE FROM 3110/3120 SINCE THOSE BROWSE THE      *
+      * WHOLE FILE BY AGENT RATHER THAN JUMP TO ONE KNOWN POL-ID.       *
+      ******************************************************************
+       3140-A-LOOKUP-KSDS.
+           PERFORM SEND-AGT7-MAP.
+           PERFORM RECEIVE-AGT7-MAP.
+           MOVE WS-A7PID-I TO KSDS-POL-ID
+           EXEC CICS READ
+               FILE('ARI011F')
+               INTO(BR3-2-KSDS-LAYOUT)
+               RIDFLD(KSDS-POL-ID)
+               RESP(WS-RESP) RESP2(WS-RESP2)
+           END-EXEC
+           EVALUATE WS-RESP
+           WHEN DFHRESP(NORMAL)
+               MOVE KSDS-POL-ID       TO A7PIDO
+               MOVE KSDS-CUST-ID      TO A7CIDO
+               MOVE KSDS-AGENT-ID     TO A7AIDO
+               MOVE KSDS-NAME         TO A7NAMEO
+               MOVE KSDS-PHONE        TO A7PNUMO
+               MOVE KSDS-DOB          TO A7DOBO
+               MOVE KSDS-SSN          TO WS-SSN-MASK-IN
+               PERFORM H009-MASK-SSN
+               MOVE WS-SSN-MASK-OUT   TO A7SSNO
+               MOVE KSDS-POL-TYPE     TO A7PTYPEO
+               MOVE KSDS-TENURE-YEARS TO A7TENO
+               MOVE KSDS-SUM-ASSURED  TO A7SUMO
+               EXEC CICS SEND MAP('AGT7') MAPSET('ARI011') END-EXEC
+           WHEN DFHRESP(NOTFND)
+               MOVE 'NO RECORD FOUND FOR THAT POL-ID ON ARI011F.'
+                                      TO A7MSG1O
+               EXEC CICS SEND MAP('AGT7') MAPSET('ARI011') END-EXEC
+           WHEN OTHER
+               PERFORM H002-RESP-HANDLER
+           END-EVALUATE.
+       3140-A-LOOKUP-KSDS-END. EXIT.
 
+      ******************************************************************
+      * 3200-PROCCESS-HOLDER: RETURNS TO THE HOLDER MENU AFTER EACH     *
+      * OPTION INSTEAD OF DROPPING STRAIGHT THROUGH TO 9000-TERM, SO   *
+      * ONE LOGIN SERVES MANY ACTIONS - OPTION '0' IS THE ONLY WAY OUT *
+      ******************************************************************
        3200-PROCCESS-HOLDER.
            PERFORM SEND-POLM-MAP.
            PERFORM RECEIVE-POLM-MAP.
            EVALUATE TRUE
            WHEN(WS-PMOP-I = '1')
                PERFORM 3210-P-OPTION1
+               GO TO 3200-PROCCESS-HOLDER
            WHEN(WS-PMOP-I = '2')
                PERFORM 3220-P-OPTION2
+               GO TO 3200-PROCCESS-HOLDER
+           WHEN(WS-PMOP-I = '3')
+               PERFORM 3230-P-OPTION3
+               GO TO 3200-PROCCESS-HOLDER
+           WHEN(WS-PMOP-I = '4')
+               PERFORM 8000-CHANGE-PASSWORD
+               GO TO 3200-PROCCESS-HOLDER
+           WHEN(WS-PMOP-I = '0')
+               CONTINUE
            WHEN OTHER
                MOVE LOW-VALUES TO WS-MSG
                MOVE 'PROCESS-HOLDER, BAD' TO WS-MSG
@@ -547,7 +1101,51 @@
        3200-PROCCESS-HOLDER-END. EXIT.
 
        3210-P-OPTION1.
-           PERFORM SEND-POL1-MAP
+      * LIST THE HOLDER'S OWN POLICIES SO THEY CAN PICK ONE TO PAY
+           MOVE WS-CUR-ID   TO HV-POL-CUST-ID
+           MOVE ZEROES TO WS-P1-REC-COUNT
+           EXEC SQL OPEN CURSOR_POL1 END-EXEC.
+           PERFORM UNTIL SQLCODE = 100
+               EXEC SQL
+                   FETCH CURSOR_POL1 INTO
+                        :HV-POL-POL-ID
+                       ,:HV-POL-PREM-PAY-DATE
+                       ,:HV-POL-PREMIUM-AMNT
+               END-EXEC
+               IF (SQLCODE = 100)
+                   CONTINUE
+               ELSE
+                   ADD 1 TO WS-P1-REC-COUNT
+                   MOVE HV-POL-POL-ID        TO WS-P1-PID(WS-P1-REC-COUNT)
+                   MOVE HV-POL-PREM-PAY-DATE TO WS-P1-PDATE(WS-P1-REC-COUNT)
+                   MOVE HV-POL-PREMIUM-AMNT  TO WS-BR1-PREM-AMNT
+                     MOVE WS-BR1-PREM-AMNT   TO WS-P1-AMNT(WS-P1-REC-COUNT)
+               END-IF
+           END-PERFORM.
+           EXEC SQL CLOSE CURSOR_POL1 END-EXEC.
+           PERFORM 3211-BROWSE-POL1.
+      * ASK WHICH ONE TO PAY, SCOPED TO A SINGLE POL-ID
+           PERFORM SEND-POL1-MAP.
+           PERFORM RECEIVE-POL1-MAP.
+           MOVE WS-P1PID-I  TO HV-POL-POL-ID
+           MOVE WS-CUR-ID   TO HV-POL-CUST-ID
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-USER-EXIST
+               FROM TB_POLICY_DETAILS
+               WHERE POL_ID = :HV-POL-POL-ID
+                 AND CUST_ID = :HV-POL-CUST-ID
+           END-EXEC
+           IF (WS-USER-EXIST = 0)
+               MOVE 'POLICY NOT FOUND FOR THIS CUSTOMER.' TO WS-MSG
+               EXEC CICS SEND FROM(WS-MSG) ERASE END-EXEC
+               GO TO 3210-P-OPTION1-END
+           END-IF.
+           EXEC SQL
+               SELECT PREMIUM_AMNT INTO :HV-POL-PREMIUM-AMNT
+               FROM TB_POLICY_DETAILS
+               WHERE POL_ID = :HV-POL-POL-ID
+                 AND CUST_ID = :HV-POL-CUST-ID
+           END-EXEC.
       * UPDATE THE TBPOLDTL WITH CURRENT DATE AND NEXT PAY_DATE
       * CREATE NEXT PREMIMUN_PAY_DATE
            IF (WS-CUR-YR-2-DY(6:2) = '12') THEN
@@ -576,39 +1174,78 @@
            END-IF.
            MOVE WS-CUR-YR-2-DY      TO HV-POL-PAID-DATE
            MOVE WS-PREMIUM-PAY-DATE TO HV-POL-PREM-PAY-DATE
+           MOVE WS-P1PID-I          TO HV-POL-POL-ID
            MOVE WS-CUR-ID           TO HV-POL-CUST-ID
            EXEC SQL
              UPDATE TB_POLICY_DETAILS
              SET
                 PAID_DATE     = :HV-POL-PAID-DATE
                ,PREM_PAY_DATE = :HV-POL-PREM-PAY-DATE
-             WHERE CUST_ID = :HV-POL-CUST-ID
+             WHERE POL_ID = :HV-POL-POL-ID
+               AND CUST_ID = :HV-POL-CUST-ID
            END-EXEC.
+           MOVE '3210-P-OPTION1' TO WS-SQLERR-PARA
            PERFORM H003-SQL-HANDLER
-      * GRAB RECORDS AND PRINT THEM TO SCREEN
-           MOVE WS-CUR-ID   TO HV-POL-CUST-ID
-           EXEC SQL OPEN CURSOR_POL1 END-EXEC.
-           PERFORM UNTIL SQLCODE = 100
-               EXEC SQL
-                   FETCH CURSOR_POL1 INTO
-                        :HV-POL-POL-ID
-                       ,:HV-POL-PREM-PAY-DATE
-                       ,:HV-POL-PREMIUM-AMNT
-               END-EXEC
-               MOVE HV-POL-POL-ID        TO P1PIDO
-               MOVE HV-POL-PREM-PAY-DATE TO P1PDATEO
-               MOVE HV-POL-PREMIUM-AMNT  TO WS-BR1-PREM-AMNT
-                 MOVE WS-BR1-PREM-AMNT TO P1AMNTO
-               EXEC CICS SEND MAP('POL1') MAPSET('ARI011') END-EXEC
-               EXEC CICS DELAY INTERVAL(000003) END-EXEC
-           END-PERFORM.
-           EXEC SQL CLOSE CURSOR_POL1 END-EXEC.
+           MOVE WS-P1PID-I          TO HV-PPY-POL-ID
+           MOVE WS-CUR-YR-2-DY      TO HV-PPY-PAID-DATE
+           MOVE HV-POL-PREMIUM-AMNT TO HV-PPY-AMOUNT-PAID
+           EXEC SQL
+               INSERT INTO TB_PREMIUM_PAYMENTS VALUES (
+                :HV-PPY-POL-ID
+               ,:HV-PPY-PAID-DATE
+               ,:HV-PPY-AMOUNT-PAID
+               )
+           END-EXEC
+           MOVE '3210-P-OPTION1' TO WS-SQLERR-PARA
+           PERFORM H003-SQL-HANDLER
+           MOVE 'PAY-POLICY' TO WS-AUD-ACTION
+           MOVE WS-P1PID-I   TO WS-AUD-REFID
+           PERFORM H008-WRITE-AUDIT-LOG
+      * CONFIRM THE SINGLE POLICY THAT WAS ADVANCED
+           MOVE HV-POL-POL-ID        TO P1PIDO
+           MOVE HV-POL-PREM-PAY-DATE TO P1PDATEO
+           MOVE HV-POL-PREMIUM-AMNT  TO WS-BR1-PREM-AMNT
+             MOVE WS-BR1-PREM-AMNT   TO P1AMNTO
+           EXEC CICS SEND MAP('POL1') MAPSET('ARI011') END-EXEC.
        3210-P-OPTION1-END. EXIT.
 
+      ******************************************************************
+      * 3211-BROWSE-POL1: PF8/PF7 PAGING THROUGH THE HOLDER'S OWN      *
+      * POLICIES, REPLACING THE OLD FIXED-DELAY AUTO-ADVANCE           *
+      ******************************************************************
+       3211-BROWSE-POL1.
+           IF WS-P1-REC-COUNT = 0
+               MOVE 'NO POLICIES FOUND FOR THIS CUSTOMER.' TO WS-MSG
+               EXEC CICS SEND FROM(WS-MSG) ERASE END-EXEC
+               GO TO 3211-BROWSE-POL1-END
+           END-IF.
+           MOVE 1 TO WS-P1-INDEX.
+           PERFORM UNTIL WS-P1-INDEX = 0
+               MOVE WS-P1-PID(WS-P1-INDEX)   TO P1PIDO
+               MOVE WS-P1-PDATE(WS-P1-INDEX) TO P1PDATEO
+               MOVE WS-P1-AMNT(WS-P1-INDEX)  TO P1AMNTO
+               PERFORM SEND-POL1-MAP
+               PERFORM RECEIVE-POL1-MAP
+               EVALUATE EIBAID
+                   WHEN DFHPF8
+                       IF WS-P1-INDEX < WS-P1-REC-COUNT
+                           ADD 1 TO WS-P1-INDEX
+                       END-IF
+                   WHEN DFHPF7
+                       IF WS-P1-INDEX > 1
+                           SUBTRACT 1 FROM WS-P1-INDEX
+                       END-IF
+                   WHEN OTHER
+                       MOVE 0 TO WS-P1-INDEX
+               END-EVALUATE
+           END-PERFORM.
+       3211-BROWSE-POL1-END. EXIT.
+
        3220-P-OPTION2.
            PERFORM SEND-POL2-MAP
       * PULL FROM TBPOLDTL JOIN TBHOLDTL
            MOVE WS-CUR-ID TO HV-POL-CUST-ID
+           MOVE ZEROES TO WS-POL2-REC-COUNT
            EXEC SQL OPEN CURSOR_POL2 END-EXEC.
            PERFORM UNTIL SQLCODE = 100
                EXEC SQL
@@ -620,29 +1257,153 @@
                        ,:HV-HOL-TENURE-YEARS
                        ,:HV-HOL-SUM-ASSURED
                END-EXEC
-               MOVE HV-POL-POL-ID            TO P2PIDO
-               MOVE HV-POL-CUST-ID           TO P2CIDO
-               MOVE HV-POL-AGENT-ID          TO P2AIDO
-               MOVE HV-POL-POL-TYPE          TO P2PTYPEO
-               MOVE HV-POL-PAID-DATE         TO P2DATEO
-               MOVE HV-POL-PREMIUM-AMNT TO WS-POL2-PREM-AMNT
-                 MOVE WS-POL2-PREM-AMNT      TO P2AMNTO
-               MOVE HV-POL-PREM-PAY-DATE     TO P2PDATEO
-               MOVE HV-POL-POL-STRT-DATE     TO P2SDATEO
-               MOVE HV-POL-MATURITY-DATE     TO P2MDATEO
-               MOVE HV-POL-SSN               TO P2SSNO
-               MOVE HV-HOL-NAME-TEXT         TO P2NAMEO
-               MOVE HV-HOL-PHONE             TO P2PNUMO
-               MOVE HV-HOL-DOB               TO P2DOBO
-               MOVE HV-HOL-TENURE-YEARS      TO P2TENO
-               MOVE HV-HOL-SUM-ASSURED TO WS-POL2-SUM-ASSURED
-                 MOVE WS-POL2-SUM-ASSURED    TO P2SUMO                       
-               EXEC CICS SEND MAP('POL2') MAPSET('ARI011') END-EXEC
-               EXEC CICS DELAY INTERVAL(000005) END-EXEC
+               IF SQLCODE = 100
+                   CONTINUE
+               ELSE
+                   ADD 1 TO WS-POL2-REC-COUNT
+                   MOVE HV-POL-POL-ID        TO WS-P2-PID(WS-POL2-REC-COUNT)
+                   MOVE HV-POL-CUST-ID       TO WS-P2-CID(WS-POL2-REC-COUNT)
+                   MOVE HV-POL-AGENT-ID      TO WS-P2-AID(WS-POL2-REC-COUNT)
+                   MOVE HV-POL-POL-TYPE      TO WS-P2-PTYPE(WS-POL2-REC-COUNT)
+                   MOVE HV-POL-PAID-DATE     TO WS-P2-PDATE(WS-POL2-REC-COUNT)
+                   MOVE HV-POL-PREMIUM-AMNT  TO WS-P2-AMNT(WS-POL2-REC-COUNT)
+                   MOVE HV-POL-PREM-PAY-DATE TO WS-P2-PPDATE(WS-POL2-REC-COUNT)
+                   MOVE HV-POL-POL-STRT-DATE TO WS-P2-SDATE(WS-POL2-REC-COUNT)
+                   MOVE HV-POL-MATURITY-DATE TO WS-P2-MDATE(WS-POL2-REC-COUNT)
+                   MOVE HV-POL-SSN           TO WS-P2-SSN(WS-POL2-REC-COUNT)
+                   MOVE HV-HOL-NAME-TEXT     TO WS-P2-NAME(WS-POL2-REC-COUNT)
+                   MOVE HV-HOL-PHONE         TO WS-P2-PNUM(WS-POL2-REC-COUNT)
+                   MOVE HV-HOL-DOB           TO WS-P2-DOB(WS-POL2-REC-COUNT)
+                   MOVE HV-HOL-TENURE-YEARS  TO WS-P2-TEN(WS-POL2-REC-COUNT)
+                   MOVE HV-HOL-SUM-ASSURED   TO WS-P2-SUM(WS-POL2-REC-COUNT)
+               END-IF
            END-PERFORM.
            EXEC SQL CLOSE CURSOR_POL2 END-EXEC.
+           PERFORM 3221-BROWSE-POL2.
        3220-P-OPTION2-END. EXIT.
 
+      ******************************************************************
+      * 3221-BROWSE-POL2: PF8/PF7 PAGING THROUGH THE HOLDER'S OWN      *
+      * POLICY DETAIL RECORDS, REPLACING THE OLD FIXED-DELAY LOOP      *
+      ******************************************************************
+       3221-BROWSE-POL2.
+           IF WS-POL2-REC-COUNT = 0
+               MOVE 'NO POLICIES FOUND FOR THIS CUSTOMER.' TO WS-MSG
+               EXEC CICS SEND FROM(WS-MSG) ERASE END-EXEC
+               GO TO 3221-BROWSE-POL2-END
+           END-IF.
+           MOVE 1 TO WS-POL2-INDEX.
+           PERFORM UNTIL WS-POL2-INDEX = 0
+               MOVE WS-P2-PID(WS-POL2-INDEX)    TO P2PIDO
+               MOVE WS-P2-CID(WS-POL2-INDEX)    TO P2CIDO
+               MOVE WS-P2-AID(WS-POL2-INDEX)    TO P2AIDO
+               MOVE WS-P2-PTYPE(WS-POL2-INDEX)  TO P2PTYPEO
+               MOVE WS-P2-PDATE(WS-POL2-INDEX)  TO P2DATEO
+               MOVE WS-P2-AMNT(WS-POL2-INDEX)   TO P2AMNTO
+               MOVE WS-P2-PPDATE(WS-POL2-INDEX) TO P2PDATEO
+               MOVE WS-P2-SDATE(WS-POL2-INDEX)  TO P2SDATEO
+               MOVE WS-P2-MDATE(WS-POL2-INDEX)  TO P2MDATEO
+               MOVE WS-P2-SSN(WS-POL2-INDEX)    TO WS-SSN-MASK-IN
+               PERFORM H009-MASK-SSN
+               MOVE WS-SSN-MASK-OUT             TO P2SSNO
+               MOVE WS-P2-NAME(WS-POL2-INDEX)   TO P2NAMEO
+               MOVE WS-P2-PNUM(WS-POL2-INDEX)   TO P2PNUMO
+               MOVE WS-P2-DOB(WS-POL2-INDEX)    TO P2DOBO
+               MOVE WS-P2-TEN(WS-POL2-INDEX)    TO P2TENO
+               MOVE WS-P2-SUM(WS-POL2-INDEX)    TO P2SUMO
+               EXEC CICS SEND MAP('POL2') MAPSET('ARI011') END-EXEC
+               PERFORM RECEIVE-POL2-MAP
+               EVALUATE EIBAID
+                   WHEN DFHPF8
+                       IF WS-POL2-INDEX < WS-POL2-REC-COUNT
+                           ADD 1 TO WS-POL2-INDEX
+                       END-IF
+                   WHEN DFHPF7
+                       IF WS-POL2-INDEX > 1
+                           SUBTRACT 1 FROM WS-POL2-INDEX
+                       END-IF
+                   WHEN OTHER
+                       MOVE 0 TO WS-POL2-INDEX
+               END-EVALUATE
+           END-PERFORM.
+       3221-BROWSE-POL2-END. EXIT.
+
+      ******************************************************************
+      * FILE A CLAIM AGAINST ONE OF THE HOLDER'S OWN POLICIES. THE      *
+      * POL-ID IS CHECKED AGAINST TB_POLICY_DETAILS FOR THIS CUST_ID   *
+      * SO A HOLDER CAN'T CLAIM AGAINST SOMEONE ELSE'S POLICY.          *
+      ******************************************************************
+       3230-P-OPTION3.
+           PERFORM SEND-POL3-MAP.
+           PERFORM RECEIVE-POL3-MAP.
+           MOVE WS-P3PID-I  TO HV-POL-POL-ID
+           MOVE WS-CUR-ID   TO HV-POL-CUST-ID
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-USER-EXIST
+               FROM TB_POLICY_DETAILS
+               WHERE POL_ID = :HV-POL-POL-ID
+                 AND CUST_ID = :HV-POL-CUST-ID
+           END-EXEC
+           IF (WS-USER-EXIST = 0)
+               MOVE 'POLICY NOT FOUND FOR THIS CUSTOMER.' TO WS-MSG
+               EXEC CICS SEND FROM(WS-MSG) ERASE END-EXEC
+               GO TO 3230-P-OPTION3-END
+           END-IF.
+           STRING WS-P3PID-I(1:6)      DELIMITED BY SIZE
+                  WS-CUR-YR-2-DY(9:2)  DELIMITED BY SIZE
+                  WS-CUR-YR-2-DY(6:2)  DELIMITED BY SIZE
+                  INTO WS-GEND-CLMID
+           END-STRING.
+           MOVE WS-GEND-CLMID  TO HV-CLM-CLAIM-ID
+           MOVE WS-P3PID-I     TO HV-CLM-POL-ID
+           MOVE WS-CUR-ID      TO HV-CLM-CUST-ID
+           MOVE WS-CUR-YR-2-DY TO HV-CLM-CLAIM-DATE
+           MOVE WS-P3REASN-I   TO HV-CLM-REASON-TEXT
+             MOVE LENGTH OF WS-P3REASN-I TO HV-CLM-REASON-LEN
+           MOVE WS-P3AMNT-I    TO HV-CLM-AMOUNT
+           MOVE 'PENDING'      TO HV-CLM-STATUS
+           EXEC SQL
+               INSERT INTO TB_CLAIMS VALUES (
+                :HV-CLM-CLAIM-ID
+               ,:HV-CLM-POL-ID
+               ,:HV-CLM-CUST-ID
+               ,:HV-CLM-CLAIM-DATE
+               ,:HV-CLM-REASON
+               ,:HV-CLM-AMOUNT
+               ,:HV-CLM-STATUS
+               )
+           END-EXEC
+           MOVE '3230-P-OPTION3' TO WS-SQLERR-PARA
+           PERFORM H003-SQL-HANDLER
+           MOVE 'CLAIM FILED. IT WILL BE REVIEWED SHORTLY.' TO WS-MSG
+           EXEC CICS SEND FROM(WS-MSG) ERASE END-EXEC.
+       3230-P-OPTION3-END. EXIT.
+
+      ******************************************************************
+      * 8000-CHANGE-PASSWORD: SELF-SERVICE PASSWORD CHANGE, OFFERED AS *
+      * MENU OPTION '4' FROM BOTH THE AGENT AND HOLDER MENUS - UPDATES *
+      * TB_ACCOUNTS FOR THE LOGGED-IN WS-CUR-ID ONLY                   *
+      ******************************************************************
+       8000-CHANGE-PASSWORD.
+           PERFORM SEND-CHGPWD-MAP.
+           PERFORM RECEIVE-CHGPWD-MAP.
+           MOVE WS-CUR-ID      TO HV-ACC-ID
+           MOVE WS-CPWD-I      TO HV-ACC-PASSWORD
+           EXEC SQL
+               UPDATE TB_ACCOUNTS
+               SET PASSWORD = :HV-ACC-PASSWORD
+               WHERE ID = :HV-ACC-ID
+           END-EXEC
+           MOVE '8000-CHANGE-PASSWORD' TO WS-SQLERR-PARA
+           PERFORM H003-SQL-HANDLER
+           MOVE WS-CPWD-I           TO WS-CUR-PASSWORD
+           MOVE 'CHANGE-PASSWORD'   TO WS-AUD-ACTION
+           MOVE WS-CUR-ID           TO WS-AUD-REFID
+           PERFORM H008-WRITE-AUDIT-LOG
+           MOVE 'PASSWORD CHANGED.' TO WS-MSG
+           EXEC CICS SEND FROM(WS-MSG) ERASE END-EXEC.
+       8000-CHANGE-PASSWORD-END. EXIT.
+
        4000-END-CICS.
            PERFORM H001-CLEAR-SCREEN
            EXEC CICS SEND MAP('AGT4') MAPSET('ARI011') END-EXEC.
@@ -693,6 +1454,7 @@
            ELSE
                MOVE LOW-VALUES TO WS-ERR-MSG
                CALL 'DSNTIAR' USING SQLCA WS-ERR-MSG WS-ERR-LRECL
+               PERFORM H010-LOG-SQL-ERROR
                EXEC CICS SEND
                    FROM(WS-ERR-MSG)
                    ERASE
@@ -700,6 +1462,180 @@
                PERFORM 9000-TERM
            END-IF.
        H003-SQL-HANDLER-END. EXIT.
+
+      ******************************************************************
+      * OVERDUE-PREMIUM SPOOLED REPORT - SO THE AGT1 RESULT SET IS     *
+      * ALSO AVAILABLE AS A PAPER/PDF LIST, NOT JUST A SCROLLING SCREEN*
+      ******************************************************************
+       H004-SPOOL-OPEN-AGT1.
+           EXEC CICS SPOOLOPEN
+               OUTPUT
+               TOKEN(WS-A1-SPOOL-TOKEN)
+               NODE(' ')
+               USERID(WS-CUR-ID)
+               CLASS('A')
+               RESP(WS-RESP) RESP2(WS-RESP2)
+           END-EXEC
+           PERFORM H002-RESP-HANDLER.
+       H004-SPOOL-OPEN-AGT1-END. EXIT.
+
+       H005-SPOOL-WRITE-AGT1.
+           MOVE SPACES TO WS-A1-RPT-LINE
+           STRING 'CUST: '             DELIMITED BY SIZE
+                  HV-POL-CUST-ID       DELIMITED BY SIZE
+                  '  DUE: '            DELIMITED BY SIZE
+                  HV-POL-PREM-PAY-DATE DELIMITED BY SIZE
+                  '  AMNT: '           DELIMITED BY SIZE
+                  WS-BR1-PREM-AMNT     DELIMITED BY SIZE
+                  '  PHONE: '          DELIMITED BY SIZE
+                  HV-HOL-PHONE         DELIMITED BY SIZE
+                  INTO WS-A1-RPT-LINE
+           END-STRING
+           EXEC CICS SPOOLWRITE
+               TOKEN(WS-A1-SPOOL-TOKEN)
+               FROM(WS-A1-RPT-LINE)
+               LENGTH(LENGTH OF WS-A1-RPT-LINE)
+               RESP(WS-RESP) RESP2(WS-RESP2)
+           END-EXEC
+           PERFORM H002-RESP-HANDLER.
+       H005-SPOOL-WRITE-AGT1-END. EXIT.
+
+       H006-SPOOL-CLOSE-AGT1.
+           EXEC CICS SPOOLCLOSE
+               TOKEN(WS-A1-SPOOL-TOKEN)
+               RESP(WS-RESP) RESP2(WS-RESP2)
+           END-EXEC
+           PERFORM H002-RESP-HANDLER.
+       H006-SPOOL-CLOSE-AGT1-END. EXIT.
+
+      ******************************************************************
+      * A RERUN OF 3120-A-OPTION2 LEGITIMATELY WRITES THE SAME POLICIES*
+      * AGAIN, SO A DUPLICATE KEY ON ARI011F IS TREATED AS AN UPDATE   *
+      * (REWRITE) RATHER THAN AN ERROR THAT ABORTS THE AGENT'S SESSION.*
+      ******************************************************************
+       H007-WRITE-OR-REWRITE-KSDS.
+           EXEC CICS WRITE
+               FILE('ARI011F')
+               FROM(BR3-2-KSDS-LAYOUT)
+               RIDFLD(KSDS-POL-ID)
+               RESP(WS-RESP) RESP2(WS-RESP2)
+           END-EXEC
+           EVALUATE WS-RESP
+           WHEN DFHRESP(NORMAL)
+               CONTINUE
+           WHEN DFHRESP(DUPKEY)
+           WHEN DFHRESP(DUPREC)
+      * ALREADY ON FILE FROM AN EARLIER RUN - READ FOR UPDATE, THEN
+      * REWRITE THE RECORD IN PLACE INSTEAD OF ABORTING THE SESSION
+               EXEC CICS READ
+                   FILE('ARI011F')
+                   INTO(BR3-2-KSDS-LAYOUT)
+                   RIDFLD(KSDS-POL-ID)
+                   UPDATE
+                   RESP(WS-RESP) RESP2(WS-RESP2)
+               END-EXEC
+               PERFORM H002-RESP-HANDLER
+               MOVE HV-HOL-POL-ID       TO KSDS-POL-ID
+               MOVE HV-HOL-CUST-ID      TO KSDS-CUST-ID
+               MOVE HV-HOL-AGENT-ID     TO KSDS-AGENT-ID
+               MOVE HV-HOL-NAME-TEXT    TO KSDS-NAME
+               MOVE HV-HOL-PHONE        TO KSDS-PHONE
+               MOVE HV-HOL-DOB          TO KSDS-DOB
+               MOVE HV-HOL-SSN          TO KSDS-SSN
+               MOVE HV-HOL-POL-TYPE     TO KSDS-POL-TYPE
+               MOVE HV-HOL-TENURE-YEARS TO KSDS-TENURE-YEARS
+               MOVE HV-HOL-SUM-ASSURED  TO KSDS-SUM-ASSURED
+               EXEC CICS REWRITE
+                   FILE('ARI011F')
+                   FROM(BR3-2-KSDS-LAYOUT)
+                   RESP(WS-RESP) RESP2(WS-RESP2)
+               END-EXEC
+               PERFORM H002-RESP-HANDLER
+           WHEN OTHER
+               PERFORM H002-RESP-HANDLER
+           END-EVALUATE.
+       H007-WRITE-OR-REWRITE-KSDS-END. EXIT.
+
+      ******************************************************************
+      * COMMON AUDIT-TRAIL WRITER - CALLERS SET WS-AUD-ACTION AND       *
+      * WS-AUD-REFID BEFORE PERFORMING THIS. WS-CUR-ID, WS-CUR-YR-2-DY  *
+      * AND WS-CUR-TIME ARE ALREADY CURRENT FROM 2100-LOGIN.            *
+      ******************************************************************
+       H008-WRITE-AUDIT-LOG.
+           MOVE WS-CUR-ID      TO HV-AUD-PERFORMED-BY
+           MOVE WS-AUD-ACTION  TO HV-AUD-ACTION
+           MOVE WS-AUD-REFID   TO HV-AUD-REF-ID
+           MOVE WS-CUR-YR-2-DY TO HV-AUD-AUDIT-DATE
+           MOVE WS-CUR-TIME    TO HV-AUD-AUDIT-TIME
+           EXEC SQL
+               INSERT INTO TB_AUDIT_LOG VALUES (
+                :HV-AUD-PERFORMED-BY
+               ,:HV-AUD-ACTION
+               ,:HV-AUD-REF-ID
+               ,:HV-AUD-AUDIT-DATE
+               ,:HV-AUD-AUDIT-TIME
+               )
+           END-EXEC
+           MOVE 'H008-WRITE-AUDIT-LOG' TO WS-SQLERR-PARA
+           PERFORM H003-SQL-HANDLER.
+       H008-WRITE-AUDIT-LOG-END. EXIT.
+
+      ******************************************************************
+      * COMMON SSN MASKER - CALLERS MOVE THE FULL SSN TO WS-SSN-MASK-IN*
+      * AND PERFORM THIS, THEN MOVE WS-SSN-MASK-OUT TO WHATEVER SCREEN *
+      * FIELD NEEDS THE MASKED VALUE. ONLY THE LAST 4 CHARACTERS STAY  *
+      * VISIBLE - TB_POLICY_HOLDER_DETAILS ITSELF STILL KEEPS THE FULL *
+      * SSN FOR AUTHORIZED LOOKUPS.                                     *
+      ******************************************************************
+      ******************************************************************
+      * H010-LOG-SQL-ERROR: CALLERS OF H003-SQL-HANDLER MOVE THE NAME  *
+      * OF THE PARAGRAPH THAT TOOK THE SQL ERROR INTO WS-SQLERR-PARA   *
+      * BEFORE PERFORMING IT (SAME CALLING CONVENTION AS WS-AUD-ACTION *
+      * BEFORE H008-WRITE-AUDIT-LOG), SO THIS KEEPS A ROW PER FAILED   *
+      * SQL CALL INSTEAD OF THE DSNTIAR TEXT ONLY EVER HITTING SCREEN  *
+      * OR JOB LOG.                                                    *
+      ******************************************************************
+       H010-LOG-SQL-ERROR.
+           MOVE 'PGM'           TO HV-ERL-PROGRAM-ID
+           MOVE WS-SQLERR-PARA  TO HV-ERL-PARAGRAPH
+           MOVE SQLCODE         TO HV-ERL-SQLCODE-VAL
+           MOVE WS-ERR-TEXT(1)  TO HV-ERL-ERROR-TEXT
+           EXEC SQL
+               INSERT INTO TB_SQL_ERROR_LOG VALUES (
+                :HV-ERL-PROGRAM-ID
+               ,:HV-ERL-PARAGRAPH
+               ,:HV-ERL-SQLCODE-VAL
+               ,:HV-ERL-ERROR-TEXT
+               ,CURRENT DATE
+               ,CURRENT TIME
+               )
+           END-EXEC.
+       H010-LOG-SQL-ERROR-END. EXIT.
+
+      ******************************************************************
+      * H011-WRITE-CHECKPOINT: PERFORMED EVERY WS-CHKPT-INTERVAL        *
+      * RECORDS OUT OF CURSOR_AGT2 IN 3120-A-OPTION2. DELETES WHATEVER  *
+      * IS ON THIS TASK'S WS-CHKPT-QNAME TS QUEUE (SET IN 3120-A-       *
+      * OPTION2 TO 'AGT2' PLUS EIBTRMID) AND WRITES A FRESH ITEM 1      *
+      * HOLDING WS-CHKPT-POL-ID, SO THE QUEUE ALWAYS HOLDS EXACTLY ONE  *
+      * ITEM - THE LAST POL-ID SUCCESSFULLY POSTED TO ARI011F.          *
+      ******************************************************************
+       H011-WRITE-CHECKPOINT.
+           EXEC CICS DELETEQ TS QUEUE(WS-CHKPT-QNAME)
+               RESP(WS-RESP) RESP2(WS-RESP2)
+           END-EXEC
+           EXEC CICS WRITEQ TS
+               QUEUE(WS-CHKPT-QNAME)
+               FROM(WS-CHKPT-POL-ID)
+               LENGTH(WS-CHKPT-ITEM-LEN)
+               RESP(WS-RESP) RESP2(WS-RESP2)
+           END-EXEC.
+       H011-WRITE-CHECKPOINT-END. EXIT.
+
+       H009-MASK-SSN.
+           MOVE 'XXXXXXX'            TO WS-SSN-MASK-OUT(1:7)
+           MOVE WS-SSN-MASK-IN(8:4)  TO WS-SSN-MASK-OUT(8:4).
+       H009-MASK-SSN-END. EXIT.
       ******************************************************************
       * SEND/RECEIVE MAPS FUNCTIONS                                    *
       ******************************************************************
@@ -736,7 +1672,17 @@
        RECEIVE-AGTM-MAP.
            EXEC CICS RECEIVE MAP('AGTM') MAPSET('ARI011') END-EXEC.
            MOVE AMOPI    TO WS-AMOP-I.
-       RECEIVE-AGTM-MAP-END. EXIT.                          
+       RECEIVE-AGTM-MAP-END. EXIT.
+
+       SEND-CHGPWD-MAP.
+           PERFORM H001-CLEAR-SCREEN
+           EXEC CICS SEND MAP('CHGPWD') MAPSET('ARI011') END-EXEC.
+       SEND-CHGPWD-MAP-END. EXIT.
+
+       RECEIVE-CHGPWD-MAP.
+           EXEC CICS RECEIVE MAP('CHGPWD') MAPSET('ARI011') END-EXEC.
+           MOVE CPWDI    TO WS-CPWD-I.
+       RECEIVE-CHGPWD-MAP-END. EXIT.
 
        SEND-AGT1-MAP.
            PERFORM H001-CLEAR-SCREEN
@@ -773,9 +1719,48 @@
            MOVE A3SSNI   TO WS-A3SSN-I
            MOVE A3PTYPEI TO WS-A3PTYPE-I
            MOVE A3TENI   TO WS-A3TEN-I
-           MOVE A3SUMI   TO WS-A3SUM-I.
+           MOVE A3SUMI   TO WS-A3SUM-I
+           MOVE A3CURRI  TO WS-A3CURR-I.
        RECEIVE-AGT3-MAP-END. EXIT.
 
+       SEND-AGT5-MAP.
+           PERFORM H001-CLEAR-SCREEN
+           EXEC CICS SEND MAP('AGT5') MAPSET('ARI011') END-EXEC.
+       SEND-AGT5-MAP-END. EXIT.
+
+       RECEIVE-AGT5-MAP.
+           EXEC CICS RECEIVE MAP('AGT5') MAPSET('ARI011') END-EXEC.
+           MOVE A5NAMEI  TO WS-A5NAME-I
+           MOVE A5RELI   TO WS-A5REL-I
+           MOVE A5PNUMI  TO WS-A5PNUM-I
+           MOVE A5DOBI   TO WS-A5DOB-I
+           MOVE A5SSNI   TO WS-A5SSN-I.
+       RECEIVE-AGT5-MAP-END. EXIT.
+
+       SEND-AGT6-MAP.
+           PERFORM H001-CLEAR-SCREEN
+           EXEC CICS SEND MAP('AGT6') MAPSET('ARI011') END-EXEC.
+       SEND-AGT6-MAP-END. EXIT.
+
+       RECEIVE-AGT6-MAP.
+           EXEC CICS RECEIVE MAP('AGT6') MAPSET('ARI011') END-EXEC.
+           MOVE A6YONI   TO WS-A6YON-I
+           MOVE A6NAMEI  TO WS-A6NAME-I
+           MOVE A6PNUMI  TO WS-A6PNUM-I
+           MOVE A6DOBI   TO WS-A6DOB-I
+           MOVE A6SSNI   TO WS-A6SSN-I.
+       RECEIVE-AGT6-MAP-END. EXIT.
+
+       SEND-AGT7-MAP.
+           PERFORM H001-CLEAR-SCREEN
+           EXEC CICS SEND MAP('AGT7') MAPSET('ARI011') END-EXEC.
+       SEND-AGT7-MAP-END. EXIT.
+
+       RECEIVE-AGT7-MAP.
+           EXEC CICS RECEIVE MAP('AGT7') MAPSET('ARI011') END-EXEC.
+           MOVE A7PIDI   TO WS-A7PID-I.
+       RECEIVE-AGT7-MAP-END. EXIT.
+
        SEND-POLM-MAP.
            PERFORM H001-CLEAR-SCREEN
            EXEC CICS SEND MAP('POLM') MAPSET('ARI011') END-EXEC.
@@ -786,6 +1771,18 @@
            MOVE PMOPI    TO WS-PMOP-I.
        RECEIVE-POLM-MAP-END. EXIT.
 
+       SEND-POL3-MAP.
+           PERFORM H001-CLEAR-SCREEN
+           EXEC CICS SEND MAP('POL3') MAPSET('ARI011') END-EXEC.
+       SEND-POL3-MAP-END. EXIT.
+
+       RECEIVE-POL3-MAP.
+           EXEC CICS RECEIVE MAP('POL3') MAPSET('ARI011') END-EXEC.
+           MOVE P3PIDI    TO WS-P3PID-I
+           MOVE P3REASNI  TO WS-P3REASN-I
+           MOVE P3AMNTI   TO WS-P3AMNT-I.
+       RECEIVE-POL3-MAP-END. EXIT.
+
        SEND-POL1-MAP.
            PERFORM H001-CLEAR-SCREEN
            EXEC CICS SEND MAP('POL1') MAPSET('ARI011') END-EXEC.
@@ -793,6 +1790,7 @@
 
        RECEIVE-POL1-MAP.
            EXEC CICS RECEIVE MAP('POL1') MAPSET('ARI011') END-EXEC.
+           MOVE P1PIDI TO WS-P1PID-I.
        RECEIVE-POL1-MAP-END. EXIT.
 
        SEND-POL2-MAP.
