@@ -0,0 +1,34 @@
+      ******************************************************************
+      * DCLGEN TABLE(TB_AUDIT_LOG)                                     *
+      *        LIBRARY(ARI011.KELVIN.TRNING.FINAL.PDS(TBAUDIT))       *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(HV-AUD-)                                          *
+      *        QUOTE                                                   *
+      *        LABEL(YES)                                              *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+      * ONE ROW PER ACCOUNT/POLICY/HOLDER CREATE OR POLICY PAYMENT,    *
+      * WRITTEN BY H008-WRITE-AUDIT-LOG SO A BAD RECORD CAN BE TRACED  *
+      * BACK TO THE USER AND TIME THAT MADE IT.                        *
+      ******************************************************************
+           EXEC SQL DECLARE TB_AUDIT_LOG TABLE
+           ( PERFORMED_BY                   CHAR(10),
+             ACTION                         CHAR(20),
+             REF_ID                         CHAR(10),
+             AUDIT_DATE                     DATE,
+             AUDIT_TIME                     CHAR(8)
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE TB_AUDIT_LOG                       *
+      ******************************************************************
+       01  DCLTB-AUDIT-LOG.
+           10 HV-AUD-PERFORMED-BY  PIC X(10).
+           10 HV-AUD-ACTION        PIC X(20).
+           10 HV-AUD-REF-ID        PIC X(10).
+           10 HV-AUD-AUDIT-DATE    PIC X(10).
+           10 HV-AUD-AUDIT-TIME    PIC X(8).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 5       *
+      ******************************************************************
