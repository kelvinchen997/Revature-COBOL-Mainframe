@@ -0,0 +1,30 @@
+      ******************************************************************
+      * DCLGEN TABLE(TB_PREMIUM_PAYMENTS)                              *
+      *        LIBRARY(ARI011.KELVIN.TRNING.FINAL.PDS(TBPREMPY))       *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(HV-PPY-)                                          *
+      *        QUOTE                                                   *
+      *        LABEL(YES)                                              *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+      * ONE ROW PER PAYMENT MADE AT 3210-P-OPTION1. TB_POLICY_DETAILS  *
+      * STILL HOLDS ONLY THE MOST RECENT PAID_DATE/PREM_PAY_DATE - THIS*
+      * TABLE IS WHAT LETS PAST PAYMENTS BE PULLED BACK UP LATER.      *
+      ******************************************************************
+           EXEC SQL DECLARE TB_PREMIUM_PAYMENTS TABLE
+           ( POL_ID                         CHAR(10) NOT NULL,
+             PAID_DATE                      DATE,
+             AMOUNT_PAID                    DECIMAL(7, 0)
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE TB_PREMIUM_PAYMENTS                *
+      ******************************************************************
+       01  DCLTB-PREMIUM-PAYMENTS.
+           10 HV-PPY-POL-ID        PIC X(10).
+           10 HV-PPY-PAID-DATE     PIC X(10).
+           10 HV-PPY-AMOUNT-PAID   PIC S9(7)V USAGE COMP-3.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 3       *
+      ******************************************************************
