@@ -0,0 +1,36 @@
+      ******************************************************************
+      * DCLGEN TABLE(TB_POLICY_CO_HOLDERS)                              *
+      *        LIBRARY(ARI011.KELVIN.TRNING.FINAL.PDS(TBCOHOLD))        *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(HV-COH-)                                          *
+      *        QUOTE                                                   *
+      *        LABEL(YES)                                              *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+      * ADDITIONAL (JOINT) HOLDERS ON A POLICY, KEYED BY POL_ID. THE    *
+      * PRIMARY HOLDER STILL LIVES IN TB_POLICY_HOLDER_DETAILS - THIS   *
+      * TABLE ONLY HOLDS CO-HOLDERS ADDED FROM AGT6 DURING 3130-A-OPT3.*
+      ******************************************************************
+           EXEC SQL DECLARE TB_POLICY_CO_HOLDERS TABLE
+           ( POL_ID                         CHAR(10) NOT NULL,
+             NAME                           VARCHAR(20),
+             PHONE                          CHAR(12),
+             DOB                            DATE,
+             SSN                            CHAR(11)
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE TB_POLICY_CO_HOLDERS               *
+      ******************************************************************
+       01  DCLTB-POLICY-CO-HOLDERS.
+           10 HV-COH-POL-ID        PIC X(10).
+           10 HV-COH-NAME.
+              49 HV-COH-NAME-LEN   PIC S9(4) USAGE COMP.
+              49 HV-COH-NAME-TEXT  PIC X(20).
+           10 HV-COH-PHONE         PIC X(12).
+           10 HV-COH-DOB           PIC X(10).
+           10 HV-COH-SSN           PIC X(11).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 5       *
+      ******************************************************************
