@@ -19,7 +19,8 @@
              SSN                            CHAR(11),
              POL_TYPE                       CHAR(3),
              TENURE_YEARS                   CHAR(2),
-             SUM_ASSURED                    DECIMAL(7, 0)
+             SUM_ASSURED                    DECIMAL(7, 0),
+             CURRENCY_CODE                  CHAR(3)
            ) END-EXEC.
       ******************************************************************
       * COBOL DECLARATION FOR TABLE TB_POLICY_HOLDER_DETAILS           *
@@ -37,6 +38,10 @@
            10 HV-HOL-POL-TYPE      PIC X(3).
            10 HV-HOL-TENURE-YEARS  PIC X(2).
            10 HV-HOL-SUM-ASSURED   PIC S9(7)V USAGE COMP-3.
+           10 HV-HOL-CURRENCY-CODE PIC X(3).
       ******************************************************************
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 10      *
-      ******************************************************************                        
\ No newline at end of file
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 11      *
+      ******************************************************************
+      * MOD LOG:                                                       *
+      *  2026-08-08 KC - ADDED CURRENCY_CODE FOR MULTI-CURRENCY POLICIES*
+      ******************************************************************
