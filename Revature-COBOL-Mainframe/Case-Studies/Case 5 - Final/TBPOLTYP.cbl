@@ -0,0 +1,36 @@
+      ******************************************************************
+      * DCLGEN TABLE(TB_POLICY_TYPES)                                  *
+      *        LIBRARY(ARI011.KELVIN.TRNING.FINAL.PDS(TBPOLTYP))       *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(HV-PTY-)                                          *
+      *        QUOTE                                                   *
+      *        LABEL(YES)                                              *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+      * ONE ROW PER VALID POL_TYPE - RATE_FACTOR SCALES THE PREMIUM    *
+      * FORMULA IN 3132-CREATE-NEW-POLDTL, AND MIN/MAX_TENURE BOUND    *
+      * WS-A3TEN-I AT AGT3 SO A BOGUS TYPE OR TENURE CAN'T BE ENTERED. *
+      ******************************************************************
+           EXEC SQL DECLARE TB_POLICY_TYPES TABLE
+           ( POL_TYPE                       CHAR(3) NOT NULL,
+             DESCRIPTION                    VARCHAR(20),
+             RATE_FACTOR                    DECIMAL(3, 2),
+             MIN_TENURE                     DECIMAL(2, 0),
+             MAX_TENURE                     DECIMAL(2, 0)
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE TB_POLICY_TYPES                    *
+      ******************************************************************
+       01  DCLTB-POLICY-TYPES.
+           10 HV-PTY-POL-TYPE      PIC X(3).
+           10 HV-PTY-DESCRIPTION.
+              49 HV-PTY-DESCR-LEN  PIC S9(4) USAGE COMP.
+              49 HV-PTY-DESCR-TEXT PIC X(20).
+           10 HV-PTY-RATE-FACTOR   PIC S9(1)V9(2) USAGE COMP-3.
+           10 HV-PTY-MIN-TENURE    PIC S9(2) USAGE COMP-3.
+           10 HV-PTY-MAX-TENURE    PIC S9(2) USAGE COMP-3.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 5       *
+      ******************************************************************
