@@ -0,0 +1,221 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMPRTY.
+      *   PROGRAM NAME: CROSS-BUSINESS PARTY VIEW EXTRACT
+      *   INPUT: TB_PARTY_XREF, TB_ACCOUNTS, TB_POLICY_DETAILS,
+      *       TB_POLICY_DETAILS_HIST, SEASON_DISCOUNT
+      *   OUTPUT: ARI011.KELVIN.TRNING.FINAL.PS(PARTYVW) AS: OUTPRTY
+      *   DESCRIPTION: ONE LINE PER TB_PARTY_XREF ROW COMBINING A
+      *       LINKED PERSON'S INSURANCE SIDE (TB_ACCOUNTS.NAME AND
+      *       LIFETIME PREMIUM PAID, SUMMED ACROSS THE LIVE
+      *       TB_POLICY_DETAILS TABLE AND TB_POLICY_DETAILS_HIST SO
+      *       PGMARCH MOVING A MATURED/LAPSED ROW OUT OF THE LIVE TABLE
+      *       DOESN'T SHRINK A CUSTOMER'S LIFETIME FIGURE) WITH THEIR
+      *       TOUR SIDE (LIFETIME TOUR SPEND OUT OF SEASON_DISCOUNT) SO
+      *       A SINGLE FILE SHOWS BOTH LINES OF BUSINESS FOR THE SAME
+      *       PERSON INSTEAD OF TWO UNRELATED SYSTEMS.
+      *   MOD LOG:
+      *    2026-08-08 KC - INITIAL VERSION
+      *    2026-08-09 KC - SUM TB_POLICY_DETAILS_HIST INTO THE LIFETIME
+      *                    PREMIUM TOTAL ALONGSIDE THE LIVE TABLE, AND
+      *                    CHECK SQLCODE ON EACH PER-ROW LOOKUP
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT O-PRTY-PS ASSIGN TO OUTPRTY
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS IS SEQUENTIAL
+               FILE STATUS IS WS-FS-PRTY.
+       DATA DIVISION.
+       FILE SECTION.
+       FD O-PRTY-PS.
+       01 O-PRTY-REC.
+           05 O-PRTY-ACCOUNT-ID    PIC X(10).
+           05 FILLER               PIC X(01).
+           05 O-PRTY-NAME          PIC X(20).
+           05 FILLER               PIC X(01).
+           05 O-PRTY-PREMIUM-TOTAL PIC 9(09).
+           05 FILLER               PIC X(01).
+           05 O-PRTY-CUSTOMER-ID   PIC X(10).
+           05 FILLER               PIC X(01).
+           05 O-PRTY-TOUR-TOTAL    PIC 9(09).
+           05 FILLER               PIC X(20).
+       WORKING-STORAGE SECTION.
+       01 WS-VARS.
+           05 WS-FS-PRTY            PIC 9(02).
+               88 FS-PRTY-SUCC      VALUE 00.
+           05 WS-PARTY-COUNT        PIC 9(07) VALUE ZEROES.
+           05 WS-PREMIUM-TOTAL      PIC S9(9)V USAGE COMP-3.
+           05 WS-PREMIUM-HIST-TOTAL PIC S9(9)V USAGE COMP-3.
+           05 WS-TOUR-TOTAL         PIC S9(9) USAGE COMP.
+           05 WS-DEFINES.
+               10 DB2-SUCCESS       PIC S9(09) COMP VALUE 0.
+               10 DB2-NOTFND        PIC S9(09) COMP VALUE 100.
+           05 WS-ERR-MSG.
+               10 WS-ERR-LENGTH     PIC S9(04) COMP VALUE 800.
+               10 WS-ERR-TEXT       PIC X(80) OCCURS 10 TIMES.
+           05 WS-ERR-LRECL          PIC S9(09) COMP VALUE 80.
+           05 WS-SQLERR-PARA        PIC X(30) VALUE SPACES.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+               INCLUDE TBACCNTS
+           END-EXEC.
+           EXEC SQL
+               INCLUDE TBPOLDTL
+           END-EXEC.
+           EXEC SQL
+               INCLUDE TBPOLHST
+           END-EXEC.
+           EXEC SQL
+               INCLUDE DC023A11
+           END-EXEC.
+           EXEC SQL
+               INCLUDE TBPRTYXR
+           END-EXEC.
+           EXEC SQL
+               INCLUDE TBSQLERR
+           END-EXEC.
+      * EVERY LINKED PARTY - THE DRIVER FOR THIS EXTRACT.
+           EXEC SQL
+               DECLARE CURSOR_PARTY CURSOR FOR
+                   SELECT ACCOUNT_ID, CUSTOMER_ID
+                   FROM TB_PARTY_XREF
+                   ORDER BY ACCOUNT_ID
+           END-EXEC.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INIT
+           PERFORM 2000-BUILD-PARTY-VIEW
+           PERFORM 9000-TERM.
+       0000-MAIN-END. EXIT.
+
+       1000-INIT.
+           DISPLAY 'PGMPRTY - CROSS-BUSINESS PARTY VIEW STARTING'
+           OPEN OUTPUT O-PRTY-PS
+           IF FS-PRTY-SUCC
+               DISPLAY 'OPENED PARTY VIEW EXTRACT'
+           ELSE
+               DISPLAY 'ERROR OPENING OUTPRTY. EC: ' WS-FS-PRTY
+               PERFORM 9000-TERM
+           END-IF.
+       1000-INIT-END. EXIT.
+
+      ******************************************************************
+      * 2000-BUILD-PARTY-VIEW: ONE OUTPUT LINE PER TB_PARTY_XREF ROW.   *
+      ******************************************************************
+       2000-BUILD-PARTY-VIEW.
+           EXEC SQL OPEN CURSOR_PARTY END-EXEC
+           MOVE '2000-BUILD-PARTY-VIEW' TO WS-SQLERR-PARA
+           PERFORM H002-SQL-HANDLER
+           PERFORM UNTIL SQLCODE = 100
+               EXEC SQL
+                   FETCH CURSOR_PARTY INTO
+                        :HV-PXR-ACCOUNT-ID
+                       ,:HV-PXR-CUSTOMER-ID
+               END-EXEC
+               IF SQLCODE = 100
+                   CONTINUE
+               ELSE
+                   PERFORM 2100-LOOKUP-AND-WRITE
+               END-IF
+           END-PERFORM
+           EXEC SQL CLOSE CURSOR_PARTY END-EXEC
+           DISPLAY 'PARTY VIEW LINES WRITTEN: ' WS-PARTY-COUNT.
+       2000-BUILD-PARTY-VIEW-END. EXIT.
+
+       2100-LOOKUP-AND-WRITE.
+           EXEC SQL
+               SELECT NAME INTO :HV-ACC-NAME
+               FROM TB_ACCOUNTS
+               WHERE ID = :HV-PXR-ACCOUNT-ID
+           END-EXEC
+           EVALUATE TRUE
+           WHEN SQLCODE = DB2-SUCCESS
+               CONTINUE
+           WHEN SQLCODE = DB2-NOTFND
+               MOVE SPACES TO HV-ACC-NAME-TEXT
+               DISPLAY 'NO TB_ACCOUNTS ROW FOR: ' HV-PXR-ACCOUNT-ID
+           WHEN OTHER
+               MOVE SPACES TO HV-ACC-NAME-TEXT
+               MOVE '2100-LOOKUP-AND-WRITE-NAME' TO WS-SQLERR-PARA
+               PERFORM H001-LOG-SQL-ERROR
+           END-EVALUATE
+           EXEC SQL
+               SELECT COALESCE(SUM(PREMIUM_AMNT), 0) INTO
+                   :WS-PREMIUM-TOTAL
+               FROM TB_POLICY_DETAILS
+               WHERE CUST_ID = :HV-PXR-ACCOUNT-ID
+           END-EXEC
+           IF SQLCODE NOT EQUAL DB2-SUCCESS
+               MOVE ZEROES TO WS-PREMIUM-TOTAL
+               MOVE '2100-LOOKUP-AND-WRITE-PREM' TO WS-SQLERR-PARA
+               PERFORM H001-LOG-SQL-ERROR
+           END-IF
+           EXEC SQL
+               SELECT COALESCE(SUM(PREMIUM_AMNT), 0) INTO
+                   :WS-PREMIUM-HIST-TOTAL
+               FROM TB_POLICY_DETAILS_HIST
+               WHERE CUST_ID = :HV-PXR-ACCOUNT-ID
+           END-EXEC
+           IF SQLCODE NOT EQUAL DB2-SUCCESS
+               MOVE ZEROES TO WS-PREMIUM-HIST-TOTAL
+               MOVE '2100-LOOKUP-AND-WRITE-HIST' TO WS-SQLERR-PARA
+               PERFORM H001-LOG-SQL-ERROR
+           END-IF
+           ADD WS-PREMIUM-HIST-TOTAL TO WS-PREMIUM-TOTAL
+           EXEC SQL
+               SELECT COALESCE(SUM(FINAL_PRICE), 0) INTO :WS-TOUR-TOTAL
+               FROM SEASON_DISCOUNT
+               WHERE CUSTOMER_ID = :HV-PXR-CUSTOMER-ID
+           END-EXEC
+           IF SQLCODE NOT EQUAL DB2-SUCCESS
+               MOVE ZEROES TO WS-TOUR-TOTAL
+               MOVE '2100-LOOKUP-AND-WRITE-TOUR' TO WS-SQLERR-PARA
+               PERFORM H001-LOG-SQL-ERROR
+           END-IF
+           MOVE HV-PXR-ACCOUNT-ID   TO O-PRTY-ACCOUNT-ID
+           MOVE HV-ACC-NAME-TEXT    TO O-PRTY-NAME
+           MOVE WS-PREMIUM-TOTAL    TO O-PRTY-PREMIUM-TOTAL
+           MOVE HV-PXR-CUSTOMER-ID  TO O-PRTY-CUSTOMER-ID
+           MOVE WS-TOUR-TOTAL       TO O-PRTY-TOUR-TOTAL
+           WRITE O-PRTY-REC
+           ADD 1 TO WS-PARTY-COUNT.
+       2100-LOOKUP-AND-WRITE-END. EXIT.
+
+       9000-TERM.
+           CLOSE O-PRTY-PS
+           DISPLAY 'PGMPRTY - CROSS-BUSINESS PARTY VIEW COMPLETE'
+           STOP RUN.
+       9000-TERM-END. EXIT.
+      ******************************************************************
+      * HELPER FUNCTIONS                                               *
+      ******************************************************************
+       H002-SQL-HANDLER.
+           IF SQLCODE = 0
+               CONTINUE
+           ELSE
+               MOVE LOW-VALUES TO WS-ERR-MSG
+               CALL 'DSNTIAR' USING SQLCA WS-ERR-MSG WS-ERR-LRECL
+               DISPLAY WS-ERR-MSG
+               PERFORM H001-LOG-SQL-ERROR
+               PERFORM 9000-TERM
+           END-IF.
+       H002-SQL-HANDLER-END. EXIT.
+
+       H001-LOG-SQL-ERROR.
+           MOVE 'PGMPRTY'       TO HV-ERL-PROGRAM-ID
+           MOVE WS-SQLERR-PARA  TO HV-ERL-PARAGRAPH
+           MOVE SQLCODE         TO HV-ERL-SQLCODE-VAL
+           MOVE WS-ERR-TEXT(1)  TO HV-ERL-ERROR-TEXT
+           EXEC SQL
+               INSERT INTO TB_SQL_ERROR_LOG VALUES (
+                :HV-ERL-PROGRAM-ID
+               ,:HV-ERL-PARAGRAPH
+               ,:HV-ERL-SQLCODE-VAL
+               ,:HV-ERL-ERROR-TEXT
+               ,CURRENT DATE
+               ,CURRENT TIME
+               )
+           END-EXEC.
+       H001-LOG-SQL-ERROR-END. EXIT.
