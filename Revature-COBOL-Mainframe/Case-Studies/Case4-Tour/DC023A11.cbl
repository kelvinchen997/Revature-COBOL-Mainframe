@@ -15,7 +15,9 @@
              GUIDE                          CHAR(10),
              DISCOUNT                       INTEGER NOT NULL,
              DATE                           DATE NOT NULL,
-             GROUP_DISCOUNT                 INTEGER NOT NULL
+             GROUP_DISCOUNT                 INTEGER NOT NULL,
+             CUSTOMER_ID                    CHAR(10) NOT NULL,
+             CURRENCY_CODE                  CHAR(3) NOT NULL
            ) END-EXEC.
       ******************************************************************
       * COBOL DECLARATION FOR TABLE SEASON_DISCOUNT                    *
@@ -28,6 +30,9 @@
            10 HV-SDIS-DATE         PIC X(10).
            10 HV-SDIS-GROUP-DISCOUNT
               PIC S9(9) USAGE COMP.
+           10 HV-SDIS-CUSTOMER-ID  PIC X(10).
+           10 HV-SDIS-CURRENCY-CODE
+              PIC X(3).
       ******************************************************************
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 6       *
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 8       *
       ******************************************************************
\ No newline at end of file
