@@ -0,0 +1,34 @@
+      ******************************************************************
+      * DCLGEN TABLE(TOUR_CAPACITY)                                    *
+      *        LIBRARY(ARI011.KELVIN.ASGMTL3.TOUR.PDS(DC043A11))       *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(HV-TCAP-)                                         *
+      *        QUOTE                                                   *
+      *        LABEL(YES)                                              *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+      * ONE ROW PER TOUR_PLACE/TOUR_DATE COMBINATION - CAPACITY IS THE  *
+      * NUMBER OF SEATS AVAILABLE AND BOOKED IS HOW MANY HAVE ALREADY   *
+      * BEEN COMMITTED BY 2212-CALC-NUMBERS. 2215-CHECK-CAPACITY ROUTES *
+      * ANY GROUP THAT WOULD PUSH BOOKED OVER CAPACITY TO THE WAITLIST  *
+      * OUTPUT INSTEAD OF PRICING AND BOOKING IT.                       *
+      ******************************************************************
+           EXEC SQL DECLARE TOUR_CAPACITY TABLE
+           ( TOUR_PLACE                     CHAR(15) NOT NULL,
+             TOUR_DATE                      DATE NOT NULL,
+             CAPACITY                       INTEGER NOT NULL,
+             BOOKED                         INTEGER NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE TOUR_CAPACITY                      *
+      ******************************************************************
+       01  DCLTOUR-CAPACITY.
+           10 HV-TCAP-TOUR-PLACE   PIC X(15).
+           10 HV-TCAP-TOUR-DATE    PIC X(10).
+           10 HV-TCAP-CAPACITY     PIC S9(9) USAGE COMP.
+           10 HV-TCAP-BOOKED       PIC S9(9) USAGE COMP.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 4       *
+      ******************************************************************
