@@ -15,6 +15,17 @@
                ORGANIZATION IS SEQUENTIAL
                ACCESS IS SEQUENTIAL
                FILE STATUS IS FS-ODEL.
+           SELECT O-WAIT-PS ASSIGN TO OUTWAIT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS IS SEQUENTIAL
+               FILE STATUS IS FS-WAIT.
+      * SYSCHK HOLDS THE LAST TOUR_PLACE/TOUR_DATE/CUSTOMER_ID OUT OF
+      * CURSOR_TOUR_DETIALS THIS PROGRAM FINISHED HANDLING - SAME
+      * RESERVED-DD CHECKPOINT CONVENTION AS CASE3-NOMINEE'S CA013A11.
+           SELECT O-CHKPT ASSIGN TO SYSCHK
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS IS SEQUENTIAL
+               FILE STATUS IS FS-CHKPT.
        DATA DIVISION.
        FILE SECTION.
        FD O-TOUR-PS.
@@ -37,7 +48,11 @@
            05 O-TOUR-GROUP-DIS    PIC 9(09).
            05 FILLER              PIC X(01).
            05 O-TOUR-GROUP-SIZE   PIC 9(02).
-           05 FILLER              PIC X(12).
+           05 FILLER              PIC X(01).
+           05 O-TOUR-CUSTOMER-ID  PIC X(10).
+           05 FILLER              PIC X(01).
+           05 O-TOUR-CURRENCY     PIC X(03).
+           05 FILLER              PIC X(01).
        FD O-ODEL-PS.
        01 O-ODEL-REC.
            05 O-ODEL-TOUR-PLACE   PIC X(15).
@@ -56,7 +71,38 @@
            05 O-ODEL-GROUP-SIZE   PIC 9(02).
            05 FILLER              PIC X(01).
            05 O-ODEL-PRICE-PHEAD  PIC 9(05).
-           05 FILLER              PIC X(30).
+           05 FILLER              PIC X(01).
+           05 O-ODEL-CUSTOMER-ID  PIC X(10).
+           05 FILLER              PIC X(01).
+           05 O-ODEL-CURRENCY     PIC X(03).
+           05 FILLER              PIC X(14).
+       FD O-WAIT-PS.
+       01 O-WAIT-REC.
+           05 O-WAIT-TOUR-PLACE   PIC X(15).
+           05 FILLER              PIC X(01).
+           05 O-WAIT-TOUR-DATE    PIC X(10).
+           05 FILLER              PIC X(01).
+           05 O-WAIT-GROUP-SIZE   PIC 9(02).
+           05 FILLER              PIC X(01).
+           05 O-WAIT-CUSTOMER-ID  PIC X(10).
+           05 FILLER              PIC X(01).
+           05 O-WAIT-CAPACITY     PIC 9(05).
+           05 FILLER              PIC X(01).
+           05 O-WAIT-BOOKED       PIC 9(05).
+           05 FILLER              PIC X(29).
+      * CHKPT-REC-TYPE SEPARATES CURSOR_TOUR_DETIALS' CHECKPOINT ('M' -
+      * MAIN) FROM CURSOR_TOUR_EXCLUDED'S ('E' - EXCLUDED) SINCE BOTH
+      * CURSORS SHARE THE ONE SYSCHK FILE. 1050-READ-CHKPT READS
+      * FORWARD AND KEEPS THE LAST RECORD OF EACH TYPE.
+       FD O-CHKPT.
+       01 O-CHKPT-REC.
+           05 CHKPT-REC-TYPE      PIC X(01).
+           05 CHKPT-TOUR-PLACE    PIC X(15).
+           05 FILLER              PIC X(01).
+           05 CHKPT-TOUR-DATE     PIC X(10).
+           05 FILLER              PIC X(01).
+           05 CHKPT-CUSTOMER-ID   PIC X(10).
+           05 FILLER              PIC X(42).
        WORKING-STORAGE SECTION.
        77 WS-IS-NULL               PIC 9(01).
        01 WS-VARS.
@@ -76,12 +122,123 @@
            05 WS-FILE-STATUS.
                10 FS-TOUR          PIC 9(02).
                10 FS-ODEL          PIC 9(02).
+               10 FS-WAIT          PIC 9(02).
+               10 FS-CHKPT         PIC 9(02).
+                   88 FS-CHKPT-SUCC    VALUE 00.
+                   88 FS-CHKPT-EOF     VALUE 10.
+      ******************************************************************
+      * WS-CHKPT-VARS: LAST KEY OUT OF CURSOR_TOUR_DETIALS WRITTEN TO   *
+      * SYSCHK EVERY WS-CHKPT-INTERVAL RECORDS - SEE 1050-READ-CHKPT,   *
+      * H002-WRITE-CHECKPOINT, AND 9000-TERM. THE PER-RECORD SIDE       *
+      * EFFECTS (SEASON_DISCOUNT INSERT, TOUR_CAPACITY.BOOKED UPDATE,   *
+      * NEEDS_GUIDE INSERT) ARE NOT IDEMPOTENT ON REPLAY, SO THE        *
+      * INTERVAL IS HELD AT 001 - EVERY RECORD IS CHECKPOINTED AS SOON  *
+      * AS IT COMMITS, SO A RESTART NEVER REPLAYS AN ALREADY-COMMITTED  *
+      * RECORD.                                                        *
+      ******************************************************************
+           05 WS-CHKPT-VARS.
+               10 WS-CHKPT-TOUR-PLACE  PIC X(15) VALUE LOW-VALUES.
+               10 WS-CHKPT-TOUR-DATE   PIC X(10) VALUE LOW-VALUES.
+               10 WS-CHKPT-CUSTOMER-ID PIC X(10) VALUE LOW-VALUES.
+               10 WS-CHKPT-SINCE       PIC 9(03) VALUE ZEROES.
+               10 WS-CHKPT-INTERVAL    PIC 9(03) VALUE 001.
+      ******************************************************************
+      * WS-CHKPT-EXCL-VARS: SAME CHECKPOINT TREATMENT AS WS-CHKPT-VARS *
+      * ABOVE, BUT FOR CURSOR_TOUR_EXCLUDED'S OWN PASS OVER SOLO-      *
+      * TRAVELER/LOW-PRICE ROWS - SEE 2510-FETCH-EXCLUDED AND          *
+      * H004-WRITE-CHECKPOINT-EXCL.                                    *
+      ******************************************************************
+           05 WS-CHKPT-EXCL-VARS.
+               10 WS-CHKPT-EXCL-TOUR-PLACE  PIC X(15) VALUE LOW-VALUES.
+               10 WS-CHKPT-EXCL-TOUR-DATE   PIC X(10) VALUE LOW-VALUES.
+               10 WS-CHKPT-EXCL-CUST-ID     PIC X(10) VALUE LOW-VALUES.
+               10 WS-CHKPT-EXCL-SINCE       PIC 9(03) VALUE ZEROES.
+           05 WS-RUN-OK-SW         PIC X(01) VALUE 'Y'.
+               88 WS-RUN-OK            VALUE 'Y'.
+               88 WS-RUN-FAILED        VALUE 'N'.
            05 WS-SUBPROGRAM-VARS.
                10 GROUP-SIZE     PIC S9(9) USAGE COMP.
                10 LANGUAGE       PIC X(3).
                10 PRICE-PER-HEAD PIC S9(9) USAGE COMP.
                10 DISCOUNT       PIC 9(09).
                10 FINAL-PRICE    PIC 9(07).
+      ******************************************************************
+      * WS-LANG-TABLE: EVERY LANGUAGE WE ACTUALLY RUN TOURS IN, EACH    *
+      * WITH THE DISCOUNT RATE THE 21-30 GROUP-SIZE BAND IN             *
+      * 2212A-CALC-DISCOUNT PAYS OUT. ENG/TAM KEEP THEIR ORIGINAL       *
+      * RATES - THE REST ARE NEW SO THOSE GROUPS STOP FALLING THROUGH  *
+      * TO WHEN OTHER AND GETTING 0% DISCOUNT.                         *
+      ******************************************************************
+       01 WS-LANG-TABLE-DATA.
+           05 FILLER PIC X(06) VALUE 'ENG018'.
+           05 FILLER PIC X(06) VALUE 'TAM015'.
+           05 FILLER PIC X(06) VALUE 'HIN015'.
+           05 FILLER PIC X(06) VALUE 'FRE016'.
+           05 FILLER PIC X(06) VALUE 'GER016'.
+           05 FILLER PIC X(06) VALUE 'SPA015'.
+           05 FILLER PIC X(06) VALUE 'JPN016'.
+           05 FILLER PIC X(06) VALUE 'ARB015'.
+       01 WS-LANG-TABLE REDEFINES WS-LANG-TABLE-DATA.
+           05 WS-LANG-ENTRY OCCURS 8 TIMES INDEXED BY WS-LANG-IDX.
+               10 WS-LANG-CODE  PIC A(03).
+               10 WS-LANG-RATE  PIC 9V999.
+       01 WS-LANG-EDIT-VARS.
+           05 WS-LANG-FOUND-SW   PIC X(01) VALUE 'N'.
+               88 WS-LANG-FOUND      VALUE 'Y'.
+               88 WS-LANG-NOT-FOUND  VALUE 'N'.
+           05 WS-LANG-MATCH-RATE PIC 9V999 VALUE ZEROES.
+      ******************************************************************
+      * WS-SEASON-MULT DRIVES 2212B0-CALC-SEASON-MULT - JUN/JUL/AUG AND *
+      * DEC ARE PEAK SEASON, APR/MAY/SEP/OCT ARE SHOULDER SEASON, AND   *
+      * THE REST PRICE AT THE ORIGINAL FLAT RATE.                       *
+      ******************************************************************
+       01 WS-SEASON-VARS.
+           05 WS-SEASON-MONTH PIC X(02).
+           05 WS-SEASON-MULT  PIC 9V99 VALUE 1.00.
+      ******************************************************************
+      * WS-LOYALTY-VARS DRIVES 2212A1-CHECK-LOYALTY - A CUSTOMER WITH   *
+      * ANY PRIOR ROW IN SEASON_DISCOUNT GETS THEIR DISCOUNT BUMPED BY  *
+      * THE BONUS RATE BELOW INSTEAD OF PAYING THE SAME RATE AS A FIRST *
+      * -TIME BOOKING.                                                  *
+      ******************************************************************
+       01 WS-LOYALTY-VARS.
+           05 WS-LOYALTY-COUNT      PIC S9(9) USAGE COMP VALUE 0.
+           05 WS-LOYALTY-BONUS-RATE PIC 9V99 VALUE 1.05.
+      ******************************************************************
+      * WS-CURR-TABLE: EVERY CURRENCY A TOUR MAY BE QUOTED IN, EACH     *
+      * WITH ITS RATE AGAINST THE BASE CURRENCY (USD). 2212C0-LOOKUP-   *
+      * CURRENCY USES THIS TO CONVERT DISCOUNT AND FINAL-PRICE IN       *
+      * 2212-CALC-NUMBERS SO A TOUR PRICED IN, SAY, JPY ISN'T STORED    *
+      * AND REPORTED AS THOUGH IT WERE THAT MANY USD.                   *
+      ******************************************************************
+       01 WS-CURR-TABLE-DATA.
+           05 FILLER PIC X(08) VALUE 'USD10000'.
+           05 FILLER PIC X(08) VALUE 'EUR10800'.
+           05 FILLER PIC X(08) VALUE 'GBP12700'.
+           05 FILLER PIC X(08) VALUE 'JPY00067'.
+           05 FILLER PIC X(08) VALUE 'INR00120'.
+       01 WS-CURR-TABLE REDEFINES WS-CURR-TABLE-DATA.
+           05 WS-CURR-ENTRY OCCURS 5 TIMES INDEXED BY WS-CURR-IDX.
+               10 WS-CURR-CODE  PIC A(03).
+               10 WS-CURR-RATE  PIC 9V9999.
+       01 WS-CURR-EDIT-VARS.
+           05 WS-CURR-FOUND-SW    PIC X(01) VALUE 'N'.
+               88 WS-CURR-FOUND       VALUE 'Y'.
+               88 WS-CURR-NOT-FOUND   VALUE 'N'.
+           05 WS-CURR-MATCH-RATE  PIC 9V9999 VALUE 1.0000.
+      ******************************************************************
+      * WS-CAPACITY-VARS DRIVES 2215-CHECK-CAPACITY - A GROUP THAT      *
+      * WOULD PUSH TOUR_CAPACITY.BOOKED OVER CAPACITY FOR THAT          *
+      * TOUR_PLACE/TOUR_DATE IS ROUTED TO THE WAITLIST OUTPUT INSTEAD   *
+      * OF BEING PRICED AND BOOKED.                                    *
+      ******************************************************************
+       01 WS-CAPACITY-VARS.
+           05 WS-CAPACITY-OK-SW    PIC X(01) VALUE 'Y'.
+               88 WS-CAPACITY-OK       VALUE 'Y'.
+               88 WS-CAPACITY-EXCEEDED VALUE 'N'.
+           05 WS-CAPACITY-NOTFND-SW PIC X(01) VALUE 'N'.
+               88 WS-CAPACITY-NOTFND    VALUE 'Y'.
+           05 WS-SQLERR-PARA        PIC X(30) VALUE SPACES.
            EXEC SQL
                INCLUDE SQLCA
            END-EXEC.
@@ -91,32 +248,132 @@
            EXEC SQL
                INCLUDE DC023A11
            END-EXEC.
+           EXEC SQL
+               INCLUDE DC033A11
+           END-EXEC.
+           EXEC SQL
+               INCLUDE DC043A11
+           END-EXEC.
+           EXEC SQL
+               INCLUDE TBSQLERR
+           END-EXEC.
       * DECLARE CURSOR TOUR_DETAILS INPUT
            EXEC SQL
                DECLARE CURSOR_TOUR_DETIALS CURSOR FOR
                    SELECT
                        *
-                       FROM TOUR_DETAILS                                        
+                       FROM TOUR_DETAILS
                        WHERE GROUP_SIZE > 1 AND
-                             PRICE_PER_HEAD > 1000
+                             PRICE_PER_HEAD > 1000 AND
+                             ( TOUR_PLACE > :WS-CHKPT-TOUR-PLACE
+                               OR (TOUR_PLACE = :WS-CHKPT-TOUR-PLACE
+                                   AND TOUR_DATE > :WS-CHKPT-TOUR-DATE)
+                               OR (TOUR_PLACE = :WS-CHKPT-TOUR-PLACE
+                                   AND TOUR_DATE = :WS-CHKPT-TOUR-DATE
+                                   AND CUSTOMER_ID >
+                                       :WS-CHKPT-CUSTOMER-ID) )
+                       ORDER BY TOUR_PLACE, TOUR_DATE, CUSTOMER_ID
+           END-EXEC.
+      * DECLARE CURSOR FOR THE ROWS CURSOR_TOUR_DETIALS' WHERE CLAUSE
+      * EXCLUDES - SOLO TRAVELERS AND TOURS AT OR BELOW 1000/HEAD -
+      * SO THEY STILL GET TO TOUR.PS INSTEAD OF SITTING UNTOUCHED.
+           EXEC SQL
+               DECLARE CURSOR_TOUR_EXCLUDED CURSOR FOR
+                   SELECT
+                       *
+                       FROM TOUR_DETAILS
+                       WHERE (GROUP_SIZE <= 1 OR
+                             PRICE_PER_HEAD <= 1000) AND
+                             ( TOUR_PLACE > :WS-CHKPT-EXCL-TOUR-PLACE
+                               OR (TOUR_PLACE =
+                                       :WS-CHKPT-EXCL-TOUR-PLACE
+                                   AND TOUR_DATE >
+                                       :WS-CHKPT-EXCL-TOUR-DATE)
+                               OR (TOUR_PLACE =
+                                       :WS-CHKPT-EXCL-TOUR-PLACE
+                                   AND TOUR_DATE =
+                                       :WS-CHKPT-EXCL-TOUR-DATE
+                                   AND CUSTOMER_ID >
+                                       :WS-CHKPT-EXCL-CUST-ID) )
+                       ORDER BY TOUR_PLACE, TOUR_DATE, CUSTOMER_ID
            END-EXEC.
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM 1000-OPEN-IO
            PERFORM 2000-PROCESS-REC
+           PERFORM 2500-PROCESS-EXCLUDED-REC
            PERFORM 9000-TERM.
        0000-MAIN-END. EXIT.
 
        1000-OPEN-IO.
+           PERFORM 1050-READ-CHKPT
            PERFORM 1100-CURSOR-OPEN
+           PERFORM 1150-CURSOR-EXCL-OPEN
            PERFORM 1200-OPEN-TOUR-PS
-           PERFORM 1300-OPEN-ODEL-PS.
+           PERFORM 1300-OPEN-ODEL-PS
+           PERFORM 1400-OPEN-WAIT-PS.
        1000-OPEN-IO-END. EXIT.
 
+      ******************************************************************
+      * 1050-READ-CHKPT: LOADS THE LAST CHECKPOINT SYSCHK HOLDS, IF     *
+      * ANY, BEFORE CURSOR_TOUR_DETIALS IS OPENED - A FRESH SYSCHK (NO  *
+      * PRIOR CHECKPOINT) LEAVES THE WS-CHKPT-* KEYS AT LOW-VALUES SO   *
+      * THE CURSOR'S WHERE CLAUSE MATCHES EVERY QUALIFYING ROW, EXACTLY*
+      * AS IT DID BEFORE CHECKPOINTING EXISTED.                        *
+      ******************************************************************
+       1050-READ-CHKPT.
+           MOVE LOW-VALUES TO WS-CHKPT-TOUR-PLACE
+           MOVE LOW-VALUES TO WS-CHKPT-TOUR-DATE
+           MOVE LOW-VALUES TO WS-CHKPT-CUSTOMER-ID
+           MOVE LOW-VALUES TO WS-CHKPT-EXCL-TOUR-PLACE
+           MOVE LOW-VALUES TO WS-CHKPT-EXCL-TOUR-DATE
+           MOVE LOW-VALUES TO WS-CHKPT-EXCL-CUST-ID
+           OPEN INPUT O-CHKPT
+           IF FS-CHKPT-SUCC
+               PERFORM UNTIL FS-CHKPT-EOF
+                   READ O-CHKPT INTO O-CHKPT-REC
+                       AT END
+                           MOVE 10 TO FS-CHKPT
+                       NOT AT END
+                           EVALUATE CHKPT-REC-TYPE
+                           WHEN 'E'
+                               MOVE CHKPT-TOUR-PLACE TO
+                                   WS-CHKPT-EXCL-TOUR-PLACE
+                               MOVE CHKPT-TOUR-DATE  TO
+                                   WS-CHKPT-EXCL-TOUR-DATE
+                               MOVE CHKPT-CUSTOMER-ID TO
+                                   WS-CHKPT-EXCL-CUST-ID
+                           WHEN OTHER
+                               MOVE CHKPT-TOUR-PLACE TO
+                                   WS-CHKPT-TOUR-PLACE
+                               MOVE CHKPT-TOUR-DATE  TO
+                                   WS-CHKPT-TOUR-DATE
+                               MOVE CHKPT-CUSTOMER-ID TO
+                                   WS-CHKPT-CUSTOMER-ID
+                           END-EVALUATE
+                   END-READ
+               END-PERFORM
+               CLOSE O-CHKPT
+               IF WS-CHKPT-TOUR-PLACE NOT = LOW-VALUES
+                   DISPLAY 'RESUMING PAST CHECKPOINT: '
+                       WS-CHKPT-TOUR-PLACE ' / ' WS-CHKPT-TOUR-DATE
+                       ' / ' WS-CHKPT-CUSTOMER-ID
+               END-IF
+               IF WS-CHKPT-EXCL-TOUR-PLACE NOT = LOW-VALUES
+                   DISPLAY 'RESUMING PAST EXCLUDED CHECKPOINT: '
+                       WS-CHKPT-EXCL-TOUR-PLACE ' / '
+                       WS-CHKPT-EXCL-TOUR-DATE ' / '
+                       WS-CHKPT-EXCL-CUST-ID
+               END-IF
+           ELSE
+               DISPLAY 'NO PRIOR SYSCHK CHECKPOINT - STARTING FRESH'
+           END-IF.
+       1050-READ-CHKPT-END. EXIT.
+
        1100-CURSOR-OPEN.
            EXEC SQL
                OPEN CURSOR_TOUR_DETIALS
-           END-EXEC.                       
+           END-EXEC.
            EVALUATE TRUE
            WHEN SQLCODE = DB2-SUCCESS
                DISPLAY 'OPENED CURSOR & PERFORMED THE SELECT.'
@@ -125,24 +382,56 @@
                DISPLAY 'SQL ERROR CODE: ' SQLCODE
                CALL 'DSNTIAR' USING SQLCA WS-ERR-MSG WS-ERR-LRECL
                DISPLAY WS-ERR-MSG
+               MOVE '1100-CURSOR-OPEN' TO WS-SQLERR-PARA
+               PERFORM H001-LOG-SQL-ERROR
+               MOVE 'N' TO WS-RUN-OK-SW
                PERFORM 9000-TERM
            END-EVALUATE.
        1100-CURSOR-OPEN-END. EXIT.
 
+       1150-CURSOR-EXCL-OPEN.
+           EXEC SQL
+               OPEN CURSOR_TOUR_EXCLUDED
+           END-EXEC.
+           EVALUATE TRUE
+           WHEN SQLCODE = DB2-SUCCESS
+               DISPLAY 'OPENED EXCLUDED-ROWS CURSOR.'
+           WHEN OTHER
+               DISPLAY 'FAILED EXCLUDED-ROWS CURSOR OPEN.'
+               DISPLAY 'SQL ERROR CODE: ' SQLCODE
+               CALL 'DSNTIAR' USING SQLCA WS-ERR-MSG WS-ERR-LRECL
+               DISPLAY WS-ERR-MSG
+               MOVE '1150-CURSOR-EXCL-OPEN' TO WS-SQLERR-PARA
+               PERFORM H001-LOG-SQL-ERROR
+               MOVE 'N' TO WS-RUN-OK-SW
+               PERFORM 9000-TERM
+           END-EVALUATE.
+       1150-CURSOR-EXCL-OPEN-END. EXIT.
+
        1200-OPEN-TOUR-PS.
            OPEN OUTPUT O-TOUR-PS
            IF FS-TOUR = FILE-SUCCESS DISPLAY 'OPENED TOUR.PS' EXIT
            ELSE DISPLAY 'ERROR OPENING TOUR.PS, EC: ' FS-TOUR
+               MOVE 'N' TO WS-RUN-OK-SW
                PERFORM 9000-TERM END-IF.
        1200-OPEN-TOUR-PS-END. EXIT.
 
-       1300-OPEN-ODEL-PS.           
+       1300-OPEN-ODEL-PS.
            OPEN OUTPUT O-ODEL-PS
            IF FS-ODEL = FILE-SUCCESS DISPLAY 'OPENED ODEL.PS' EXIT
            ELSE DISPLAY 'ERROR OPENING ODEL.PS, EC: ' FS-TOUR
+               MOVE 'N' TO WS-RUN-OK-SW
                PERFORM 9000-TERM END-IF.
        1300-OPEN-ODEL-PS-END. EXIT.
 
+       1400-OPEN-WAIT-PS.
+           OPEN OUTPUT O-WAIT-PS
+           IF FS-WAIT = FILE-SUCCESS DISPLAY 'OPENED WAITLIST PS' EXIT
+           ELSE DISPLAY 'ERROR OPENING WAITLIST PS, EC: ' FS-WAIT
+               MOVE 'N' TO WS-RUN-OK-SW
+               PERFORM 9000-TERM END-IF.
+       1400-OPEN-WAIT-PS-END. EXIT.
+
        2000-PROCESS-REC.
            PERFORM UNTIL SQLCODE = DB2-EOF
                PERFORM 2100-FETCH-CURSOR
@@ -150,6 +439,17 @@
                    CONTINUE
                ELSE
                   PERFORM 2200-DISPLAY-REC
+      * RECORD HOW FAR THE CURSOR GOT AND PERIODICALLY POST IT TO
+      * SYSCHK SO AN ABEND MID-SCROLL CAN RESTART PAST WHAT'S ALREADY
+      * BEEN HANDLED INSTEAD OF RESCANNING THE WHOLE TABLE.
+                  MOVE HV-TOUR-TOUR-PLACE  TO WS-CHKPT-TOUR-PLACE
+                  MOVE HV-TOUR-TOUR-DATE   TO WS-CHKPT-TOUR-DATE
+                  MOVE HV-TOUR-CUSTOMER-ID TO WS-CHKPT-CUSTOMER-ID
+                  ADD 1 TO WS-CHKPT-SINCE
+                  IF WS-CHKPT-SINCE >= WS-CHKPT-INTERVAL
+                      PERFORM H002-WRITE-CHECKPOINT
+                      MOVE ZEROES TO WS-CHKPT-SINCE
+                  END-IF
                END-IF
            END-PERFORM.
        2000-PROCESS-REC-END. EXIT.
@@ -163,6 +463,8 @@
                    ,:HV-TOUR-TOUR-DATE
                    ,:HV-TOUR-GROUP-SIZE
                    ,:HV-TOUR-PRICE-PER-HEAD
+                   ,:HV-TOUR-CUSTOMER-ID
+                   ,:HV-TOUR-CURRENCY-CODE
            END-EXEC.
            EVALUATE TRUE
            WHEN SQLCODE = DB2-SUCCESS
@@ -173,6 +475,8 @@
                DISPLAY 'SQL ERROR: ' SQLCODE
                CALL 'DSNTIAR' USING SQLCA WS-ERR-MSG WS-ERR-LRECL
                DISPLAY WS-ERR-MSG
+               MOVE '2100-FETCH-CURSOR' TO WS-SQLERR-PARA
+               PERFORM H001-LOG-SQL-ERROR
            END-EVALUATE.
        2100-FETCH-CURSOR-END. EXIT.
 
@@ -184,13 +488,19 @@
            DISPLAY '  TOUR DATE:      ' HV-TOUR-TOUR-DATE
            DISPLAY '  GROUP SIZE:     ' HV-TOUR-GROUP-SIZE
            DISPLAY '  PRICE PER HEAD: ' HV-TOUR-PRICE-PER-HEAD
+           DISPLAY '  CUSTOMER ID:    ' HV-TOUR-CUSTOMER-ID
            IF WS-IS-NULL = 1 THEN
                DISPLAY 'NULL FOUND.'
                PERFORM 2211-WRITE-TO-ODEL
            ELSE
-               PERFORM 2212-CALC-NUMBERS
-               PERFORM 2213-INSERT-TO-SDIS
-               PERFORM 2214-WRITE-TO-TOUR
+               PERFORM 2215-CHECK-CAPACITY
+               IF WS-CAPACITY-OK
+                   PERFORM 2212-CALC-NUMBERS
+                   PERFORM 2213-INSERT-TO-SDIS
+                   PERFORM 2214-WRITE-TO-TOUR
+               ELSE
+                   PERFORM 2216-WRITE-TO-WAITLIST
+               END-IF
                DISPLAY '----------------------------------------------'
            END-IF.
        2200-DISPLAY-REC-END. EXIT.
@@ -211,12 +521,37 @@
            MOVE HV-TOUR-TOUR-DATE      TO O-ODEL-DATE
            MOVE HV-TOUR-GROUP-SIZE     TO O-ODEL-GROUP-SIZE
            MOVE HV-TOUR-PRICE-PER-HEAD TO O-ODEL-PRICE-PHEAD
+           MOVE HV-TOUR-CUSTOMER-ID    TO O-ODEL-CUSTOMER-ID
+           MOVE HV-TOUR-CURRENCY-CODE  TO O-ODEL-CURRENCY
            WRITE O-ODEL-REC
            DISPLAY 'REC MOVED TO ODEL.PS.'
+      * HOLD THE TOUR IN THE NEEDS_GUIDE QUEUE INSTEAD OF LOSING IT -
+      * GD013A11 ASSIGNS A GUIDE AND RE-INSERTS IT INTO TOUR_DETAILS.
+           MOVE HV-TOUR-TOUR-PLACE     TO HV-NGQ-TOUR-PLACE
+           MOVE HV-TOUR-LANGUAGE       TO HV-NGQ-LANGUAGE
+           MOVE HV-TOUR-TOUR-DATE      TO HV-NGQ-TOUR-DATE
+           MOVE HV-TOUR-GROUP-SIZE     TO HV-NGQ-GROUP-SIZE
+           MOVE HV-TOUR-PRICE-PER-HEAD TO HV-NGQ-PRICE-PER-HEAD
+           MOVE HV-TOUR-CUSTOMER-ID    TO HV-NGQ-CUSTOMER-ID
+           MOVE HV-TOUR-CURRENCY-CODE  TO HV-NGQ-CURRENCY-CODE
+           DISPLAY 'QUEUING REC TO NEEDS_GUIDE: ' HV-NGQ-TOUR-PLACE
+           EXEC SQL
+               INSERT INTO NEEDS_GUIDE VALUES (
+                :HV-NGQ-TOUR-PLACE
+               ,:HV-NGQ-LANGUAGE
+               ,:HV-NGQ-TOUR-DATE
+               ,:HV-NGQ-GROUP-SIZE
+               ,:HV-NGQ-PRICE-PER-HEAD
+               ,:HV-NGQ-CUSTOMER-ID
+               ,:HV-NGQ-CURRENCY-CODE
+               )
+           END-EXEC
            DISPLAY 'DELETING REC FROM TABLE: TOUR_DETAILS'
            EXEC SQL
                DELETE FROM TOUR_DETAILS
                    WHERE TOUR_PLACE = :HV-TOUR-TOUR-PLACE
+                     AND TOUR_DATE  = :HV-TOUR-TOUR-DATE
+                     AND CUSTOMER_ID = :HV-TOUR-CUSTOMER-ID
            END-EXEC.
            DISPLAY '---------------------------------------------'.
        2211-WRITE-TO-ODEL-END. EXIT.
@@ -225,11 +560,20 @@
            MOVE HV-TOUR-GROUP-SIZE     TO GROUP-SIZE
            MOVE HV-TOUR-LANGUAGE       TO LANGUAGE
            MOVE HV-TOUR-PRICE-PER-HEAD TO PRICE-PER-HEAD
+           PERFORM 2212C0-LOOKUP-CURRENCY
       * CALC DISCOUNT
            PERFORM 2212A-CALC-DISCOUNT
-           MOVE DISCOUNT               TO O-TOUR-DISCOUNT
-      * CALC FINAL PRICE
+      * CALC FINAL PRICE - MUST RUN OFF THE RAW, PRE-CONVERSION
+      * DISCOUNT SINCE ITS PRICING BANDS (10-20/20-40/40-50/50-100)
+      * ARE CALIBRATED AGAINST THAT RAW VALUE. HV-TOUR-PRICE-PER-HEAD
+      * IS ALREADY STATED IN THE BOOKING'S OWN CURRENCY (TOUR_DETAILS
+      * IS KEYED BY CURRENCY_CODE), SO DISCOUNT/FINAL-PRICE ARE ALREADY
+      * IN THAT SAME CURRENCY AND MUST NOT BE RE-CONVERTED - THEY'RE
+      * STORED/OUTPUT TAGGED WITH HV-TOUR-CURRENCY-CODE AS-IS.
+      * 2212C0-LOOKUP-CURRENCY IS STILL PERFORMED SO AN UNRECOGNIZED
+      * CURRENCY CODE ON THE INCOMING BOOKING IS LOGGED.
            PERFORM 2212B-CALC-FINAL-PRICE
+           MOVE DISCOUNT               TO O-TOUR-DISCOUNT
            MOVE FINAL-PRICE            TO O-TOUR-FINAL-PRICE
       * CALC GROUP PRICE
            COMPUTE O-TOUR-GROUP-DIS =
@@ -240,53 +584,136 @@
        2212-CALC-NUMBERS-END. EXIT.
 
        2212A-CALC-DISCOUNT.
+           PERFORM 2212A0-LOOKUP-LANG
            EVALUATE TRUE
            WHEN (GROUP-SIZE = 5)
                COMPUTE DISCOUNT = PRICE-PER-HEAD * 0.01
            WHEN (GROUP-SIZE > 5   AND
                  GROUP-SIZE <= 10 AND
-                 LANGUAGE = 'ENG')
+                 WS-LANG-FOUND)
                COMPUTE DISCOUNT = PRICE-PER-HEAD * 0.02
            WHEN (GROUP-SIZE > 10  AND
                  GROUP-SIZE <= 20)
                COMPUTE DISCOUNT = PRICE-PER-HEAD * 0.03
            WHEN (GROUP-SIZE > 20  AND
                  GROUP-SIZE <= 30 AND
-                 LANGUAGE = 'ENG')
-               COMPUTE DISCOUNT = PRICE-PER-HEAD * 0.018
-           WHEN (GROUP-SIZE > 20  AND
-                 GROUP-SIZE <= 30 AND
-                 LANGUAGE = 'TAM')
-               COMPUTE DISCOUNT = PRICE-PER-HEAD * 0.015
+                 WS-LANG-FOUND)
+               COMPUTE DISCOUNT = PRICE-PER-HEAD * WS-LANG-MATCH-RATE
            WHEN OTHER
                COMPUTE DISCOUNT = 0
-           END-EVALUATE.
+           END-EVALUATE
+           PERFORM 2212A1-CHECK-LOYALTY.
        2212A-CALC-DISCOUNT-END. EXIT.
 
+      ******************************************************************
+      * 2212A1-CHECK-LOYALTY: A REPEAT CUSTOMER - ONE WITH AT LEAST ONE *
+      * PRIOR ROW ALREADY IN SEASON_DISCOUNT - GETS THE DISCOUNT JUST   *
+      * CALCULATED ABOVE BUMPED BY WS-LOYALTY-BONUS-RATE INSTEAD OF     *
+      * PAYING THE SAME RATE AS A FIRST-TIME BOOKING.                  *
+      ******************************************************************
+       2212A1-CHECK-LOYALTY.
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-LOYALTY-COUNT
+                   FROM SEASON_DISCOUNT
+                   WHERE CUSTOMER_ID = :HV-TOUR-CUSTOMER-ID
+           END-EXEC
+           IF WS-LOYALTY-COUNT > 0
+               COMPUTE DISCOUNT = DISCOUNT * WS-LOYALTY-BONUS-RATE
+               DISPLAY 'REPEAT CUSTOMER - LOYALTY BONUS APPLIED. '
+                   'PRIOR BOOKINGS: ' WS-LOYALTY-COUNT
+           END-IF.
+       2212A1-CHECK-LOYALTY-END. EXIT.
+
+      ******************************************************************
+      * 2212A0-LOOKUP-LANG: SEARCHES WS-LANG-TABLE FOR THE FETCHED      *
+      * LANGUAGE CODE. AN UNRECOGNIZED CODE LEAVES WS-LANG-FOUND-SW AT  *
+      * 'N' SO THE BAND TESTS ABOVE FALL THROUGH LIKE THEY ALWAYS DID   *
+      * FOR A LANGUAGE WE DON'T ACTUALLY RUN TOURS IN.                  *
+      ******************************************************************
+       2212A0-LOOKUP-LANG.
+           MOVE 'N' TO WS-LANG-FOUND-SW
+           MOVE ZEROES TO WS-LANG-MATCH-RATE
+           SET WS-LANG-IDX TO 1
+           SEARCH WS-LANG-ENTRY
+               AT END
+                   DISPLAY 'UNRECOGNIZED LANGUAGE CODE: ' LANGUAGE
+               WHEN WS-LANG-CODE(WS-LANG-IDX) = LANGUAGE
+                   MOVE 'Y'                     TO WS-LANG-FOUND-SW
+                   MOVE WS-LANG-RATE(WS-LANG-IDX) TO WS-LANG-MATCH-RATE
+           END-SEARCH.
+       2212A0-LOOKUP-LANG-END. EXIT.
+
+      ******************************************************************
+      * 2212C0-LOOKUP-CURRENCY: SEARCHES WS-CURR-TABLE FOR THE FETCHED *
+      * CURRENCY CODE AND RETURNS ITS RATE AGAINST THE BASE CURRENCY   *
+      * (USD) IN WS-CURR-MATCH-RATE. AN UNRECOGNIZED CODE DEFAULTS TO  *
+      * 1.0000 SO PROCESSING CAN CONTINUE, BUT IT'S LOGGED INSTEAD OF   *
+      * BEING SILENTLY TREATED AS THE BASE CURRENCY.                   *
+      ******************************************************************
+       2212C0-LOOKUP-CURRENCY.
+           MOVE 'N'    TO WS-CURR-FOUND-SW
+           MOVE 1.0000 TO WS-CURR-MATCH-RATE
+           SET WS-CURR-IDX TO 1
+           SEARCH WS-CURR-ENTRY
+               AT END
+                   DISPLAY 'UNRECOGNIZED CURRENCY CODE: '
+                       HV-TOUR-CURRENCY-CODE
+                       ' - DEFAULTING TO BASE CURRENCY RATE.'
+               WHEN WS-CURR-CODE(WS-CURR-IDX) = HV-TOUR-CURRENCY-CODE
+                   MOVE 'Y'                        TO WS-CURR-FOUND-SW
+                   MOVE WS-CURR-RATE(WS-CURR-IDX)   TO WS-CURR-MATCH-RATE
+           END-SEARCH.
+       2212C0-LOOKUP-CURRENCY-END. EXIT.
+
        2212B-CALC-FINAL-PRICE.
+           PERFORM 2212B0-CALC-SEASON-MULT
            EVALUATE TRUE
            WHEN (DISCOUNT >= 10   AND
                  DISCOUNT <= 20)
                COMPUTE FINAL-PRICE =
-                   PRICE-PER-HEAD - (GROUP-SIZE * DISCOUNT) - 10
+                   (PRICE-PER-HEAD - (GROUP-SIZE * DISCOUNT) - 10)
+                   * WS-SEASON-MULT
            WHEN (DISCOUNT >  20   AND
                  DISCOUNT <= 40)
                COMPUTE FINAL-PRICE =
-                   PRICE-PER-HEAD - (GROUP-SIZE * DISCOUNT) - 12
+                   (PRICE-PER-HEAD - (GROUP-SIZE * DISCOUNT) - 12)
+                   * WS-SEASON-MULT
            WHEN (DISCOUNT >  40   AND
                  DISCOUNT <= 50)
                COMPUTE FINAL-PRICE =
-                   PRICE-PER-HEAD - (GROUP-SIZE * DISCOUNT) - 13
+                   (PRICE-PER-HEAD - (GROUP-SIZE * DISCOUNT) - 13)
+                   * WS-SEASON-MULT
            WHEN (DISCOUNT >  50   AND
                  DISCOUNT <= 100)
                COMPUTE FINAL-PRICE =
-                   PRICE-PER-HEAD - (GROUP-SIZE * DISCOUNT) - 9
+                   (PRICE-PER-HEAD - (GROUP-SIZE * DISCOUNT) - 9)
+                   * WS-SEASON-MULT
            WHEN OTHER
                DISPLAY 'THIS SHOULD NOT HAPPEN.'
                COMPUTE FINAL-PRICE = 0
            END-EVALUATE.
        2212B-CALC-FINAL-PRICE-END. EXIT.
 
+      ******************************************************************
+      * 2212B0-CALC-SEASON-MULT: PULLS THE MONTH OUT OF                *
+      * HV-TOUR-TOUR-DATE (YYYY-MM-DD) AND SETS WS-SEASON-MULT SO PEAK- *
+      * SEASON TOURS PRICE ABOVE THE FLAT DISCOUNT DEDUCTION INSTEAD OF *
+      * THE SAME AS AN OFF-SEASON TOUR.                                 *
+      ******************************************************************
+       2212B0-CALC-SEASON-MULT.
+           MOVE HV-TOUR-TOUR-DATE(6:2) TO WS-SEASON-MONTH
+           EVALUATE WS-SEASON-MONTH
+               WHEN '06' WHEN '07' WHEN '08' WHEN '12'
+                   MOVE 1.15 TO WS-SEASON-MULT
+               WHEN '04' WHEN '05' WHEN '09' WHEN '10'
+                   MOVE 1.05 TO WS-SEASON-MULT
+               WHEN OTHER
+                   MOVE 1.00 TO WS-SEASON-MULT
+           END-EVALUATE
+           DISPLAY '   SEASON MONTH: ' WS-SEASON-MONTH
+               ' MULTIPLIER: ' WS-SEASON-MULT.
+       2212B0-CALC-SEASON-MULT-END. EXIT.
+
        2213-INSERT-TO-SDIS.
            MOVE HV-TOUR-TOUR-PLACE TO HV-SDIS-TOUR-PLACE
            MOVE FINAL-PRICE        TO HV-SDIS-FINAL-PRICE
@@ -294,6 +721,8 @@
            MOVE DISCOUNT           TO HV-SDIS-DISCOUNT
            MOVE HV-TOUR-TOUR-DATE  TO HV-SDIS-DATE
            MOVE O-TOUR-GROUP-DIS   TO HV-SDIS-GROUP-DISCOUNT
+           MOVE HV-TOUR-CUSTOMER-ID TO HV-SDIS-CUSTOMER-ID
+           MOVE HV-TOUR-CURRENCY-CODE TO HV-SDIS-CURRENCY-CODE
            EXEC SQL
                INSERT INTO SEASON_DISCOUNT VALUES (
                 :HV-SDIS-TOUR-PLACE
@@ -302,6 +731,8 @@
                ,:HV-SDIS-DISCOUNT
                ,:HV-SDIS-DATE
                ,:HV-SDIS-GROUP-DISCOUNT
+               ,:HV-SDIS-CUSTOMER-ID
+               ,:HV-SDIS-CURRENCY-CODE
                )
            END-EXEC.
        2213-INSERT-TO-SDIS-END. EXIT.
@@ -314,17 +745,239 @@
            MOVE HV-TOUR-TOUR-DATE  TO O-TOUR-DATE
       *    05 O-TOUR-GROUP-DIS    PIC 9(09).
            MOVE HV-TOUR-GROUP-SIZE TO O-TOUR-GROUP-SIZE
+           MOVE HV-TOUR-CUSTOMER-ID TO O-TOUR-CUSTOMER-ID
+           MOVE HV-TOUR-CURRENCY-CODE TO O-TOUR-CURRENCY
            WRITE O-TOUR-REC
            DISPLAY 'WRITTEN TO TOUR.PS, REC: ' O-TOUR-REC
            DISPLAY '--------------------------------------------------'.
        2214-WRITE-TO-TOUR-END. EXIT.
 
+      ******************************************************************
+      * 2215-CHECK-CAPACITY: LOOKS UP TOUR_CAPACITY FOR THIS            *
+      * TOUR_PLACE/TOUR_DATE. NO ROW ON FILE MEANS THE PLACE/DATE ISN'T *
+      * CAPACITY-MANAGED, SO IT'S LET THROUGH AS OK - WS-CAPACITY-      *
+      * NOTFND-SW IS RAISED SO THAT CASE IS LOGGED RATHER THAN SILENT.  *
+      * OTHERWISE A GROUP THAT WOULD PUSH BOOKED OVER CAPACITY FLIPS    *
+      * WS-CAPACITY-OK-SW TO 'N' SO 2200-DISPLAY-REC ROUTES IT TO THE   *
+      * WAITLIST INSTEAD OF 2212-CALC-NUMBERS.                          *
+      ******************************************************************
+       2215-CHECK-CAPACITY.
+           MOVE 'Y' TO WS-CAPACITY-OK-SW
+           MOVE 'N' TO WS-CAPACITY-NOTFND-SW
+           EXEC SQL
+               SELECT CAPACITY, BOOKED
+                   INTO :HV-TCAP-CAPACITY, :HV-TCAP-BOOKED
+                   FROM TOUR_CAPACITY
+                   WHERE TOUR_PLACE = :HV-TOUR-TOUR-PLACE
+                     AND TOUR_DATE  = :HV-TOUR-TOUR-DATE
+           END-EXEC
+           EVALUATE TRUE
+           WHEN SQLCODE = DB2-SUCCESS
+               IF (HV-TCAP-BOOKED + HV-TOUR-GROUP-SIZE) > HV-TCAP-CAPACITY
+                   MOVE 'N' TO WS-CAPACITY-OK-SW
+                   DISPLAY 'OVER CAPACITY - ROUTING TO WAITLIST.'
+               ELSE
+                   PERFORM 2215A-UPDATE-BOOKED
+               END-IF
+           WHEN SQLCODE = DB2-EOF
+               MOVE 'Y' TO WS-CAPACITY-NOTFND-SW
+               IF WS-CAPACITY-NOTFND
+                   DISPLAY 'NO TOUR_CAPACITY ROW FOR: '
+                       HV-TOUR-TOUR-PLACE ' / ' HV-TOUR-TOUR-DATE
+                       ' - NOT CAPACITY-MANAGED, LETTING GROUP THROUGH'
+               END-IF
+           WHEN OTHER
+               DISPLAY 'SQL ERROR: ' SQLCODE
+               CALL 'DSNTIAR' USING SQLCA WS-ERR-MSG WS-ERR-LRECL
+               DISPLAY WS-ERR-MSG
+               MOVE '2215-CHECK-CAPACITY' TO WS-SQLERR-PARA
+               PERFORM H001-LOG-SQL-ERROR
+           END-EVALUATE.
+       2215-CHECK-CAPACITY-END. EXIT.
+
+       2215A-UPDATE-BOOKED.
+           COMPUTE HV-TCAP-BOOKED = HV-TCAP-BOOKED + HV-TOUR-GROUP-SIZE
+           EXEC SQL
+               UPDATE TOUR_CAPACITY
+                   SET BOOKED = :HV-TCAP-BOOKED
+                   WHERE TOUR_PLACE = :HV-TOUR-TOUR-PLACE
+                     AND TOUR_DATE  = :HV-TOUR-TOUR-DATE
+           END-EXEC.
+       2215A-UPDATE-BOOKED-END. EXIT.
+
+       2216-WRITE-TO-WAITLIST.
+           MOVE HV-TOUR-TOUR-PLACE TO O-WAIT-TOUR-PLACE
+           MOVE HV-TOUR-TOUR-DATE  TO O-WAIT-TOUR-DATE
+           MOVE HV-TOUR-GROUP-SIZE TO O-WAIT-GROUP-SIZE
+           MOVE HV-TOUR-CUSTOMER-ID TO O-WAIT-CUSTOMER-ID
+           MOVE HV-TCAP-CAPACITY   TO O-WAIT-CAPACITY
+           MOVE HV-TCAP-BOOKED     TO O-WAIT-BOOKED
+           WRITE O-WAIT-REC
+           DISPLAY 'WRITTEN TO WAITLIST, REC: ' O-WAIT-REC.
+       2216-WRITE-TO-WAITLIST-END. EXIT.
+
+      ******************************************************************
+      * 2500-PROCESS-EXCLUDED-REC: SOLO TRAVELERS AND TOURS AT OR      *
+      * BELOW 1000/HEAD NEVER QUALIFY FOR A DISCOUNT, SO THIS SKIPS    *
+      * 2212A/2212B ENTIRELY AND WRITES STRAIGHT TO TOUR.PS WITH       *
+      * DISCOUNT/GROUP_DIS ZEROED AND FINAL_PRICE = PRICE_PER_HEAD.    *
+      ******************************************************************
+       2500-PROCESS-EXCLUDED-REC.
+           PERFORM UNTIL SQLCODE = DB2-EOF
+               PERFORM 2510-FETCH-EXCLUDED
+               IF SQLCODE = DB2-EOF
+                   CONTINUE
+               ELSE
+                   PERFORM 2520-WRITE-EXCLUDED-TO-TOUR
+               END-IF
+           END-PERFORM.
+       2500-PROCESS-EXCLUDED-REC-END. EXIT.
+
+       2510-FETCH-EXCLUDED.
+           EXEC SQL
+               FETCH CURSOR_TOUR_EXCLUDED INTO
+                    :HV-TOUR-TOUR-PLACE
+                   ,:HV-TOUR-TOUR-GUIDE :TOUR-GUIDE-NULL
+                   ,:HV-TOUR-LANGUAGE
+                   ,:HV-TOUR-TOUR-DATE
+                   ,:HV-TOUR-GROUP-SIZE
+                   ,:HV-TOUR-PRICE-PER-HEAD
+                   ,:HV-TOUR-CUSTOMER-ID
+                   ,:HV-TOUR-CURRENCY-CODE
+           END-EXEC.
+           EVALUATE TRUE
+           WHEN SQLCODE = DB2-SUCCESS
+               DISPLAY 'FETCHED EXCLUDED REC: ' DCLTOUR-DETAILS
+           WHEN SQLCODE = DB2-EOF
+               DISPLAY 'END OF EXCLUDED-ROWS CURSOR REACHED'
+           WHEN OTHER
+               DISPLAY 'SQL ERROR: ' SQLCODE
+               CALL 'DSNTIAR' USING SQLCA WS-ERR-MSG WS-ERR-LRECL
+               DISPLAY WS-ERR-MSG
+               MOVE '2510-FETCH-EXCLUDED' TO WS-SQLERR-PARA
+               PERFORM H001-LOG-SQL-ERROR
+           END-EVALUATE.
+       2510-FETCH-EXCLUDED-END. EXIT.
+
+       2520-WRITE-EXCLUDED-TO-TOUR.
+           PERFORM 2212C0-LOOKUP-CURRENCY
+           MOVE HV-TOUR-TOUR-PLACE TO O-TOUR-TOUR-PLACE
+           MOVE HV-TOUR-TOUR-GUIDE TO O-TOUR-TOUR-GUIDE
+           MOVE HV-TOUR-TOUR-DATE  TO O-TOUR-DATE
+           MOVE HV-TOUR-GROUP-SIZE TO O-TOUR-GROUP-SIZE
+           MOVE ZEROES             TO O-TOUR-DISCOUNT, O-TOUR-GROUP-DIS
+      * HV-TOUR-PRICE-PER-HEAD IS ALREADY IN THE BOOKING'S OWN
+      * CURRENCY - NO CONVERSION NEEDED, SAME AS 2212-CALC-NUMBERS.
+           MOVE HV-TOUR-PRICE-PER-HEAD TO O-TOUR-FINAL-PRICE
+           MOVE HV-TOUR-CUSTOMER-ID TO O-TOUR-CUSTOMER-ID
+           MOVE HV-TOUR-CURRENCY-CODE TO O-TOUR-CURRENCY
+           WRITE O-TOUR-REC
+           DISPLAY 'WRITTEN EXCLUDED REC TO TOUR.PS, REC: ' O-TOUR-REC
+           DISPLAY '--------------------------------------------------'
+           MOVE HV-TOUR-TOUR-PLACE  TO WS-CHKPT-EXCL-TOUR-PLACE
+           MOVE HV-TOUR-TOUR-DATE   TO WS-CHKPT-EXCL-TOUR-DATE
+           MOVE HV-TOUR-CUSTOMER-ID TO WS-CHKPT-EXCL-CUST-ID
+           ADD 1 TO WS-CHKPT-EXCL-SINCE
+           IF WS-CHKPT-EXCL-SINCE >= WS-CHKPT-INTERVAL
+               PERFORM H004-WRITE-CHECKPOINT-EXCL
+               MOVE ZEROES TO WS-CHKPT-EXCL-SINCE
+           END-IF.
+       2520-WRITE-EXCLUDED-TO-TOUR-END. EXIT.
+
        9000-TERM.
            EXEC SQL
                CLOSE CURSOR_TOUR_DETIALS
            END-EXEC.
+           EXEC SQL
+               CLOSE CURSOR_TOUR_EXCLUDED
+           END-EXEC.
            CLOSE O-TOUR-PS
            CLOSE O-ODEL-PS
+           CLOSE O-WAIT-PS
+      * A CLEAN FINISH MEANS BOTH CURSORS RAN ALL THE WAY TO DB2-EOF -
+      * NO NEED TO RESUME PAST ANYTHING NEXT TIME, SO SYSCHK IS WIPED.
+      * A RUN THAT GOT HERE BY WAY OF AN EARLIER FAILURE BRANCH LEAVES
+      * WS-RUN-OK-SW SET TO 'N' AND SYSCHK STAYS AS IT IS.
+           IF WS-RUN-OK
+               PERFORM H003-CLEAR-CHECKPOINT
+           END-IF
            DISPLAY 'STOPPING PROGRAM'
            STOP RUN.
-       9000-TERM-END. EXIT.                                                                                                                                      
\ No newline at end of file
+       9000-TERM-END. EXIT.
+
+      ******************************************************************
+      * H001-LOG-SQL-ERROR: EACH WHEN OTHER SQL-ERROR BRANCH ABOVE      *
+      * MOVES THE PARAGRAPH NAME IT FAILED IN INTO WS-SQLERR-PARA AND   *
+      * PERFORMS THIS BEFORE DISPLAYING THE DSNTIAR TEXT, SO A BAD RUN'S*
+      * SQL ERRORS SURVIVE AFTER THE JOB LOG SCROLLS BY.                *
+      ******************************************************************
+       H001-LOG-SQL-ERROR.
+           MOVE 'CA013A11'      TO HV-ERL-PROGRAM-ID
+           MOVE WS-SQLERR-PARA  TO HV-ERL-PARAGRAPH
+           MOVE SQLCODE         TO HV-ERL-SQLCODE-VAL
+           MOVE WS-ERR-TEXT(1)  TO HV-ERL-ERROR-TEXT
+           EXEC SQL
+               INSERT INTO TB_SQL_ERROR_LOG VALUES (
+                :HV-ERL-PROGRAM-ID
+               ,:HV-ERL-PARAGRAPH
+               ,:HV-ERL-SQLCODE-VAL
+               ,:HV-ERL-ERROR-TEXT
+               ,CURRENT DATE
+               ,CURRENT TIME
+               )
+           END-EXEC.
+       H001-LOG-SQL-ERROR-END. EXIT.
+
+      ******************************************************************
+      * H002-WRITE-CHECKPOINT: PERFORMED EVERY WS-CHKPT-INTERVAL        *
+      * RECORDS OUT OF CURSOR_TOUR_DETIALS IN 2000-PROCESS-REC. SYSCHK  *
+      * IS OPENED EXTEND SO EACH CHECKPOINT APPENDS A NEW RECORD -      *
+      * 1050-READ-CHKPT ALWAYS READS FORWARD TO THE LAST ONE ON A       *
+      * RESTART, SO OLDER RECORDS LEFT BEHIND ARE HARMLESS.             *
+      ******************************************************************
+       H002-WRITE-CHECKPOINT.
+           MOVE 'M'                   TO CHKPT-REC-TYPE
+           MOVE WS-CHKPT-TOUR-PLACE   TO CHKPT-TOUR-PLACE
+           MOVE WS-CHKPT-TOUR-DATE    TO CHKPT-TOUR-DATE
+           MOVE WS-CHKPT-CUSTOMER-ID  TO CHKPT-CUSTOMER-ID
+           OPEN EXTEND O-CHKPT
+           IF FS-CHKPT-SUCC
+               WRITE O-CHKPT-REC
+               CLOSE O-CHKPT
+           ELSE
+               DISPLAY 'ERROR OPENING SYSCHK FOR CHECKPOINT, EC: '
+                   FS-CHKPT
+           END-IF.
+       H002-WRITE-CHECKPOINT-END. EXIT.
+
+      ******************************************************************
+      * H004-WRITE-CHECKPOINT-EXCL: SAME AS H002-WRITE-CHECKPOINT BUT   *
+      * FOR CURSOR_TOUR_EXCLUDED'S PASS - PERFORMED EVERY               *
+      * WS-CHKPT-INTERVAL RECORDS OUT OF 2500-PROCESS-EXCLUDED-REC.     *
+      ******************************************************************
+       H004-WRITE-CHECKPOINT-EXCL.
+           MOVE 'E'                     TO CHKPT-REC-TYPE
+           MOVE WS-CHKPT-EXCL-TOUR-PLACE TO CHKPT-TOUR-PLACE
+           MOVE WS-CHKPT-EXCL-TOUR-DATE  TO CHKPT-TOUR-DATE
+           MOVE WS-CHKPT-EXCL-CUST-ID    TO CHKPT-CUSTOMER-ID
+           OPEN EXTEND O-CHKPT
+           IF FS-CHKPT-SUCC
+               WRITE O-CHKPT-REC
+               CLOSE O-CHKPT
+           ELSE
+               DISPLAY 'ERROR OPENING SYSCHK FOR CHECKPOINT, EC: '
+                   FS-CHKPT
+           END-IF.
+       H004-WRITE-CHECKPOINT-EXCL-END. EXIT.
+
+      ******************************************************************
+      * H003-CLEAR-CHECKPOINT: PERFORMED ONLY OUT OF A CLEAN 9000-TERM -*
+      * REOPENING SYSCHK OUTPUT WITHOUT WRITING ANYTHING TRUNCATES IT,  *
+      * SO TOMORROW'S FULL RUN OF CURSOR_TOUR_DETIALS STARTS OVER FROM  *
+      * LOW-VALUES INSTEAD OF SKIPPING ROWS THIS RUN ALREADY COVERED.   *
+      ******************************************************************
+       H003-CLEAR-CHECKPOINT.
+           OPEN OUTPUT O-CHKPT
+           CLOSE O-CHKPT.
+       H003-CLEAR-CHECKPOINT-END. EXIT.
+
