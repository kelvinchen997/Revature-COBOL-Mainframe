@@ -15,7 +15,9 @@
              LANGUAGE                       CHAR(3) NOT NULL,
              TOUR_DATE                      DATE NOT NULL,
              GROUP_SIZE                     INTEGER NOT NULL,
-             PRICE_PER_HEAD                 INTEGER NOT NULL
+             PRICE_PER_HEAD                 INTEGER NOT NULL,
+             CUSTOMER_ID                    CHAR(10) NOT NULL,
+             CURRENCY_CODE                  CHAR(3) NOT NULL
            ) END-EXEC.
       ******************************************************************
       * COBOL DECLARATION FOR TABLE TOUR_DETAILS                       *
@@ -28,6 +30,9 @@
            10 HV-TOUR-GROUP-SIZE   PIC S9(9) USAGE COMP.
            10 HV-TOUR-PRICE-PER-HEAD
               PIC S9(9) USAGE COMP.
+           10 HV-TOUR-CUSTOMER-ID  PIC X(10).
+           10 HV-TOUR-CURRENCY-CODE
+              PIC X(3).
       ******************************************************************
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 6       *
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 8       *
       ******************************************************************
\ No newline at end of file
