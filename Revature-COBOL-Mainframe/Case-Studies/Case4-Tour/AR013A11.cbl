@@ -0,0 +1,276 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AR013A11.
+      *   PROGRAM NAME: AR013A11
+      *   INPUT: JCL PARM 'ARCHIVE_DAYS', OUTTOUR, OUTODEL
+      *   OUTPUT: OUTTOURH, OUTODELH (AGED RECORDS), OUTTOURA, OUTODELA
+      *       (EVERYTHING STILL WITHIN ARCHIVE_DAYS)
+      *   DESCRIPTION: TOUR.PS/ODEL.PS JUST KEEP ACCUMULATING RUN AFTER
+      *       RUN WITH NO CLEANUP STEP ANYWHERE IN CASE4-TOUR. THIS READS
+      *       BOTH EXTRACTS ONCE, SPLITS EACH RECORD ON ITS OWN DATE
+      *       FIELD AGAINST A CUTOFF ARCHIVE_DAYS OLD, AND WRITES AGED
+      *       RECORDS TO THE HISTORY DATASETS AND EVERYTHING ELSE TO A
+      *       REPLACEMENT ACTIVE DATASET. A SEQUENTIAL FILE CAN'T BE
+      *       PURGED IN PLACE, SO - LIKE EVERY OTHER DD IN THIS CASE
+      *       STUDY - A JCL STEP (NOT CHECKED INTO THIS REPO, SEE
+      *       CA013A11/CN013A11/GD013A11/RP013A11) IS EXPECTED TO CATALOG
+      *       OUTTOURA/OUTODELA OVER THE ORIGINAL OUTTOUR/OUTODEL AFTER
+      *       THIS STEP RUNS CLEAN.
+      *   MOD LOG:
+      *    2026-08-08 KC - INITIAL VERSION
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT I-TOUR-PS ASSIGN TO OUTTOUR
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS IS SEQUENTIAL
+               FILE STATUS IS WS-FS-ITOUR.
+           SELECT I-ODEL-PS ASSIGN TO OUTODEL
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS IS SEQUENTIAL
+               FILE STATUS IS WS-FS-IODEL.
+           SELECT O-TOURH-PS ASSIGN TO OUTTOURH
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS IS SEQUENTIAL
+               FILE STATUS IS WS-FS-TOURH.
+           SELECT O-ODELH-PS ASSIGN TO OUTODELH
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS IS SEQUENTIAL
+               FILE STATUS IS WS-FS-ODELH.
+           SELECT O-TOURA-PS ASSIGN TO OUTTOURA
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS IS SEQUENTIAL
+               FILE STATUS IS WS-FS-TOURA.
+           SELECT O-ODELA-PS ASSIGN TO OUTODELA
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS IS SEQUENTIAL
+               FILE STATUS IS WS-FS-ODELA.
+       DATA DIVISION.
+       FILE SECTION.
+       FD I-TOUR-PS.
+       01 I-TOUR-REC.
+           05 I-TOUR-TOUR-PLACE   PIC X(15).
+           05 FILLER              PIC X(01).
+           05 I-TOUR-FINAL-PRICE  PIC 9(07).
+           05 FILLER              PIC X(01).
+           05 I-TOUR-TOUR-GUIDE   PIC X(10).
+           05 FILLER              PIC X(01).
+           05 I-TOUR-DISCOUNT     PIC 9(09).
+           05 FILLER              PIC X(01).
+           05 I-TOUR-DATE         PIC X(10).
+           05 FILLER              PIC X(01).
+           05 I-TOUR-GROUP-DIS    PIC 9(09).
+           05 FILLER              PIC X(01).
+           05 I-TOUR-GROUP-SIZE   PIC 9(02).
+           05 FILLER              PIC X(01).
+           05 I-TOUR-CUSTOMER-ID  PIC X(10).
+           05 FILLER              PIC X(01).
+           05 I-TOUR-CURRENCY     PIC X(03).
+           05 FILLER              PIC X(01).
+       FD I-ODEL-PS.
+       01 I-ODEL-REC.
+           05 I-ODEL-TOUR-PLACE   PIC X(15).
+           05 FILLER              PIC X(01).
+           05 I-ODEL-TOUR-GUIDE   PIC X(10).
+           05 FILLER              PIC X(01).
+           05 I-ODEL-LANGUAGE     PIC X(03).
+           05 FILLER              PIC X(01).
+           05 I-ODEL-DATE         PIC X(10).
+           05 FILLER              PIC X(01).
+           05 I-ODEL-GROUP-SIZE   PIC 9(02).
+           05 FILLER              PIC X(01).
+           05 I-ODEL-PRICE-PHEAD  PIC 9(05).
+           05 FILLER              PIC X(01).
+           05 I-ODEL-CUSTOMER-ID  PIC X(10).
+           05 FILLER              PIC X(01).
+           05 I-ODEL-CURRENCY     PIC X(03).
+           05 FILLER              PIC X(14).
+       FD O-TOURH-PS.
+       01 O-TOURH-REC              PIC X(84).
+       FD O-ODELH-PS.
+       01 O-ODELH-REC              PIC X(79).
+       FD O-TOURA-PS.
+       01 O-TOURA-REC               PIC X(84).
+       FD O-ODELA-PS.
+       01 O-ODELA-REC               PIC X(79).
+       WORKING-STORAGE SECTION.
+       01 WS-VARS.
+           05 WS-FILE-STATUS.
+               10 WS-FS-ITOUR      PIC 9(02).
+                   88 FS-ITOUR-SUCC    VALUE 00.
+                   88 FS-ITOUR-EOF     VALUE 10.
+               10 WS-FS-IODEL      PIC 9(02).
+                   88 FS-IODEL-SUCC    VALUE 00.
+                   88 FS-IODEL-EOF     VALUE 10.
+               10 WS-FS-TOURH      PIC 9(02).
+                   88 FS-TOURH-SUCC    VALUE 00.
+               10 WS-FS-ODELH      PIC 9(02).
+                   88 FS-ODELH-SUCC    VALUE 00.
+               10 WS-FS-TOURA      PIC 9(02).
+                   88 FS-TOURA-SUCC    VALUE 00.
+               10 WS-FS-ODELA      PIC 9(02).
+                   88 FS-ODELA-SUCC    VALUE 00.
+           05 WS-COUNTERS.
+               10 WS-TOUR-ARCH-CNT  PIC 9(07) VALUE ZEROES.
+               10 WS-TOUR-KEEP-CNT  PIC 9(07) VALUE ZEROES.
+               10 WS-ODEL-ARCH-CNT  PIC 9(07) VALUE ZEROES.
+               10 WS-ODEL-KEEP-CNT  PIC 9(07) VALUE ZEROES.
+           05 WS-PARM-OK-SW         PIC X(01) VALUE 'N'.
+               88 WS-PARM-OK            VALUE 'Y'.
+               88 WS-PARM-BAD            VALUE 'N'.
+           05 WS-ARCHIVE-DAYS       PIC S9(05) COMP VALUE 365.
+           05 WS-CUTOFF-DATE        PIC X(10) VALUE SPACES.
+           05 WS-ERR-MSG.
+               10 WS-ERR-LENGTH     PIC S9(04) COMP VALUE 800.
+               10 WS-ERR-TEXT       PIC X(80) OCCURS 10 TIMES.
+           05 WS-ERR-LRECL          PIC S9(09) COMP VALUE 80.
+           05 WS-SQLERR-PARA        PIC X(30) VALUE SPACES.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+               INCLUDE TBSQLERR
+           END-EXEC.
+       LINKAGE SECTION.
+       01 LK-PARM-REC.
+           05 LK-PARM-LEN    PIC S9(04) COMP.
+           05 LK-PARM-TEXT   PIC X(05).
+       PROCEDURE DIVISION USING LK-PARM-REC.
+       0000-MAIN.
+           PERFORM 0100-PARSE-PARM
+           PERFORM 1000-OPEN-IO
+           PERFORM 2000-GET-CUTOFF-DATE
+           PERFORM 3000-SPLIT-TOUR-PS
+           PERFORM 4000-SPLIT-ODEL-PS
+           PERFORM 9000-TERM.
+       0000-MAIN-END. EXIT.
+
+      ******************************************************************
+      * 0100-PARSE-PARM: AN OPTIONAL PARM OVERRIDES THE DEFAULT 365-DAY *
+      * CUTOFF ABOVE - E.G. '0180' ARCHIVES ANYTHING OVER 180 DAYS OLD. *
+      * A MISSING OR BLANK PARM JUST KEEPS THE DEFAULT.                 *
+      ******************************************************************
+       0100-PARSE-PARM.
+           IF LK-PARM-LEN > 0
+               MOVE LK-PARM-TEXT TO WS-ARCHIVE-DAYS
+           END-IF.
+       0100-PARSE-PARM-END. EXIT.
+
+       1000-OPEN-IO.
+           OPEN INPUT I-TOUR-PS
+           OPEN INPUT I-ODEL-PS
+           OPEN OUTPUT O-TOURH-PS
+           OPEN OUTPUT O-ODELH-PS
+           OPEN OUTPUT O-TOURA-PS
+           OPEN OUTPUT O-ODELA-PS
+           IF FS-ITOUR-SUCC AND FS-IODEL-SUCC AND FS-TOURH-SUCC
+               AND FS-ODELH-SUCC AND FS-TOURA-SUCC AND FS-ODELA-SUCC
+               DISPLAY 'AR013A11 - ALL ARCHIVE FILES OPENED'
+           ELSE
+               DISPLAY 'AR013A11 - ERROR OPENING ARCHIVE FILES. ECS: '
+                   WS-FS-ITOUR ' ' WS-FS-IODEL ' ' WS-FS-TOURH ' '
+                   WS-FS-ODELH ' ' WS-FS-TOURA ' ' WS-FS-ODELA
+               PERFORM 9000-TERM
+           END-IF.
+       1000-OPEN-IO-END. EXIT.
+
+      ******************************************************************
+      * 2000-GET-CUTOFF-DATE: A RECORD DATED BEFORE THIS GOES TO        *
+      * HISTORY - EVERYTHING ELSE IS STILL ACTIVE.                     *
+      ******************************************************************
+       2000-GET-CUTOFF-DATE.
+           EXEC SQL
+               SELECT CHAR(CURRENT DATE - :WS-ARCHIVE-DAYS DAYS)
+               INTO :WS-CUTOFF-DATE
+               FROM SYSIBM.SYSDUMMY1
+           END-EXEC
+           MOVE '2000-GET-CUTOFF-DATE' TO WS-SQLERR-PARA
+           PERFORM H001-SQL-HANDLER
+           DISPLAY 'AR013A11 - ARCHIVING ANYTHING OLDER THAN: '
+               WS-CUTOFF-DATE.
+       2000-GET-CUTOFF-DATE-END. EXIT.
+
+      ******************************************************************
+      * 3000-SPLIT-TOUR-PS: ONE PASS OVER OUTTOUR, ROUTED BY DATE.      *
+      ******************************************************************
+       3000-SPLIT-TOUR-PS.
+           PERFORM UNTIL FS-ITOUR-EOF
+               READ I-TOUR-PS
+                   AT END
+                       MOVE 10 TO WS-FS-ITOUR
+                   NOT AT END
+                       IF I-TOUR-DATE < WS-CUTOFF-DATE
+                           WRITE O-TOURH-REC FROM I-TOUR-REC
+                           ADD 1 TO WS-TOUR-ARCH-CNT
+                       ELSE
+                           WRITE O-TOURA-REC FROM I-TOUR-REC
+                           ADD 1 TO WS-TOUR-KEEP-CNT
+                       END-IF
+               END-READ
+           END-PERFORM
+           DISPLAY 'TOUR.PS RECORDS ARCHIVED: ' WS-TOUR-ARCH-CNT
+               ' KEPT ACTIVE: ' WS-TOUR-KEEP-CNT.
+       3000-SPLIT-TOUR-PS-END. EXIT.
+
+      ******************************************************************
+      * 4000-SPLIT-ODEL-PS: ONE PASS OVER OUTODEL, ROUTED BY DATE.      *
+      ******************************************************************
+       4000-SPLIT-ODEL-PS.
+           PERFORM UNTIL FS-IODEL-EOF
+               READ I-ODEL-PS
+                   AT END
+                       MOVE 10 TO WS-FS-IODEL
+                   NOT AT END
+                       IF I-ODEL-DATE < WS-CUTOFF-DATE
+                           WRITE O-ODELH-REC FROM I-ODEL-REC
+                           ADD 1 TO WS-ODEL-ARCH-CNT
+                       ELSE
+                           WRITE O-ODELA-REC FROM I-ODEL-REC
+                           ADD 1 TO WS-ODEL-KEEP-CNT
+                       END-IF
+               END-READ
+           END-PERFORM
+           DISPLAY 'ODEL.PS RECORDS ARCHIVED: ' WS-ODEL-ARCH-CNT
+               ' KEPT ACTIVE: ' WS-ODEL-KEEP-CNT.
+       4000-SPLIT-ODEL-PS-END. EXIT.
+
+       9000-TERM.
+           CLOSE I-TOUR-PS
+           CLOSE I-ODEL-PS
+           CLOSE O-TOURH-PS
+           CLOSE O-ODELH-PS
+           CLOSE O-TOURA-PS
+           CLOSE O-ODELA-PS
+           DISPLAY 'AR013A11 - TOUR/ODEL ARCHIVE SPLIT COMPLETE'
+           STOP RUN.
+       9000-TERM-END. EXIT.
+      ******************************************************************
+      * HELPER FUNCTIONS                                               *
+      ******************************************************************
+       H001-SQL-HANDLER.
+           IF SQLCODE = 0
+               CONTINUE
+           ELSE
+               MOVE LOW-VALUES TO WS-ERR-MSG
+               CALL 'DSNTIAR' USING SQLCA WS-ERR-MSG WS-ERR-LRECL
+               DISPLAY WS-ERR-MSG
+               PERFORM H002-LOG-SQL-ERROR
+               PERFORM 9000-TERM
+           END-IF.
+       H001-SQL-HANDLER-END. EXIT.
+
+       H002-LOG-SQL-ERROR.
+           MOVE 'AR013A11'      TO HV-ERL-PROGRAM-ID
+           MOVE WS-SQLERR-PARA  TO HV-ERL-PARAGRAPH
+           MOVE SQLCODE         TO HV-ERL-SQLCODE-VAL
+           MOVE WS-ERR-TEXT(1)  TO HV-ERL-ERROR-TEXT
+           EXEC SQL
+               INSERT INTO TB_SQL_ERROR_LOG VALUES (
+                :HV-ERL-PROGRAM-ID
+               ,:HV-ERL-PARAGRAPH
+               ,:HV-ERL-SQLCODE-VAL
+               ,:HV-ERL-ERROR-TEXT
+               ,CURRENT DATE
+               ,CURRENT TIME
+               )
+           END-EXEC.
+       H002-LOG-SQL-ERROR-END. EXIT.
