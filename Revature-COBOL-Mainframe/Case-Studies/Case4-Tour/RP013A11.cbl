@@ -0,0 +1,159 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RP013A11.
+      *   PROGRAM NAME: RP013A11
+      *   INPUT: SQL SELECT FROM SEASON_DISCOUNT
+      *   OUTPUT: ARI011.KELVIN.ASGMTL3.TOUR.PS(SEASDISC) AS: OUTSEAS
+      *   DESCRIPTION: READS SEASON_DISCOUNT AND TOTALS DISCOUNT AND
+      *       GROUP_DISCOUNT BY TOUR_PLACE, GUIDE, AND MONTH SO
+      *       MANAGEMENT CAN REVIEW HOW MUCH DISCOUNT WAS GIVEN OUT
+      *       INSTEAD OF THE TABLE JUST ACCUMULATING WITH NOTHING EVER
+      *       READING IT BACK.
+      *   MOD LOG:
+      *    2026-08-08 KC - INITIAL VERSION
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT O-SEAS-PS ASSIGN TO OUTSEAS
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS IS SEQUENTIAL
+               FILE STATUS IS WS-FS-SEAS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD O-SEAS-PS.
+       01 O-SEAS-REC.
+           05 O-SEAS-TOUR-PLACE   PIC X(15).
+           05 FILLER              PIC X(01).
+           05 O-SEAS-GUIDE        PIC X(10).
+           05 FILLER              PIC X(01).
+           05 O-SEAS-MONTH        PIC 9(02).
+           05 FILLER              PIC X(01).
+           05 O-SEAS-TOT-DISCOUNT PIC 9(11).
+           05 FILLER              PIC X(01).
+           05 O-SEAS-TOT-GRP-DIS  PIC 9(11).
+           05 FILLER              PIC X(29).
+       WORKING-STORAGE SECTION.
+       01 WS-VARS.
+           05 WS-FS-SEAS            PIC 9(02).
+               88 FS-SEAS-SUCC      VALUE 00.
+           05 WS-DEFINES.
+               10 DB2-SUCCESS       PIC S9(09) COMP VALUE 0.
+               10 DB2-EOF           PIC S9(09) COMP VALUE 100.
+           05 WS-ERR-MSG.
+               10 WS-ERR-LENGTH     PIC S9(04) COMP VALUE 800.
+               10 WS-ERR-TEXT       PIC X(80) OCCURS 10 TIMES.
+           05 WS-ERR-LRECL          PIC S9(09) COMP VALUE 80.
+           05 WS-COUNTERS.
+               10 WS-LINE-COUNT     PIC 9(07) VALUE ZEROES.
+           05 WS-HV-TOUR-PLACE      PIC X(15).
+           05 WS-HV-GUIDE           PIC X(10).
+           05 WS-HV-MONTH           PIC S9(09) COMP.
+           05 WS-HV-TOT-DISCOUNT    PIC S9(09) COMP.
+           05 WS-HV-TOT-GRP-DIS     PIC S9(09) COMP.
+           05 WS-SQLERR-PARA        PIC X(30) VALUE SPACES.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+               INCLUDE TBSQLERR
+           END-EXEC.
+           EXEC SQL
+               DECLARE CURSOR_SEASDISC CURSOR FOR
+                   SELECT
+                       TOUR_PLACE
+                      ,GUIDE
+                      ,MONTH(DATE)
+                      ,SUM(DISCOUNT)
+                      ,SUM(GROUP_DISCOUNT)
+                   FROM SEASON_DISCOUNT
+                   GROUP BY TOUR_PLACE, GUIDE, MONTH(DATE)
+                   ORDER BY TOUR_PLACE, GUIDE, MONTH(DATE)
+           END-EXEC.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INIT
+           PERFORM 2000-REPORT-EXTRACT
+           PERFORM 9000-TERM.
+       0000-MAIN-END. EXIT.
+
+       1000-INIT.
+           DISPLAY 'RP013A11 - SEASONAL DISCOUNT SUMMARY STARTING'
+           OPEN OUTPUT O-SEAS-PS
+           IF FS-SEAS-SUCC
+               DISPLAY 'OPENED SEASDISC REPORT'
+           ELSE
+               DISPLAY 'ERROR OPENING SEASDISC REPORT. EC: '
+                   WS-FS-SEAS
+               PERFORM 9000-TERM
+           END-IF.
+       1000-INIT-END. EXIT.
+
+       2000-REPORT-EXTRACT.
+           EXEC SQL OPEN CURSOR_SEASDISC END-EXEC
+           MOVE '2000-REPORT-EXTRACT' TO WS-SQLERR-PARA
+           PERFORM H001-SQL-HANDLER
+           PERFORM UNTIL SQLCODE = DB2-EOF
+               EXEC SQL
+                   FETCH CURSOR_SEASDISC INTO
+                        :WS-HV-TOUR-PLACE
+                       ,:WS-HV-GUIDE
+                       ,:WS-HV-MONTH
+                       ,:WS-HV-TOT-DISCOUNT
+                       ,:WS-HV-TOT-GRP-DIS
+               END-EXEC
+               IF SQLCODE = DB2-EOF
+                   CONTINUE
+               ELSE
+                   PERFORM 2100-WRITE-SUMMARY-LINE
+               END-IF
+           END-PERFORM
+           EXEC SQL CLOSE CURSOR_SEASDISC END-EXEC
+           DISPLAY 'SUMMARY LINES WRITTEN THIS RUN: ' WS-LINE-COUNT.
+       2000-REPORT-EXTRACT-END. EXIT.
+
+       2100-WRITE-SUMMARY-LINE.
+           MOVE WS-HV-TOUR-PLACE   TO O-SEAS-TOUR-PLACE
+           MOVE WS-HV-GUIDE        TO O-SEAS-GUIDE
+           MOVE WS-HV-MONTH        TO O-SEAS-MONTH
+           MOVE WS-HV-TOT-DISCOUNT TO O-SEAS-TOT-DISCOUNT
+           MOVE WS-HV-TOT-GRP-DIS  TO O-SEAS-TOT-GRP-DIS
+           WRITE O-SEAS-REC
+           DISPLAY 'WROTE SUMMARY: ' O-SEAS-REC
+           ADD 1 TO WS-LINE-COUNT.
+       2100-WRITE-SUMMARY-LINE-END. EXIT.
+
+       9000-TERM.
+           CLOSE O-SEAS-PS
+           DISPLAY 'RP013A11 - SEASONAL DISCOUNT SUMMARY COMPLETE'
+           STOP RUN.
+       9000-TERM-END. EXIT.
+      ******************************************************************
+      * HELPER FUNCTIONS                                               *
+      ******************************************************************
+       H001-SQL-HANDLER.
+           IF SQLCODE = DB2-SUCCESS
+               CONTINUE
+           ELSE
+               MOVE LOW-VALUES TO WS-ERR-MSG
+               CALL 'DSNTIAR' USING SQLCA WS-ERR-MSG WS-ERR-LRECL
+               DISPLAY WS-ERR-MSG
+               PERFORM H002-LOG-SQL-ERROR
+               PERFORM 9000-TERM
+           END-IF.
+       H001-SQL-HANDLER-END. EXIT.
+
+       H002-LOG-SQL-ERROR.
+           MOVE 'RP013A11'      TO HV-ERL-PROGRAM-ID
+           MOVE WS-SQLERR-PARA  TO HV-ERL-PARAGRAPH
+           MOVE SQLCODE         TO HV-ERL-SQLCODE-VAL
+           MOVE WS-ERR-TEXT(1)  TO HV-ERL-ERROR-TEXT
+           EXEC SQL
+               INSERT INTO TB_SQL_ERROR_LOG VALUES (
+                :HV-ERL-PROGRAM-ID
+               ,:HV-ERL-PARAGRAPH
+               ,:HV-ERL-SQLCODE-VAL
+               ,:HV-ERL-ERROR-TEXT
+               ,CURRENT DATE
+               ,CURRENT TIME
+               )
+           END-EXEC.
+       H002-LOG-SQL-ERROR-END. EXIT.
