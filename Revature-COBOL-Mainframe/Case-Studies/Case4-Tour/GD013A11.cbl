@@ -0,0 +1,163 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GD013A11.
+      *   PROGRAM NAME: GD013A11
+      *   INPUT: JCL PARM 'TOUR_PLACE,TOUR_DATE,CUSTOMER_ID,GUIDE',
+      *       NEEDS_GUIDE
+      *   OUTPUT: TOUR_DETAILS, NEEDS_GUIDE
+      *   DESCRIPTION: ASSIGNS A GUIDE TO A TOUR HELD IN THE
+      *       NEEDS_GUIDE QUEUE (QUEUED THERE BY CA013A11'S
+      *       2211-WRITE-TO-ODEL WHEN TOUR_GUIDE CAME BACK NULL), THEN
+      *       RE-INSERTS THE TOUR INTO TOUR_DETAILS WITH THE GUIDE
+      *       POPULATED SO THE NEXT CA013A11 RUN PICKS IT UP AND FEEDS
+      *       IT THROUGH 2200-DISPLAY-REC'S NORMAL DISCOUNT/PRICE PATH.
+      *   MOD LOG:
+      *    2026-08-08 KC - INITIAL VERSION
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-VARS.
+           05 WS-ERR-MSG.
+               10 WS-ERR-LENGTH     PIC S9(04) COMP VALUE 800.
+               10 WS-ERR-TEXT       PIC X(80) OCCURS 10 TIMES.
+           05 WS-ERR-LRECL          PIC S9(09) COMP VALUE 80.
+           05 WS-DEFINES.
+               10 DB2-SUCCESS       PIC S9(09) COMP VALUE 0.
+               10 DB2-NOTFND        PIC S9(09) COMP VALUE 100.
+           05 WS-PARM-OK-SW         PIC X(01) VALUE 'N'.
+               88 WS-PARM-OK            VALUE 'Y'.
+               88 WS-PARM-BAD            VALUE 'N'.
+           05 WS-ASSIGN-PLACE       PIC X(15).
+           05 WS-ASSIGN-DATE        PIC X(10).
+           05 WS-ASSIGN-CUSTOMER-ID PIC X(10).
+           05 WS-ASSIGN-GUIDE       PIC X(10).
+           05 WS-SQLERR-PARA        PIC X(30) VALUE SPACES.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+               INCLUDE DC013A11
+           END-EXEC.
+           EXEC SQL
+               INCLUDE DC033A11
+           END-EXEC.
+           EXEC SQL
+               INCLUDE TBSQLERR
+           END-EXEC.
+       LINKAGE SECTION.
+       01 LK-PARM-REC.
+           05 LK-PARM-LEN    PIC S9(04) COMP.
+           05 LK-PARM-TEXT   PIC X(47).
+       PROCEDURE DIVISION USING LK-PARM-REC.
+       0000-MAIN.
+           PERFORM 0100-PARSE-PARM
+           IF (WS-PARM-OK)
+               PERFORM 2000-ASSIGN-GUIDE
+           ELSE
+               DISPLAY 'GD013A11 - BAD OR MISSING PARM, NOTHING TO DO'
+           END-IF
+           PERFORM 9000-TERM.
+       0000-MAIN-END. EXIT.
+
+      ******************************************************************
+      * 0100-PARSE-PARM: EXPECTS                                       *
+      * 'TOUR_PLACE,TOUR_DATE,CUSTOMER_ID,GUIDE' - E.G.                *
+      * 'PARIS          ,2026-07-04,CUST000001,DUPONT    ' - EACH      *
+      * FIELD PADDED TO ITS COLUMN WIDTH AND COMMA-SEPARATED SO THE    *
+      * SPLIT BELOW IS A PLAIN FIXED-OFFSET UNSTRING. CUSTOMER_ID IS   *
+      * REQUIRED SINCE TOUR_PLACE/TOUR_DATE ALONE ISN'T UNIQUE IN      *
+      * NEEDS_GUIDE - TWO DIFFERENT GROUPS CAN BE QUEUED FOR THE SAME  *
+      * PLACE ON THE SAME DATE.                                        *
+      ******************************************************************
+       0100-PARSE-PARM.
+           MOVE 'N' TO WS-PARM-OK-SW
+           IF LK-PARM-LEN > 0
+               UNSTRING LK-PARM-TEXT DELIMITED BY ','
+                   INTO WS-ASSIGN-PLACE
+                        WS-ASSIGN-DATE
+                        WS-ASSIGN-CUSTOMER-ID
+                        WS-ASSIGN-GUIDE
+               MOVE 'Y' TO WS-PARM-OK-SW
+           END-IF.
+       0100-PARSE-PARM-END. EXIT.
+
+       2000-ASSIGN-GUIDE.
+           EXEC SQL
+               SELECT LANGUAGE, GROUP_SIZE, PRICE_PER_HEAD, CUSTOMER_ID,
+                      CURRENCY_CODE
+                   INTO :HV-NGQ-LANGUAGE,
+                        :HV-NGQ-GROUP-SIZE,
+                        :HV-NGQ-PRICE-PER-HEAD,
+                        :HV-NGQ-CUSTOMER-ID,
+                        :HV-NGQ-CURRENCY-CODE
+                   FROM NEEDS_GUIDE
+                   WHERE TOUR_PLACE  = :WS-ASSIGN-PLACE
+                     AND TOUR_DATE   = :WS-ASSIGN-DATE
+                     AND CUSTOMER_ID = :WS-ASSIGN-CUSTOMER-ID
+           END-EXEC
+           EVALUATE TRUE
+           WHEN SQLCODE = DB2-SUCCESS
+               PERFORM 2100-REQUEUE-TOUR
+           WHEN SQLCODE = DB2-NOTFND
+               DISPLAY 'NO QUEUED TOUR FOUND FOR: ' WS-ASSIGN-PLACE
+                   ' / ' WS-ASSIGN-DATE ' / ' WS-ASSIGN-CUSTOMER-ID
+           WHEN OTHER
+               DISPLAY 'SQL ERROR: ' SQLCODE
+               CALL 'DSNTIAR' USING SQLCA WS-ERR-MSG WS-ERR-LRECL
+               DISPLAY WS-ERR-MSG
+               MOVE '2000-ASSIGN-GUIDE' TO WS-SQLERR-PARA
+               PERFORM H001-LOG-SQL-ERROR
+           END-EVALUATE.
+       2000-ASSIGN-GUIDE-END. EXIT.
+
+       2100-REQUEUE-TOUR.
+           MOVE WS-ASSIGN-PLACE  TO HV-TOUR-TOUR-PLACE
+           MOVE WS-ASSIGN-GUIDE  TO HV-TOUR-TOUR-GUIDE
+           MOVE HV-NGQ-LANGUAGE  TO HV-TOUR-LANGUAGE
+           MOVE WS-ASSIGN-DATE   TO HV-TOUR-TOUR-DATE
+           MOVE HV-NGQ-GROUP-SIZE     TO HV-TOUR-GROUP-SIZE
+           MOVE HV-NGQ-PRICE-PER-HEAD TO HV-TOUR-PRICE-PER-HEAD
+           MOVE HV-NGQ-CUSTOMER-ID    TO HV-TOUR-CUSTOMER-ID
+           MOVE HV-NGQ-CURRENCY-CODE  TO HV-TOUR-CURRENCY-CODE
+           EXEC SQL
+               INSERT INTO TOUR_DETAILS VALUES (
+                :HV-TOUR-TOUR-PLACE
+               ,:HV-TOUR-TOUR-GUIDE
+               ,:HV-TOUR-LANGUAGE
+               ,:HV-TOUR-TOUR-DATE
+               ,:HV-TOUR-GROUP-SIZE
+               ,:HV-TOUR-PRICE-PER-HEAD
+               ,:HV-TOUR-CUSTOMER-ID
+               ,:HV-TOUR-CURRENCY-CODE
+               )
+           END-EXEC
+           EXEC SQL
+               DELETE FROM NEEDS_GUIDE
+                   WHERE TOUR_PLACE  = :WS-ASSIGN-PLACE
+                     AND TOUR_DATE   = :WS-ASSIGN-DATE
+                     AND CUSTOMER_ID = :WS-ASSIGN-CUSTOMER-ID
+           END-EXEC
+           DISPLAY 'GUIDE ' WS-ASSIGN-GUIDE ' ASSIGNED TO '
+               WS-ASSIGN-PLACE ' - FED BACK INTO TOUR_DETAILS.'.
+       2100-REQUEUE-TOUR-END. EXIT.
+
+       9000-TERM.
+           DISPLAY 'GD013A11 - GUIDE ASSIGNMENT COMPLETE'
+           STOP RUN.
+       9000-TERM-END. EXIT.
+
+       H001-LOG-SQL-ERROR.
+           MOVE 'GD013A11'      TO HV-ERL-PROGRAM-ID
+           MOVE WS-SQLERR-PARA  TO HV-ERL-PARAGRAPH
+           MOVE SQLCODE         TO HV-ERL-SQLCODE-VAL
+           MOVE WS-ERR-TEXT(1)  TO HV-ERL-ERROR-TEXT
+           EXEC SQL
+               INSERT INTO TB_SQL_ERROR_LOG VALUES (
+                :HV-ERL-PROGRAM-ID
+               ,:HV-ERL-PARAGRAPH
+               ,:HV-ERL-SQLCODE-VAL
+               ,:HV-ERL-ERROR-TEXT
+               ,CURRENT DATE
+               ,CURRENT TIME
+               )
+           END-EXEC.
+       H001-LOG-SQL-ERROR-END. EXIT.
