@@ -0,0 +1,240 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CN013A11.
+      *   PROGRAM NAME: CN013A11
+      *   INPUT: JCL PARM 'TOUR_PLACE,TOUR_DATE,CUSTOMER_ID,ACTION',
+      *       SEASON_DISCOUNT
+      *   OUTPUT: ARI011.KELVIN.ASGMTL3.TOUR.PS(CANCEL) AS: OUTCANC,
+      *       SEASON_DISCOUNT
+      *   DESCRIPTION: BACKS OUT A BOOKING THAT CA013A11 ALREADY ROUTED
+      *       THROUGH 2212-2214 AND INTO SEASON_DISCOUNT/O-TOUR-PS WHEN
+      *       A GROUP CANCELS OR THE BOOKING NEEDS AMENDING AFTER THE
+      *       FACT. O-TOUR-PS IS A PLAIN SEQUENTIAL EXTRACT THAT MAY
+      *       ALREADY BE OFF TO ACCOUNTING BY THE TIME A CANCELLATION
+      *       COMES IN, SO THIS DOESN'T TRY TO REWRITE THAT RECORD IN
+      *       PLACE - IT DELETES THE LIVE SEASON_DISCOUNT ROW AND WRITES
+      *       A REVERSAL RECORD TO OUTCANC CARRYING THE AMOUNTS BEING
+      *       BACKED OUT, SO A DOWNSTREAM JOB CAN NET IT AGAINST
+      *       WHATEVER WAS ALREADY PICKED UP OFF TOUR.PS.
+      *   MOD LOG:
+      *    2026-08-08 KC - INITIAL VERSION
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT O-CANC-PS ASSIGN TO OUTCANC
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS IS SEQUENTIAL
+               FILE STATUS IS WS-FS-CANC.
+       DATA DIVISION.
+       FILE SECTION.
+       FD O-CANC-PS.
+       01 O-CANC-REC.
+           05 O-CANC-TOUR-PLACE   PIC X(15).
+           05 FILLER              PIC X(01).
+           05 O-CANC-TOUR-GUIDE   PIC X(10).
+           05 FILLER              PIC X(01).
+           05 O-CANC-DATE         PIC X(10).
+           05 FILLER              PIC X(01).
+           05 O-CANC-FINAL-PRICE  PIC 9(07).
+           05 FILLER              PIC X(01).
+           05 O-CANC-DISCOUNT     PIC 9(09).
+           05 FILLER              PIC X(01).
+           05 O-CANC-GROUP-DIS    PIC 9(09).
+           05 FILLER              PIC X(01).
+           05 O-CANC-ACTION       PIC X(01).
+               88 CANC-IS-CANCEL      VALUE 'C'.
+               88 CANC-IS-AMEND       VALUE 'A'.
+           05 FILLER              PIC X(14).
+       WORKING-STORAGE SECTION.
+       01 WS-VARS.
+           05 WS-FS-CANC            PIC 9(02).
+               88 FS-CANC-SUCC      VALUE 00.
+           05 WS-ERR-MSG.
+               10 WS-ERR-LENGTH     PIC S9(04) COMP VALUE 800.
+               10 WS-ERR-TEXT       PIC X(80) OCCURS 10 TIMES.
+           05 WS-ERR-LRECL          PIC S9(09) COMP VALUE 80.
+           05 WS-DEFINES.
+               10 DB2-SUCCESS       PIC S9(09) COMP VALUE 0.
+               10 DB2-NOTFND        PIC S9(09) COMP VALUE 100.
+           05 WS-PARM-OK-SW         PIC X(01) VALUE 'N'.
+               88 WS-PARM-OK            VALUE 'Y'.
+               88 WS-PARM-BAD            VALUE 'N'.
+           05 WS-CANC-PLACE         PIC X(15).
+           05 WS-CANC-DATE          PIC X(10).
+           05 WS-CANC-CUSTOMER-ID   PIC X(10).
+           05 WS-CANC-ACTION        PIC X(01).
+           05 WS-CANC-GROUP-SIZE    PIC S9(9) COMP.
+           05 WS-SQLERR-PARA        PIC X(30) VALUE SPACES.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+               INCLUDE DC023A11
+           END-EXEC.
+           EXEC SQL
+               INCLUDE DC043A11
+           END-EXEC.
+           EXEC SQL
+               INCLUDE TBSQLERR
+           END-EXEC.
+       LINKAGE SECTION.
+       01 LK-PARM-REC.
+           05 LK-PARM-LEN    PIC S9(04) COMP.
+           05 LK-PARM-TEXT   PIC X(38).
+       PROCEDURE DIVISION USING LK-PARM-REC.
+       0000-MAIN.
+           PERFORM 1000-OPEN-IO
+           PERFORM 0100-PARSE-PARM
+           IF (WS-PARM-OK)
+               PERFORM 2000-CANCEL-BOOKING
+           ELSE
+               DISPLAY 'CN013A11 - BAD OR MISSING PARM, NOTHING TO DO'
+           END-IF
+           PERFORM 9000-TERM.
+       0000-MAIN-END. EXIT.
+
+      ******************************************************************
+      * 0100-PARSE-PARM: EXPECTS                                       *
+      * 'TOUR_PLACE,TOUR_DATE,CUSTOMER_ID,ACTION' - E.G.               *
+      * 'PARIS          ,2026-07-04,CUST000001,C' WITH ACTION 'C' FOR  *
+      * A STRAIGHT CANCELLATION OR 'A' WHERE THE BOOKING IS BEING      *
+      * AMENDED AND WILL BE RE-ENTERED THROUGH TOUR_DETAILS            *
+      * SEPARATELY. CUSTOMER_ID IS REQUIRED SINCE TOUR_PLACE/TOUR_DATE *
+      * ALONE ISN'T UNIQUE IN SEASON_DISCOUNT - TWO DIFFERENT GROUPS   *
+      * CAN BOOK THE SAME PLACE ON THE SAME DATE.                      *
+      ******************************************************************
+       0100-PARSE-PARM.
+           MOVE 'N' TO WS-PARM-OK-SW
+           IF LK-PARM-LEN > 0
+               UNSTRING LK-PARM-TEXT DELIMITED BY ','
+                   INTO WS-CANC-PLACE
+                        WS-CANC-DATE
+                        WS-CANC-CUSTOMER-ID
+                        WS-CANC-ACTION
+               MOVE 'Y' TO WS-PARM-OK-SW
+           END-IF.
+       0100-PARSE-PARM-END. EXIT.
+
+       1000-OPEN-IO.
+           OPEN OUTPUT O-CANC-PS
+           IF FS-CANC-SUCC
+               DISPLAY 'OPENED CANCEL/AMEND REVERSAL EXTRACT'
+           ELSE
+               DISPLAY 'ERROR OPENING OUTCANC. EC: ' WS-FS-CANC
+               PERFORM 9000-TERM
+           END-IF.
+       1000-OPEN-IO-END. EXIT.
+
+       2000-CANCEL-BOOKING.
+           EXEC SQL
+               SELECT GUIDE, FINAL_PRICE, DISCOUNT, GROUP_DISCOUNT
+                   INTO :HV-SDIS-GUIDE,
+                        :HV-SDIS-FINAL-PRICE,
+                        :HV-SDIS-DISCOUNT,
+                        :HV-SDIS-GROUP-DISCOUNT
+                   FROM SEASON_DISCOUNT
+                   WHERE TOUR_PLACE  = :WS-CANC-PLACE
+                     AND DATE        = :WS-CANC-DATE
+                     AND CUSTOMER_ID = :WS-CANC-CUSTOMER-ID
+           END-EXEC
+           EVALUATE TRUE
+           WHEN SQLCODE = DB2-SUCCESS
+               PERFORM 2100-WRITE-REVERSAL
+               PERFORM 2200-DELETE-SDIS
+           WHEN SQLCODE = DB2-NOTFND
+               DISPLAY 'NO PROCESSED BOOKING FOUND FOR: ' WS-CANC-PLACE
+                   ' / ' WS-CANC-DATE ' / ' WS-CANC-CUSTOMER-ID
+           WHEN OTHER
+               DISPLAY 'SQL ERROR: ' SQLCODE
+               CALL 'DSNTIAR' USING SQLCA WS-ERR-MSG WS-ERR-LRECL
+               DISPLAY WS-ERR-MSG
+               MOVE '2000-CANCEL-BOOKING' TO WS-SQLERR-PARA
+               PERFORM H001-LOG-SQL-ERROR
+           END-EVALUATE.
+       2000-CANCEL-BOOKING-END. EXIT.
+
+       2100-WRITE-REVERSAL.
+           MOVE WS-CANC-PLACE       TO O-CANC-TOUR-PLACE
+           MOVE HV-SDIS-GUIDE       TO O-CANC-TOUR-GUIDE
+           MOVE WS-CANC-DATE        TO O-CANC-DATE
+           MOVE HV-SDIS-FINAL-PRICE TO O-CANC-FINAL-PRICE
+           MOVE HV-SDIS-DISCOUNT    TO O-CANC-DISCOUNT
+           MOVE HV-SDIS-GROUP-DISCOUNT TO O-CANC-GROUP-DIS
+           MOVE WS-CANC-ACTION      TO O-CANC-ACTION
+           WRITE O-CANC-REC
+           DISPLAY 'REVERSAL WRITTEN TO OUTCANC, REC: ' O-CANC-REC.
+       2100-WRITE-REVERSAL-END. EXIT.
+
+       2200-DELETE-SDIS.
+           EXEC SQL
+               DELETE FROM SEASON_DISCOUNT
+                   WHERE TOUR_PLACE  = :WS-CANC-PLACE
+                     AND DATE        = :WS-CANC-DATE
+                     AND CUSTOMER_ID = :WS-CANC-CUSTOMER-ID
+           END-EXEC
+           DISPLAY 'SEASON_DISCOUNT ROW REMOVED FOR: ' WS-CANC-PLACE
+               ' / ' WS-CANC-DATE ' / ' WS-CANC-CUSTOMER-ID
+           PERFORM 2210-RETURN-CAPACITY.
+       2200-DELETE-SDIS-END. EXIT.
+
+      ******************************************************************
+      * 2210-RETURN-CAPACITY: HANDS THE CANCELLED GROUP'S SEATS BACK TO *
+      * TOUR_CAPACITY.BOOKED SO A LATER BOOKING CAN USE THEM INSTEAD OF *
+      * BEING WRONGLY WAITLISTED. SEASON_DISCOUNT DOESN'T CARRY THE     *
+      * ORIGINAL GROUP SIZE, BUT GROUP_DISCOUNT WAS COMPUTED AS         *
+      * GROUP_SIZE * DISCOUNT BY CA013A11'S 2212-CALC-NUMBERS, SO IT'S  *
+      * RECOVERED HERE AS GROUP_DISCOUNT / DISCOUNT.                    *
+      ******************************************************************
+       2210-RETURN-CAPACITY.
+           IF HV-SDIS-DISCOUNT = 0
+               DISPLAY 'CANNOT DERIVE GROUP SIZE, DISCOUNT IS ZERO - '
+                   'TOUR_CAPACITY.BOOKED NOT ADJUSTED FOR: '
+                   WS-CANC-PLACE ' / ' WS-CANC-DATE
+           ELSE
+               COMPUTE WS-CANC-GROUP-SIZE =
+                   HV-SDIS-GROUP-DISCOUNT / HV-SDIS-DISCOUNT
+               EXEC SQL
+                   UPDATE TOUR_CAPACITY
+                       SET BOOKED = BOOKED - :WS-CANC-GROUP-SIZE
+                       WHERE TOUR_PLACE = :WS-CANC-PLACE
+                         AND TOUR_DATE  = :WS-CANC-DATE
+               END-EXEC
+               EVALUATE TRUE
+               WHEN SQLCODE = DB2-SUCCESS
+                   DISPLAY 'TOUR_CAPACITY.BOOKED RETURNED '
+                       WS-CANC-GROUP-SIZE ' SEATS FOR: ' WS-CANC-PLACE
+                       ' / ' WS-CANC-DATE
+               WHEN SQLCODE = DB2-NOTFND
+                   DISPLAY 'NO TOUR_CAPACITY ROW TO ADJUST FOR: '
+                       WS-CANC-PLACE ' / ' WS-CANC-DATE
+               WHEN OTHER
+                   DISPLAY 'SQL ERROR: ' SQLCODE
+                   CALL 'DSNTIAR' USING SQLCA WS-ERR-MSG WS-ERR-LRECL
+                   DISPLAY WS-ERR-MSG
+                   MOVE '2210-RETURN-CAPACITY' TO WS-SQLERR-PARA
+                   PERFORM H001-LOG-SQL-ERROR
+               END-EVALUATE
+           END-IF.
+       2210-RETURN-CAPACITY-END. EXIT.
+
+       9000-TERM.
+           CLOSE O-CANC-PS
+           DISPLAY 'CN013A11 - CANCELLATION/AMENDMENT RUN COMPLETE'
+           STOP RUN.
+       9000-TERM-END. EXIT.
+
+       H001-LOG-SQL-ERROR.
+           MOVE 'CN013A11'      TO HV-ERL-PROGRAM-ID
+           MOVE WS-SQLERR-PARA  TO HV-ERL-PARAGRAPH
+           MOVE SQLCODE         TO HV-ERL-SQLCODE-VAL
+           MOVE WS-ERR-TEXT(1)  TO HV-ERL-ERROR-TEXT
+           EXEC SQL
+               INSERT INTO TB_SQL_ERROR_LOG VALUES (
+                :HV-ERL-PROGRAM-ID
+               ,:HV-ERL-PARAGRAPH
+               ,:HV-ERL-SQLCODE-VAL
+               ,:HV-ERL-ERROR-TEXT
+               ,CURRENT DATE
+               ,CURRENT TIME
+               )
+           END-EXEC.
+       H001-LOG-SQL-ERROR-END. EXIT.
