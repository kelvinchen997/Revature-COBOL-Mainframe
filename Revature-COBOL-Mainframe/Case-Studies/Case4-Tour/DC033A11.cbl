@@ -0,0 +1,40 @@
+      ******************************************************************
+      * DCLGEN TABLE(NEEDS_GUIDE)                                      *
+      *        LIBRARY(ARI011.KELVIN.ASGMTL3.TOUR.PDS(DC033A11))       *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(HV-NGQ-)                                          *
+      *        QUOTE                                                   *
+      *        LABEL(YES)                                              *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+      * HOLDS TOUR_DETAILS ROWS MOVED OUT OF THE ACTIVE TABLE BY        *
+      * 2211-WRITE-TO-ODEL BECAUSE TOUR_GUIDE CAME BACK NULL - A ROW    *
+      * SITS HERE UNTIL GD013A11 ASSIGNS A GUIDE AND RE-INSERTS IT      *
+      * INTO TOUR_DETAILS FOR NORMAL PROCESSING.                        *
+      ******************************************************************
+           EXEC SQL DECLARE NEEDS_GUIDE TABLE
+           ( TOUR_PLACE                     CHAR(15) NOT NULL,
+             LANGUAGE                       CHAR(3) NOT NULL,
+             TOUR_DATE                      DATE NOT NULL,
+             GROUP_SIZE                     INTEGER NOT NULL,
+             PRICE_PER_HEAD                 INTEGER NOT NULL,
+             CUSTOMER_ID                    CHAR(10) NOT NULL,
+             CURRENCY_CODE                  CHAR(3) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE NEEDS_GUIDE                        *
+      ******************************************************************
+       01  DCLNEEDS-GUIDE.
+           10 HV-NGQ-TOUR-PLACE    PIC X(15).
+           10 HV-NGQ-LANGUAGE      PIC X(3).
+           10 HV-NGQ-TOUR-DATE     PIC X(10).
+           10 HV-NGQ-GROUP-SIZE    PIC S9(9) USAGE COMP.
+           10 HV-NGQ-PRICE-PER-HEAD
+              PIC S9(9) USAGE COMP.
+           10 HV-NGQ-CUSTOMER-ID   PIC X(10).
+           10 HV-NGQ-CURRENCY-CODE PIC X(3).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 7       *
+      ******************************************************************
